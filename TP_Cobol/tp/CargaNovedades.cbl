@@ -0,0 +1,303 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CargaNovedades.
+       AUTHOR. Fede.
+
+      *    carga guiada de novedades para NOV1.DAT: en vez de armar el
+      *    archivo a mano o con un proceso externo (como se viene
+      *    haciendo hasta ahora), valida cada renglon contra
+      *    CONSULTORES.DAT y EMPRESAS.DAT, y el formato de las horas,
+      *    antes de grabarlo - asi una novedad mal cargada no llega a
+      *    mezclarse en TP1/CARGAR-MAESTRO. Misma tecnica de tabla
+      *    OCCURS + SEARCH que ValidarReferenciasNovedades.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-NOV1 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-NOV1.
+           SELECT ARCH-CONSULTORES ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-CONS.
+           SELECT ARCH-EMPRESAS ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-EMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCH-NOV1 LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'NOV1.DAT'
+             DATA RECORD IS REG-NOV1.
+
+       01 REG-NOV1.
+           03 REG-NOV1-CLAVE.
+               05 REG-NOV1-NUMERO        PIC X(5).
+               05 REG-NOV1-FECHA         PIC 9(8).
+           03 REG-NOV1-EMPRESA           PIC 9(3).
+           03 REG-NOV1-TAREA             PIC X(4).
+           03 REG-NOV1-HORAS             PIC 9(2)V99.
+      *    ver REG-NOV1-TIPO en TP1.
+           03 REG-NOV1-TIPO              PIC X(1).
+      *    ver REG-NOV1-FECHA-HASTA en TP1.
+           03 REG-NOV1-FECHA-HASTA       PIC 9(8).
+
+       FD ARCH-CONSULTORES LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'CONSULTORES.DAT'
+             DATA RECORD IS REG-CONS.
+
+       01 REG-CONS.
+           03 REG-CONS-NUMERO        PIC X(5).
+           03 REG-CONS-DNI           PIC 9(8).
+           03 REG-CONS-SRT           PIC X(2).
+           03 REG-CONS-NOMBRE        PIC X(25).
+           03 REG-CONS-DIRECCION     PIC X(20).
+           03 REG-CONS-TELEFONO      PIC X(20).
+
+       FD ARCH-EMPRESAS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'EMPRESAS.DAT'
+             DATA RECORD IS REG-EMP.
+
+       01 REG-EMP.
+           03 REG-EMP-TAB.
+              05 REG-EMP-COD           PIC 9(3).
+              05 REG-EMP-RAZON         PIC X(25).
+           03 REG-EMP-DIRECCION      PIC X(20).
+           03 REG-EMP-TEL            PIC X(20).
+           03 REG-EMP-CUIT           PIC 9(11).
+           03 REG-EMP-RETENCION-PCT  PIC 9(3)V99.
+           03 REG-EMP-MONEDA         PIC X(3).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-NOV1          PIC XX.
+           88 NOV1-OK        VALUE '00'.
+
+       77 FS-CONS          PIC XX.
+           88 CONS-OK        VALUE '00'.
+           88 CONS-EOF       VALUE '10'.
+
+       77 FS-EMP           PIC XX.
+           88 EMP-OK         VALUE '00'.
+           88 EMP-EOF        VALUE '10'.
+
+       01 WS-OPCION                   PIC X.
+       01 WS-CONTINUAR                PIC X VALUE 'S'.
+           88 CONTINUAR-SI            VALUE 'S'.
+
+      *    mismo dimensionamiento y tecnica de tabla OCCURS + SEARCH
+      *    que usa ValidarReferenciasNovedades para las mismas dos
+      *    tablas.
+       01 WS-MAX-EMP                 PIC 9(3) VALUE 200.
+
+       01 TABLA-EMPRESAS.
+           03 TAB-EMP OCCURS 200 TIMES INDEXED BY IND-TAB-EMP.
+               05 TAB-EMP-COD           PIC 9(3).
+
+       01 WS-CANT-EMP                PIC 9(3) VALUE 0.
+
+       01 WS-MAX-CONS                PIC 9(4) VALUE 999.
+
+       01 TABLA-CONSULTORES.
+           03 TAB-CONS OCCURS 999 TIMES INDEXED BY IND-TAB-CONS.
+               05 TAB-CONS-NUMERO      PIC X(5).
+
+       01 WS-CANT-CONS                PIC 9(4) VALUE 0.
+
+       01 WS-EMPRESA-ENCONTRADA       PIC X VALUE 'N'.
+           88 EMPRESA-ENCONTRADA      VALUE 'S'.
+
+       01 WS-CONSULTOR-ENCONTRADO     PIC X VALUE 'N'.
+           88 CONSULTOR-ENCONTRADO    VALUE 'S'.
+
+      *    se prende en 'N' apenas falla cualquiera de las
+      *    validaciones de la novedad que se esta cargando, para que
+      *    CARGAR-NOVEDAD no la grabe en NOV1.DAT.
+       01 WS-NOVEDAD-VALIDA           PIC X VALUE 'S'.
+           88 NOVEDAD-VALIDA          VALUE 'S'.
+
+       01 WS-ACUM-GRABADAS            PIC 9(5) VALUE 0.
+       01 WS-ACUM-RECHAZADAS          PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       CARGA-NOVEDADES.
+           PERFORM ABRIR-ARCHIVOS.
+
+           PERFORM CARGAR-TABLA-EMPRESAS.
+           PERFORM CARGAR-TABLA-CONSULTORES.
+
+           CLOSE ARCH-EMPRESAS.
+           CLOSE ARCH-CONSULTORES.
+
+           PERFORM MENU-PRINCIPAL UNTIL NOT CONTINUAR-SI.
+
+           PERFORM TERMINAR.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ARCH-EMPRESAS.
+           IF NOT EMP-OK
+              DISPLAY 'NO PUDO ABRIRSE EMPRESAS.DAT ' FS-EMP
+              STOP RUN.
+
+           OPEN INPUT ARCH-CONSULTORES.
+           IF NOT CONS-OK
+              DISPLAY 'NO PUDO ABRIRSE CONSULTORES.DAT ' FS-CONS
+              STOP RUN.
+
+           OPEN EXTEND ARCH-NOV1.
+           IF NOT NOV1-OK
+              OPEN OUTPUT ARCH-NOV1
+              IF NOT NOV1-OK
+                 DISPLAY 'NO PUDO ABRIRSE NOV1.DAT PARA AGREGAR '
+                     FS-NOV1
+                 STOP RUN.
+
+       CARGAR-TABLA-EMPRESAS.
+           READ ARCH-EMPRESAS
+               AT END MOVE '10' TO FS-EMP.
+
+           MOVE 1 TO WS-CANT-EMP.
+
+           PERFORM CARGAR-EMPRESA-EN-TABLA
+               UNTIL EMP-EOF OR WS-CANT-EMP GREATER THAN WS-MAX-EMP.
+
+           IF NOT EMP-EOF
+              DISPLAY 'ERROR: EMPRESAS.DAT TIENE MAS DE ' WS-MAX-EMP
+                  ' EMPRESAS, LA TABLA-EMPRESAS NO ALCANZA'
+              PERFORM TERMINAR.
+
+       CARGAR-EMPRESA-EN-TABLA.
+           MOVE REG-EMP-COD TO TAB-EMP-COD(WS-CANT-EMP).
+
+           ADD 1 TO WS-CANT-EMP.
+
+           READ ARCH-EMPRESAS
+               AT END MOVE '10' TO FS-EMP.
+
+       CARGAR-TABLA-CONSULTORES.
+           READ ARCH-CONSULTORES
+               AT END MOVE '10' TO FS-CONS.
+
+           MOVE 1 TO WS-CANT-CONS.
+
+           PERFORM CARGAR-CONSULTOR-EN-TABLA
+               UNTIL CONS-EOF OR WS-CANT-CONS GREATER THAN WS-MAX-CONS.
+
+           IF NOT CONS-EOF
+              DISPLAY 'ERROR: CONSULTORES.DAT TIENE MAS DE ' WS-MAX-CONS
+                  ' CONSULTORES, LA TABLA-CONSULTORES NO ALCANZA'
+              PERFORM TERMINAR.
+
+       CARGAR-CONSULTOR-EN-TABLA.
+           MOVE REG-CONS-NUMERO TO TAB-CONS-NUMERO(WS-CANT-CONS).
+
+           ADD 1 TO WS-CANT-CONS.
+
+           READ ARCH-CONSULTORES
+               AT END MOVE '10' TO FS-CONS.
+
+       MENU-PRINCIPAL.
+           DISPLAY ' '.
+           DISPLAY 'CARGA DE NOVEDADES (NOV1.DAT)'.
+           DISPLAY '1 - CARGAR NOVEDAD'.
+           DISPLAY '2 - SALIR'.
+           DISPLAY 'INGRESE OPCION: '.
+           ACCEPT WS-OPCION.
+
+           IF WS-OPCION EQUAL '1'
+              PERFORM CARGAR-NOVEDAD
+           ELSE
+              IF WS-OPCION EQUAL '2'
+                 MOVE 'N' TO WS-CONTINUAR
+              ELSE
+                 DISPLAY 'OPCION INVALIDA'.
+
+      *    pide los datos de una novedad, los valida contra las
+      *    tablas de empresas/consultores y el formato de las horas,
+      *    y solo la graba en NOV1.DAT si paso todas las validaciones.
+       CARGAR-NOVEDAD.
+           MOVE 'S' TO WS-NOVEDAD-VALIDA.
+           MOVE SPACES TO REG-NOV1.
+           MOVE ZERO TO REG-NOV1-FECHA-HASTA.
+
+           DISPLAY 'NUMERO DE CONSULTOR (5 CARACTERES): '.
+           ACCEPT REG-NOV1-NUMERO.
+           PERFORM VALIDAR-CONSULTOR.
+
+           DISPLAY 'FECHA DEL TRABAJO (DDMMAAAA): '.
+           ACCEPT REG-NOV1-FECHA.
+
+           DISPLAY 'CODIGO DE EMPRESA (999): '.
+           ACCEPT REG-NOV1-EMPRESA.
+           PERFORM VALIDAR-EMPRESA.
+
+           DISPLAY 'CODIGO DE TAREA (4 CARACTERES): '.
+           ACCEPT REG-NOV1-TAREA.
+
+           DISPLAY 'HORAS TRABAJADAS (99,99): '.
+           ACCEPT REG-NOV1-HORAS.
+           PERFORM VALIDAR-HORAS.
+
+           DISPLAY
+             'TIPO DE NOVEDAD (N-NORMAL / C-CORRECCION, ENTER = N): '.
+           ACCEPT REG-NOV1-TIPO.
+           IF REG-NOV1-TIPO EQUAL SPACE
+              MOVE 'N' TO REG-NOV1-TIPO.
+
+           DISPLAY
+             'FECHA HASTA SI CUBRE VARIOS DIAS (DDMMAAAA, ENTER '
+             '= UN SOLO DIA): '.
+           ACCEPT REG-NOV1-FECHA-HASTA.
+
+           IF NOVEDAD-VALIDA
+              WRITE REG-NOV1
+              DISPLAY 'NOVEDAD GRABADA EN NOV1.DAT'
+              ADD 1 TO WS-ACUM-GRABADAS
+           ELSE
+              DISPLAY 'NOVEDAD RECHAZADA, NO SE GRABO EN NOV1.DAT'
+              ADD 1 TO WS-ACUM-RECHAZADAS
+           END-IF.
+
+       VALIDAR-CONSULTOR.
+           MOVE 'N' TO WS-CONSULTOR-ENCONTRADO.
+           SET IND-TAB-CONS TO 1.
+           SEARCH TAB-CONS
+               WHEN TAB-CONS-NUMERO(IND-TAB-CONS)
+                       EQUAL REG-NOV1-NUMERO
+                   MOVE 'S' TO WS-CONSULTOR-ENCONTRADO
+           END-SEARCH.
+           IF NOT CONSULTOR-ENCONTRADO
+              DISPLAY
+                'NUMERO DE CONSULTOR NO EXISTE EN CONSULTORES.DAT'
+              MOVE 'N' TO WS-NOVEDAD-VALIDA
+           END-IF.
+
+       VALIDAR-EMPRESA.
+           MOVE 'N' TO WS-EMPRESA-ENCONTRADA.
+           SET IND-TAB-EMP TO 1.
+           SEARCH TAB-EMP
+               WHEN TAB-EMP-COD(IND-TAB-EMP) EQUAL REG-NOV1-EMPRESA
+                   MOVE 'S' TO WS-EMPRESA-ENCONTRADA
+           END-SEARCH.
+           IF NOT EMPRESA-ENCONTRADA
+              DISPLAY 'CODIGO DE EMPRESA NO EXISTE EN EMPRESAS.DAT'
+              MOVE 'N' TO WS-NOVEDAD-VALIDA
+           END-IF.
+
+       VALIDAR-HORAS.
+           IF REG-NOV1-HORAS IS NOT NUMERIC
+              OR REG-NOV1-HORAS EQUAL ZERO
+              DISPLAY
+                'HORAS INVALIDAS - DEBE SER NUMERICO Y MAYOR A CERO'
+              MOVE 'N' TO WS-NOVEDAD-VALIDA
+           END-IF.
+
+       TERMINAR.
+           CLOSE ARCH-NOV1.
+           DISPLAY WS-ACUM-GRABADAS ' NOVEDADES GRABADAS, '
+               WS-ACUM-RECHAZADAS ' RECHAZADAS'.
+           STOP RUN.
