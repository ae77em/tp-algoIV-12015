@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TP1.
+       PROGRAM-ID. ConvertirFechaNovedades.
        AUTHOR. UN GRUPO.
 
        ENVIRONMENT DIVISION.
@@ -19,24 +19,27 @@
        DATA DIVISION.
        FILE SECTION.
 
+      *    nombre de archivo dinamico (ver WS-ARCH-ENTRADA) - mismo
+      *    idioma que TP1 ya usa para WS-NOV-FILENAME-1..5, para poder
+      *    apuntar este conversor a cualquier novedad sin recompilar.
        FD ARCH-NOV1 LABEL RECORD IS STANDARD
-             VALUE OF FILE-ID IS 'NOV3.DAT'
+             VALUE OF FILE-ID IS WS-ARCH-ENTRADA
              DATA RECORD IS REG-NOV1.
 
        01 REG-NOV1.
            03 REG-NOV1-CLAVE.
                05 REG-NOV1-NUMERO        PIC X(5).
-               05 REG-NOV1-FECHA.
-                    07   NOV1-DIA        PIC X(2).
-                    07   NOV1-MES        PIC X(2).
-                    07   NOV1-ANIO        PIC X(4).
+      *            fecha de origen sin partir: el orden real de estos
+      *            8 bytes (dia/mes/año) depende de WS-ORDEN-ORIGEN y
+      *            se resuelve en PARTIR-FECHA-ORIGEN.
+               05 REG-NOV1-FECHA         PIC X(8).
 
            03 REG-NOV1-EMPRESA           PIC 9(3).
            03 REG-NOV1-TAREA             PIC X(4).
            03 REG-NOV1-HORAS             PIC 9(2)v99.
 
        FD ARCH-NOV2-formata-fecha-bien LABEL RECORD IS STANDARD
-             VALUE OF FILE-ID IS 'NOV3-FIXED.DAT'
+             VALUE OF FILE-ID IS WS-ARCH-SALIDA
              DATA RECORD IS REG-NOV2.
 
        01 REG-NOV2.
@@ -52,6 +55,37 @@
 
        WORKING-STORAGE SECTION.
 
+      *    parametros del conversor, todos por variable de entorno -
+      *    mismo idioma ACCEPT ... FROM ENVIRONMENT que el resto del
+      *    sistema ya usa para parametros de corrida (ver
+      *    TP1-HORAS-MAX-DIARIAS, TIMES-ARCHIVE-CUTOFF-ANIO); en
+      *    blanco toman el valor por defecto que tenia el conversor
+      *    original de NOV3, asi que correrlo sin configurar nada
+      *    sigue haciendo exactamente lo mismo que Fix-nov-file hacia
+      *    antes de esta generalizacion.
+       01 WS-ARCH-ENTRADA-ENV        PIC X(14).
+       01 WS-ARCH-ENTRADA            PIC X(14) VALUE 'NOV3.DAT'.
+
+       01 WS-ARCH-SALIDA-ENV         PIC X(14).
+       01 WS-ARCH-SALIDA             PIC X(14) VALUE 'NOV3-FIXED.DAT'.
+
+      *    orden de los 3 campos de fecha en el archivo de entrada:
+      *    combinacion de D(ia)/M(es)/A(nio), por ejemplo DMA para
+      *    dd/mm/aaaa (el formato de NOV3.DAT, y el default). La
+      *    salida siempre se escribe en orden AMD (aaaa/mm/dd), el
+      *    mismo formato que ya usa NOV3-FIXED.DAT.
+       01 WS-ORDEN-ORIGEN-ENV        PIC X(3).
+       01 WS-ORDEN-ORIGEN            PIC X(3) VALUE 'DMA'.
+
+       01 WS-DIA-ORIGEN              PIC X(2).
+       01 WS-MES-ORIGEN              PIC X(2).
+       01 WS-ANIO-ORIGEN             PIC X(4).
+
+      *    'BATCH' evita el ACCEPT final - mismo flag que el resto del
+      *    sistema (ver WS-MODO-EJECUCION en TP1, TP2, etc.).
+       01 WS-MODO-EJECUCION          PIC X(5).
+           88 MODO-BATCH             VALUE 'BATCH'.
+       01 WS-TECLA                   PIC X.
 
        77 FS-NOV1                    PIC XX.
            88 NOV1-OK                VALUE '00'.
@@ -63,7 +97,8 @@
 
        PROCEDURE DIVISION.
 
-       TP1.
+       ConvertirFechaNovedades-MAIN.
+           PERFORM LEER-PARAMETROS.
            PERFORM ABRIR-ARCHIVOS.
            PERFORM LEER-NOV1.
            PERFORM CARGAR-NOV-FIXED
@@ -71,6 +106,39 @@
 
            PERFORM FIN.
 
+      *    CONV-FECHA-ARCH-ENTRADA / CONV-FECHA-ARCH-SALIDA /
+      *    CONV-FECHA-ORDEN-ORIGEN - en blanco toman el default de
+      *    NOV3.DAT/NOV3-FIXED.DAT/DMA.
+       LEER-PARAMETROS.
+           MOVE SPACES TO WS-ARCH-ENTRADA-ENV.
+           ACCEPT WS-ARCH-ENTRADA-ENV FROM ENVIRONMENT
+               'CONV-FECHA-ARCH-ENTRADA'.
+           IF WS-ARCH-ENTRADA-ENV NOT EQUAL SPACES
+              MOVE WS-ARCH-ENTRADA-ENV TO WS-ARCH-ENTRADA
+           END-IF.
+
+           MOVE SPACES TO WS-ARCH-SALIDA-ENV.
+           ACCEPT WS-ARCH-SALIDA-ENV FROM ENVIRONMENT
+               'CONV-FECHA-ARCH-SALIDA'.
+           IF WS-ARCH-SALIDA-ENV NOT EQUAL SPACES
+              MOVE WS-ARCH-SALIDA-ENV TO WS-ARCH-SALIDA
+           END-IF.
+
+           MOVE SPACES TO WS-ORDEN-ORIGEN-ENV.
+           ACCEPT WS-ORDEN-ORIGEN-ENV FROM ENVIRONMENT
+               'CONV-FECHA-ORDEN-ORIGEN'.
+           IF WS-ORDEN-ORIGEN-ENV NOT EQUAL SPACES
+              MOVE WS-ORDEN-ORIGEN-ENV TO WS-ORDEN-ORIGEN
+           END-IF.
+
+           MOVE SPACES TO WS-MODO-EJECUCION.
+           ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT
+               'CONV-FECHA-MODO'.
+
+           DISPLAY 'CONVIRTIENDO ' WS-ARCH-ENTRADA ' (ORDEN '
+               WS-ORDEN-ORIGEN ') A ' WS-ARCH-SALIDA
+               ' (ORDEN AMD)'.
+
         ABRIR-ARCHIVOS.
            OPEN INPUT ARCH-NOV1.
            IF NOV1-OK THEN
@@ -91,11 +159,49 @@
        LEER-NOV1.
            READ ARCH-NOV1 AT END MOVE '10' TO FS-NOV1.
 
+      *    parte REG-NOV1-FECHA (8 bytes crudos) en dia/mes/año segun
+      *    el orden que vino por WS-ORDEN-ORIGEN; igual idioma de
+      *    referencia-modificada que ArchivarTimesHistorico ya usa
+      *    para REG-KEY-FECHA (5:4).
+       PARTIR-FECHA-ORIGEN.
+           EVALUATE WS-ORDEN-ORIGEN
+               WHEN 'DMA'
+                   MOVE REG-NOV1-FECHA (1:2) TO WS-DIA-ORIGEN
+                   MOVE REG-NOV1-FECHA (3:2) TO WS-MES-ORIGEN
+                   MOVE REG-NOV1-FECHA (5:4) TO WS-ANIO-ORIGEN
+               WHEN 'MDA'
+                   MOVE REG-NOV1-FECHA (1:2) TO WS-MES-ORIGEN
+                   MOVE REG-NOV1-FECHA (3:2) TO WS-DIA-ORIGEN
+                   MOVE REG-NOV1-FECHA (5:4) TO WS-ANIO-ORIGEN
+               WHEN 'AMD'
+                   MOVE REG-NOV1-FECHA (1:4) TO WS-ANIO-ORIGEN
+                   MOVE REG-NOV1-FECHA (5:2) TO WS-MES-ORIGEN
+                   MOVE REG-NOV1-FECHA (7:2) TO WS-DIA-ORIGEN
+               WHEN 'ADM'
+                   MOVE REG-NOV1-FECHA (1:4) TO WS-ANIO-ORIGEN
+                   MOVE REG-NOV1-FECHA (5:2) TO WS-DIA-ORIGEN
+                   MOVE REG-NOV1-FECHA (7:2) TO WS-MES-ORIGEN
+               WHEN 'MAD'
+                   MOVE REG-NOV1-FECHA (1:2) TO WS-MES-ORIGEN
+                   MOVE REG-NOV1-FECHA (3:4) TO WS-ANIO-ORIGEN
+                   MOVE REG-NOV1-FECHA (7:2) TO WS-DIA-ORIGEN
+               WHEN 'DAM'
+                   MOVE REG-NOV1-FECHA (1:2) TO WS-DIA-ORIGEN
+                   MOVE REG-NOV1-FECHA (3:4) TO WS-ANIO-ORIGEN
+                   MOVE REG-NOV1-FECHA (7:2) TO WS-MES-ORIGEN
+               WHEN OTHER
+                   DISPLAY 'ORDEN DE FECHA DE ORIGEN DESCONOCIDO: '
+                       WS-ORDEN-ORIGEN
+                   PERFORM FIN
+           END-EVALUATE.
+
        CARGAR-NOV-FIXED.
+           PERFORM PARTIR-FECHA-ORIGEN.
+
            MOVE REG-NOV1-NUMERO TO REG-NOV2-NUMERO.
-           MOVE NOV1-DIA TO NOV2-DIA.
-           MOVE NOV1-MES TO NOV2-MES.
-           MOVE NOV1-ANIO TO NOV2-ANIO.
+           MOVE WS-DIA-ORIGEN TO NOV2-DIA.
+           MOVE WS-MES-ORIGEN TO NOV2-MES.
+           MOVE WS-ANIO-ORIGEN TO NOV2-ANIO.
            MOVE REG-NOV1-EMPRESA TO REG-NOV2-EMPRESA.
            MOVE REG-NOV1-TAREA TO REG-NOV2-TAREA.
            MOVE REG-NOV1-HORAS TO REG-NOV2-HORAS.
@@ -106,6 +212,10 @@
 
        FIN.
            PERFORM CERRAR-ARCHIVOS.
+           IF NOT MODO-BATCH
+              DISPLAY 'INGRESE UN NRO PARA SALIR '
+              ACCEPT WS-TECLA
+           END-IF.
            STOP RUN.
 
        CERRAR-ARCHIVOS.
