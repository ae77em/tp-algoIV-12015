@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteConsultoresInactivos.
+       AUTHOR. Fede.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-CONSULTORES ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-CONS.
+           SELECT ARCH-TIMES ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-TIMES.
+           SELECT ARCH-INACTIVOS ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-INACTIVOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCH-CONSULTORES LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'CONSULTORES.DAT'
+             DATA RECORD IS REG-CONS.
+
+       01 REG-CONS.
+           03 REG-CONS-NUMERO        PIC X(5).
+           03 REG-CONS-DNI           PIC 9(8).
+           03 REG-CONS-SRT           PIC X(2).
+           03 REG-CONS-NOMBRE        PIC X(25).
+           03 REG-CONS-DIRECCION     PIC X(20).
+           03 REG-CONS-TELEFONO      PIC X(20).
+
+       FD ARCH-TIMES LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'TIMES.DAT'
+             DATA RECORD IS REG-TIMES.
+
+       01 REG-TIMES.
+           03 REG-TIMES-CLAVE.
+               05 REG-TIMES-NUMERO        PIC X(5).
+               05 REG-TIMES-FECHA         PIC 9(8).
+           03 REG-TIMES-EMPRESA           PIC 9(3).
+           03 REG-TIMES-TAREA             PIC X(4).
+           03 REG-TIMES-HORAS             PIC 9(2)v99.
+
+       FD ARCH-INACTIVOS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'CONSULTORES-INACTIVOS.LST'
+             DATA RECORD IS REG-INACTIVOS.
+
+       01 REG-INACTIVOS                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-CONS          PIC XX.
+           88 CONS-OK        VALUE '00'.
+           88 CONS-EOF    VALUE '10'.
+
+       77 FS-TIMES         PIC XX.
+           88 TIMES-OK       VALUE '00'.
+           88 TIMES-EOF   VALUE '10'.
+
+       77 FS-INACTIVOS     PIC XX.
+           88 INACTIVOS-OK   VALUE '00'.
+
+       01 WS-LETRA                   PIC X.
+
+      *    si la variable de entorno CONS-INACTIVOS-MODO vale 'BATCH',
+      *    el programa no espera ninguna tecla y puede correr desde
+      *    cron/JCL sin operador frente a la terminal.
+       01 WS-MODO-EJECUCION          PIC X(5).
+           88 MODO-BATCH             VALUE 'BATCH'.
+
+      *    numeros de consultor con al menos una entrada en TIMES.DAT;
+      *    se arma en una sola pasada del archivo antes de recorrer
+      *    ARCH-CONSULTORES, el mismo estilo de tabla OCCURS + SEARCH
+      *    que ya usa TP1 para empresas/categorias/tareas.
+       01 WS-MAX-ACTIVOS              PIC 9(3) VALUE 999.
+
+       01 TABLA-ACTIVOS.
+           03 ACTIVO-ENTRY OCCURS 999 TIMES INDEXED BY IND-ACTIVO.
+               05 ACTIVO-NUMERO        PIC X(5).
+
+       01 WS-CANT-ACTIVOS             PIC 9(4) VALUE 0.
+       01 WS-CONSULTOR-ACTIVO         PIC X VALUE 'N'.
+           88 CONSULTOR-ACTIVO        VALUE 'S'.
+
+      *    se prende si TIMES.DAT trae mas consultores distintos que
+      *    los que entran en TABLA-ACTIVOS, para abortar en limpio en
+      *    vez de desbordar la tabla.
+       01 WS-ACTIVOS-DESBORDO         PIC X VALUE 'N'.
+           88 ACTIVOS-DESBORDO        VALUE 'S'.
+
+       01 WS-ACUM-INACTIVOS           PIC 9(5) VALUE 0.
+
+       01 LINEA-ENCABEZADO            PIC X(80) VALUE
+          'CONSULTORES SIN HORAS CARGADAS EN TIMES.DAT'.
+
+       01 LINEA-DETALLE-INACTIVO.
+           03 LIN-INA-NUMERO          PIC X(5).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 LIN-INA-NOMBRE          PIC X(25).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 LIN-INA-SRT             PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       REPORTE-CONSULTORES-INACTIVOS.
+           MOVE SPACES TO WS-MODO-EJECUCION.
+           ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT
+               'CONS-INACTIVOS-MODO'.
+
+           PERFORM ABRIR-ARCHIVOS.
+
+           PERFORM LEER-TIMES.
+           PERFORM CARGAR-TABLA-ACTIVOS UNTIL TIMES-EOF.
+           CLOSE ARCH-TIMES.
+
+           IF ACTIVOS-DESBORDO
+              DISPLAY 'ERROR: TIMES.DAT TIENE MAS DE ' WS-MAX-ACTIVOS
+                  ' CONSULTORES DISTINTOS CON HORAS CARGADAS, LA'
+                  ' TABLA-ACTIVOS NO ALCANZA'
+              PERFORM TERMINAR.
+
+           MOVE LINEA-ENCABEZADO TO REG-INACTIVOS.
+           WRITE REG-INACTIVOS.
+
+           PERFORM LEER-CONSULTORES.
+           PERFORM EVALUAR-CONSULTOR UNTIL CONS-EOF.
+
+           PERFORM TERMINAR.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ARCH-CONSULTORES.
+           IF NOT CONS-OK
+              DISPLAY 'NO PUDO ABRIRSE CONSULTORES.DAT ' FS-CONS
+              PERFORM TERMINAR.
+
+           OPEN INPUT ARCH-TIMES.
+           IF NOT TIMES-OK
+              DISPLAY 'NO PUDO ABRIRSE TIMES.DAT ' FS-TIMES
+              PERFORM TERMINAR.
+
+           OPEN OUTPUT ARCH-INACTIVOS.
+           IF NOT INACTIVOS-OK
+              DISPLAY 'NO PUDO CREARSE CONSULTORES-INACTIVOS.LST '
+                  FS-INACTIVOS
+              PERFORM TERMINAR.
+
+       LEER-TIMES.
+           READ ARCH-TIMES AT END MOVE '10' TO FS-TIMES.
+
+       CARGAR-TABLA-ACTIVOS.
+           PERFORM BUSCAR-ACTIVO.
+           IF NOT CONSULTOR-ACTIVO
+              IF WS-CANT-ACTIVOS LESS WS-MAX-ACTIVOS
+                 ADD 1 TO WS-CANT-ACTIVOS
+                 MOVE REG-TIMES-NUMERO TO ACTIVO-NUMERO(WS-CANT-ACTIVOS)
+              ELSE
+                 MOVE 'S' TO WS-ACTIVOS-DESBORDO
+              END-IF
+           END-IF.
+           PERFORM LEER-TIMES.
+
+       BUSCAR-ACTIVO.
+           MOVE 'N' TO WS-CONSULTOR-ACTIVO.
+           SET IND-ACTIVO TO 1.
+           SEARCH ACTIVO-ENTRY
+               WHEN ACTIVO-NUMERO(IND-ACTIVO) EQUAL REG-TIMES-NUMERO
+                   MOVE 'S' TO WS-CONSULTOR-ACTIVO
+           END-SEARCH.
+
+       LEER-CONSULTORES.
+           READ ARCH-CONSULTORES AT END MOVE '10' TO FS-CONS.
+
+       EVALUAR-CONSULTOR.
+           PERFORM BUSCAR-CONSULTOR-ACTIVO.
+           IF NOT CONSULTOR-ACTIVO
+              PERFORM REGISTRAR-CONSULTOR-INACTIVO
+           END-IF.
+           PERFORM LEER-CONSULTORES.
+
+       BUSCAR-CONSULTOR-ACTIVO.
+           MOVE 'N' TO WS-CONSULTOR-ACTIVO.
+           SET IND-ACTIVO TO 1.
+           SEARCH ACTIVO-ENTRY
+               WHEN ACTIVO-NUMERO(IND-ACTIVO) EQUAL REG-CONS-NUMERO
+                   MOVE 'S' TO WS-CONSULTOR-ACTIVO
+           END-SEARCH.
+
+       REGISTRAR-CONSULTOR-INACTIVO.
+           ADD 1 TO WS-ACUM-INACTIVOS.
+           MOVE REG-CONS-NUMERO TO LIN-INA-NUMERO.
+           MOVE REG-CONS-NOMBRE TO LIN-INA-NOMBRE.
+           MOVE REG-CONS-SRT TO LIN-INA-SRT.
+
+           MOVE LINEA-DETALLE-INACTIVO TO REG-INACTIVOS.
+           WRITE REG-INACTIVOS.
+
+       TERMINAR.
+           CLOSE ARCH-CONSULTORES.
+           CLOSE ARCH-INACTIVOS.
+           DISPLAY WS-ACUM-INACTIVOS
+               ' CONSULTORES SIN HORAS CARGADAS, VER '
+               'CONSULTORES-INACTIVOS.LST'.
+           IF NOT MODO-BATCH
+              DISPLAY 'INGRESE UN NRO PARA SALIR '
+              ACCEPT WS-LETRA
+           END-IF.
+           STOP RUN.
