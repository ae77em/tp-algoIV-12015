@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENERO_LISTADO.
+       AUTHOR. UN GRUPO.
+
+      *    interfaz llamada desde TP2.cbl con los parametros de
+      *    PARAM.DAT - ver el comentario sobre el CALL en TP2.cbl para
+      *    la lista completa de parametros y sus PIC:
+      *      CUIT-DESDE/CUIT-HASTA, FECHA-DESDE/FECHA-HASTA (AAAAMMDD)
+      *      y FORMATO ('L' listado de texto, 'C' CSV).
+      *    de momento solo arma el encabezado del listado con los
+      *    parametros recibidos - el detalle linea por linea todavia
+      *    no esta implementado.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-LISTADO ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-LISTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARCH-LISTADO LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'LISTADO-TP2.LST'
+             DATA RECORD IS REG-LISTADO.
+
+       01 REG-LISTADO                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-LISTADO                 PIC XX.
+           88 LISTADO-OK             VALUE '00'.
+
+       01 LINEA-ENCABEZADO.
+           03 FILLER                 PIC X(12) VALUE 'TP2 CUIT '.
+           03 LIN-ENC-CUIT-DESDE     PIC 9(11).
+           03 FILLER                 PIC X(4)  VALUE ' A  '.
+           03 LIN-ENC-CUIT-HASTA     PIC 9(11).
+           03 FILLER                 PIC X(8)  VALUE ' FECHA '.
+           03 LIN-ENC-FECHA-DESDE    PIC 9(8).
+           03 FILLER                 PIC X(4)  VALUE ' A  '.
+           03 LIN-ENC-FECHA-HASTA    PIC 9(8).
+           03 FILLER                 PIC X(10) VALUE ' FORMATO '.
+           03 LIN-ENC-FORMATO        PIC X(1).
+
+       LINKAGE SECTION.
+       01 CUIT-DESDE                 PIC 9(11).
+       01 CUIT-HASTA                 PIC 9(11).
+       01 FECHA-DESDE                PIC 9(8).
+       01 FECHA-HASTA                PIC 9(8).
+       01 FORMATO                    PIC X(1).
+           88 FORMATO-LISTADO        VALUE 'L'.
+           88 FORMATO-CSV            VALUE 'C'.
+
+       PROCEDURE DIVISION USING CUIT-DESDE, CUIT-HASTA,
+           FECHA-DESDE, FECHA-HASTA, FORMATO.
+       PRINCIPAL.
+           OPEN OUTPUT ARCH-LISTADO.
+           IF NOT LISTADO-OK
+              DISPLAY 'NO PUDO ABRIRSE LISTADO-TP2.LST ' FS-LISTADO
+              EXIT PROGRAM.
+
+           MOVE CUIT-DESDE TO LIN-ENC-CUIT-DESDE.
+           MOVE CUIT-HASTA TO LIN-ENC-CUIT-HASTA.
+           MOVE FECHA-DESDE TO LIN-ENC-FECHA-DESDE.
+           MOVE FECHA-HASTA TO LIN-ENC-FECHA-HASTA.
+           MOVE FORMATO TO LIN-ENC-FORMATO.
+
+           MOVE LINEA-ENCABEZADO TO REG-LISTADO.
+           WRITE REG-LISTADO.
+
+           CLOSE ARCH-LISTADO.
+           EXIT PROGRAM.
+
+       END PROGRAM GENERO_LISTADO.
