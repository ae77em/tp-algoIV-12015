@@ -8,6 +8,9 @@
              DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARCH-NOV-CTL ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-NOV-CTL.
            SELECT ARCH-NOV1 ASSIGN TO DISK
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS IS FS-NOV1.
@@ -17,6 +20,12 @@
            SELECT ARCH-NOV3 ASSIGN TO DISK
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS IS FS-NOV3.
+           SELECT ARCH-NOV4 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-NOV4.
+           SELECT ARCH-NOV5 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-NOV5.
            SELECT ARCH-TIMES ASSIGN TO DISK
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS IS FS-TIMES.
@@ -29,12 +38,46 @@
            SELECT ARCH-CATEGORIAS ASSIGN TO DISK
                    ORGANIZATION IS LINE SEQUENTIAL
                    FILE STATUS IS FS-CAT.
+           SELECT ARCH-TAREAS ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-TAREAS.
+           SELECT ARCH-INDICE ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-INDICE.
+           SELECT ARCH-TAR-IDX ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS REG-TAR-IND
+                   FILE STATUS IS FS-ARCH-TAR-IDX.
+           SELECT ARCH-SRT-HIST-IDX ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS REG-SRT-HIST-IND
+                   FILE STATUS IS FS-SRT-HIST.
+           SELECT ARCH-LISTADO ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-LISTADO.
+           SELECT ARCH-EXCEPCIONES ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-EXCEPCIONES.
+           SELECT ARCH-GL-EXTRACT ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-GL-EXTRACT.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD ARCH-NOV-CTL LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'NOVEDADES.CTL'
+             DATA RECORD IS REG-NOV-CTL.
+
+      *    lista de archivos de novedades a mezclar, uno por linea,
+      *    en el orden en que deben entrar al merge. si no existe el
+      *    archivo de control se usan por defecto NOV1/NOV2/NOV3.DAT.
+       01 REG-NOV-CTL                    PIC X(12).
+
        FD ARCH-NOV1 LABEL RECORD IS STANDARD
-             VALUE OF FILE-ID IS 'NOV1.DAT'
+             VALUE OF FILE-ID IS WS-NOV-FILENAME-1
              DATA RECORD IS REG-NOV1.
 
        01 REG-NOV1.
@@ -44,9 +87,20 @@
            03 REG-NOV1-EMPRESA           PIC 9(3).
            03 REG-NOV1-TAREA             PIC X(4).
            03 REG-NOV1-HORAS             PIC 9(2)v99.
+      *    tipo de novedad: 'N' normal (o en blanco, para los
+      *    archivos historicos que no traen esta columna) o
+      *    'C' correccion - reversa las horas de una novedad
+      *    normal ya cargada con la misma clave/empresa/tarea.
+           03 REG-NOV1-TIPO               PIC X(1).
+      *    fecha hasta (DDMMAAAA) del periodo que cubre el trabajo,
+      *    cuando REG-NOV1-HORAS corresponde a varios dias seguidos
+      *    en lugar de uno solo; en blanco o en cero para una novedad
+      *    de un unico dia (se completa con REG-NOV1-FECHA al
+      *    mezclar) - ver CALCULAR-IMPORTE-UN-TRABAJO en TP1.
+           03 REG-NOV1-FECHA-HASTA        PIC 9(8).
 
        FD ARCH-NOV2 LABEL RECORD IS STANDARD
-             VALUE OF FILE-ID IS 'NOV2.DAT'
+             VALUE OF FILE-ID IS WS-NOV-FILENAME-2
              DATA RECORD IS REG-NOV2.
 
        01 REG-NOV2.
@@ -56,9 +110,13 @@
            03 REG-NOV2-EMPRESA           PIC 9(3).
            03 REG-NOV2-TAREA             PIC X(4).
            03 REG-NOV2-HORAS             PIC 9(2)v99.
+      *    ver REG-NOV1-TIPO.
+           03 REG-NOV2-TIPO               PIC X(1).
+      *    ver REG-NOV1-FECHA-HASTA.
+           03 REG-NOV2-FECHA-HASTA        PIC 9(8).
 
        FD ARCH-NOV3 LABEL RECORD IS STANDARD
-             VALUE OF FILE-ID IS 'NOV3.DAT'
+             VALUE OF FILE-ID IS WS-NOV-FILENAME-3
              DATA RECORD IS REG-NOV3.
 
        01 REG-NOV3.
@@ -68,6 +126,42 @@
            03 REG-NOV3-EMPRESA           PIC 9(3).
            03 REG-NOV3-TAREA             PIC X(4).
            03 REG-NOV3-HORAS             PIC 9(2)v99.
+      *    ver REG-NOV1-TIPO.
+           03 REG-NOV3-TIPO               PIC X(1).
+      *    ver REG-NOV1-FECHA-HASTA.
+           03 REG-NOV3-FECHA-HASTA        PIC 9(8).
+
+       FD ARCH-NOV4 LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS WS-NOV-FILENAME-4
+             DATA RECORD IS REG-NOV4.
+
+       01 REG-NOV4.
+           03 REG-NOV4-CLAVE.
+               05 REG-NOV4-NUMERO        PIC X(5).
+               05 REG-NOV4-FECHA         PIC 9(8).
+           03 REG-NOV4-EMPRESA           PIC 9(3).
+           03 REG-NOV4-TAREA             PIC X(4).
+           03 REG-NOV4-HORAS             PIC 9(2)v99.
+      *    ver REG-NOV1-TIPO.
+           03 REG-NOV4-TIPO               PIC X(1).
+      *    ver REG-NOV1-FECHA-HASTA.
+           03 REG-NOV4-FECHA-HASTA        PIC 9(8).
+
+       FD ARCH-NOV5 LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS WS-NOV-FILENAME-5
+             DATA RECORD IS REG-NOV5.
+
+       01 REG-NOV5.
+           03 REG-NOV5-CLAVE.
+               05 REG-NOV5-NUMERO        PIC X(5).
+               05 REG-NOV5-FECHA         PIC 9(8).
+           03 REG-NOV5-EMPRESA           PIC 9(3).
+           03 REG-NOV5-TAREA             PIC X(4).
+           03 REG-NOV5-HORAS             PIC 9(2)v99.
+      *    ver REG-NOV1-TIPO.
+           03 REG-NOV5-TIPO               PIC X(1).
+      *    ver REG-NOV1-FECHA-HASTA.
+           03 REG-NOV5-FECHA-HASTA        PIC 9(8).
 
        FD ARCH-TIMES LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS 'TIMES.DAT'
@@ -80,6 +174,11 @@
            03 REG-TIMES-EMPRESA           PIC 9(3).
            03 REG-TIMES-TAREA             PIC X(4).
            03 REG-TIMES-HORAS             PIC 9(2)v99.
+      *    ver REG-NOV1-TIPO; se copia tal cual desde la novedad
+      *    de origen al mezclar (CARGAR-TIMES-MAESTRO).
+           03 REG-TIMES-TIPO              PIC X(1).
+      *    ver REG-NOV1-FECHA-HASTA; se copia igual que REG-TIMES-TIPO.
+           03 REG-TIMES-FECHA-HASTA       PIC 9(8).
 
        FD ARCH-CONSULTORES LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS 'CONSULTORES.DAT'
@@ -104,6 +203,16 @@
            03 REG-EMP-DIRECCION      PIC X(20).
            03 REG-EMP-TEL            PIC X(20).
            03 REG-EMP-CUIT          PIC 9(11).
+      *    porcentaje de retencion IIBB/IVA a practicar sobre el
+      *    importe facturado a esta empresa - ver APLICAR-RETENCION-
+      *    EMPRESA. 0 para una empresa sin retencion configurada.
+           03 REG-EMP-RETENCION-PCT PIC 9(3)V99.
+      *    moneda en la que esta pactado el contrato de esta empresa -
+      *    ver APLICAR-MONEDA-EMPRESA. en blanco en un registro viejo
+      *    se interpreta como 'ARS'.
+           03 REG-EMP-MONEDA        PIC X(3).
+               88 REG-EMP-ARS        VALUE 'ARS'.
+               88 REG-EMP-USD        VALUE 'USD'.
 
        FD ARCH-CATEGORIAS LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS 'CATEGORIAS.DAT'
@@ -114,6 +223,102 @@
            03 REG-CAT-DESC          PIC X(20).
            03 REG-CAT-TARIFA        PIC 9(5)V99.
 
+       FD ARCH-TAREAS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'TAREAS.DAT'
+             DATA RECORD IS REG-TAREA.
+
+       01 REG-TAREA.
+           03 REG-TAREA-COD         PIC X(4).
+           03 REG-TAREA-DESC        PIC X(20).
+
+      *    indice de ajuste por inflacion, un renglon por mes con el
+      *    valor del indice vigente ese mes (base 100 en el mes de
+      *    arranque de la tabla). se usa para actualizar horas que se
+      *    facturan con atraso respecto del mes trabajado - ver
+      *    APLICAR-AJUSTE-POR-INDICE.
+       FD ARCH-INDICE LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'INDICE.DAT'
+             DATA RECORD IS REG-INDICE.
+
+       01 REG-INDICE.
+           03 REG-INDICE-ANIO       PIC 9(4).
+           03 REG-INDICE-MES        PIC 9(2).
+           03 REG-INDICE-COEF       PIC 9(3)V9999.
+
+      *    historico de tarifas por categoria, cargado por
+      *    CreaArchivoTarifasIndex (CreaTarIndexed.cbl). la vigencia
+      *    se guarda en orden AAAAMMDD para que STATION/READ NEXT
+      *    devuelva la tarifa vigente a una fecha dada por orden de
+      *    clave, a diferencia de REG-TIMES-FECHA que es DDMMAAAA.
+       FD ARCH-TAR-IDX LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'TARIFAS-INDEXED.DAT'
+             DATA RECORD IS REG-TAR-INDEXED.
+
+       01 REG-TAR-INDEXED.
+           03 REG-TAR-IND.
+               05 REG-TAR-SRT-IND          PIC X(2).
+               05 REG-TAR-VIG-DESDE-IND    PIC 9(8).
+           03 REG-TAR-TARIFA-IND           PIC 9(5)V99.
+           03 REG-TAR-MONEDA-IND           PIC X(3).
+               88 REG-TAR-IND-ARS           VALUE 'ARS'.
+               88 REG-TAR-IND-USD           VALUE 'USD'.
+
+      *    historial de categoria (SRT) por consultor: permite que un
+      *    ascenso de categoria solo facture al nuevo SRT las horas
+      *    trabajadas desde su vigencia en adelante, igual que
+      *    TARIFAS-INDEXED hace con las tarifas por fecha.
+       FD ARCH-SRT-HIST-IDX LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'SRT-HIST-INDEXED.DAT'
+             DATA RECORD IS REG-SRT-HIST-INDEXED.
+
+       01 REG-SRT-HIST-INDEXED.
+           03 REG-SRT-HIST-IND.
+               05 REG-SRT-HIST-NUM         PIC X(5).
+               05 REG-SRT-HIST-FECHA       PIC 9(8).
+           03 REG-SRT-HIST-SRT             PIC X(2).
+
+      *    listado impreso de horas aplicadas / estadisticas, en
+      *    reemplazo de los DISPLAY sueltos que se usaban antes.
+       FD ARCH-LISTADO LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'LISTADO.LST'
+             DATA RECORD IS REG-LISTADO.
+
+       01 REG-LISTADO                PIC X(132).
+
+      *    excepciones detectadas durante el armado del listado
+      *    (consultores, empresas o tareas que no se encuentran en
+      *    los maestros correspondientes).
+       FD ARCH-EXCEPCIONES LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'EXCEPCIONES.LST'
+             DATA RECORD IS REG-EXCEPCION.
+
+       01 REG-EXCEPCION.
+           03 REG-EXC-TIPO               PIC X(30).
+           03 REG-EXC-NUMERO             PIC X(5).
+           03 REG-EXC-FECHA              PIC 9(8).
+           03 REG-EXC-EMPRESA            PIC 9(3).
+           03 REG-EXC-DETALLE            PIC X(50).
+
+      *    extracto contable/facturacion: un registro por consultor
+      *    facturado en la corrida (con la ultima empresa y fecha que
+      *    tuvo en su bloque de novedades) mas un registro de cierre
+      *    con el total general, para que el sistema contable no tenga
+      *    que parsear LISTADO.LST.
+       FD ARCH-GL-EXTRACT LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'GL-EXTRACT.DAT'
+             DATA RECORD IS REG-GL-EXTRACT.
+
+       01 REG-GL-EXTRACT.
+           03 REG-GL-TIPO                PIC X(01).
+               88 REG-GL-DETALLE         VALUE '1'.
+               88 REG-GL-TOTAL-GRAL      VALUE '9'.
+           03 REG-GL-CONSULTOR           PIC X(5).
+           03 REG-GL-CUIT-EMPRESA        PIC 9(11).
+           03 REG-GL-PERIODO             PIC 9(8).
+           03 REG-GL-HORAS               PIC 9(3)V99.
+           03 REG-GL-IMPORTE             PIC 9(10)V99.
+           03 REG-GL-MONEDA              PIC X(3).
+
        WORKING-STORAGE SECTION.
       ******************************************************************
       * TABLAS
@@ -122,18 +327,107 @@
        01 REG-TAB-EMP-TEMP.
          05 TAB-EMP-COD-TEMP           PIC 9(3).
          05 TAB-EMP-RAZON-TEMP         PIC X(25).
+         05 TAB-EMP-CUIT-TEMP          PIC 9(11).
+         05 TAB-EMP-ACUM-HORAS-TEMP    PIC S9(7)V99.
+         05 TAB-EMP-ACUM-IMP-TEMP      PIC S9(10)V99.
 
        01 TABLA-EMPRESAS.
            03 TAB-EMP OCCURS 999 TIMES INDEXED BY IND-TAB-EMP.
                05 TAB-EMP-COD           PIC 9(3).
                05 TAB-EMP-RAZON         PIC X(25).
+               05 TAB-EMP-CUIT          PIC 9(11).
+               05 TAB-EMP-RETENCION-PCT PIC 9(3)V99.
+               05 TAB-EMP-MONEDA        PIC X(3).
+      *        acumulado de horas e importe facturado a la empresa en
+      *        todo el periodo, para el ranking de management - ver
+      *        RANKING-X-EMPRESA-Y-CONSULTOR.
+               05 TAB-EMP-ACUM-HORAS    PIC S9(7)V99.
+               05 TAB-EMP-ACUM-IMP      PIC S9(10)V99.
+
+      *    un registro por consultor facturado, cargado una vez por
+      *    bloque de consultor (CARGAR-IMP-DATOS-X-CONS) con sus
+      *    totales ya acumulados, para el ranking de management - ver
+      *    RANKING-X-EMPRESA-Y-CONSULTOR. 2000 cubre de sobra la
+      *    dotacion actual de consultores.
+       01 REG-TAB-RANK-CONS-TEMP.
+         05 TAB-RANK-CONS-NUM-TEMP      PIC X(5).
+         05 TAB-RANK-CONS-NOMBRE-TEMP   PIC X(25).
+         05 TAB-RANK-CONS-HORAS-TEMP    PIC 9(3)V99.
+         05 TAB-RANK-CONS-IMP-TEMP      PIC 9(10)V99.
+
+       01 TABLA-RANK-CONS.
+           03 TAB-RANK-CONS OCCURS 2000 TIMES
+                   INDEXED BY IND-RANK-CONS.
+               05 TAB-RANK-CONS-NUM      PIC X(5).
+               05 TAB-RANK-CONS-NOMBRE   PIC X(25).
+               05 TAB-RANK-CONS-HORAS    PIC 9(3)V99.
+               05 TAB-RANK-CONS-IMP      PIC 9(10)V99.
+
+       01 WS-CANT-RANK-CONS           PIC 9(4) VALUE 0.
+
+      *    200 categorias cubre de sobra las mas de 30 categorias SRT
+      *    que manejamos hoy entre todas las lineas de consultoria.
+       01 WS-MAX-CAT                 PIC 9(3) VALUE 200.
 
        01 TABLA-CATEGORIAS.
-           03 TAB-CAT OCCURS 30 TIMES INDEXED BY IND-TAB-CAT.
+           03 TAB-CAT OCCURS 200 TIMES INDEXED BY IND-TAB-CAT.
                05 TAB-CAT-SRT           PIC X(2).
                05 TAB-CAT-DES           PIC X(20).
                05 TAB-CAT-TARIFA        PIC 9(5)V99.
 
+      *    500 tareas cubre de sobra el catalogo de tareas facturables
+      *    actual, con margen para nuevas lineas de servicio.
+       01 WS-MAX-TAREA               PIC 9(3) VALUE 500.
+
+       01 TABLA-TAREAS.
+           03 TAB-TAREA OCCURS 500 TIMES INDEXED BY IND-TAB-TAREA.
+               05 TAB-TAREA-COD         PIC X(4).
+               05 TAB-TAREA-DESC        PIC X(20).
+
+       01 WS-TAREA-ENCONTRADA        PIC X VALUE 'N'.
+           88 TAREA-ENCONTRADA       VALUE 'S'.
+
+       01 WS-TAREA-DESC-ACTUAL       PIC X(20).
+
+      *    240 meses (20 anios) de indice de inflacion cubre de sobra
+      *    el historico que necesitamos mantener para ajustar
+      *    facturacion atrasada.
+       01 WS-MAX-INDICE               PIC 9(3) VALUE 240.
+
+       01 TABLA-INDICE.
+           03 TAB-INDICE OCCURS 240 TIMES INDEXED BY IND-TAB-INDICE.
+               05 TAB-INDICE-ANIO       PIC 9(4).
+               05 TAB-INDICE-MES        PIC 9(2).
+               05 TAB-INDICE-COEF       PIC 9(3)V9999.
+
+       01 WS-CANT-INDICE              PIC 9(3) VALUE 0.
+
+      *    ARCH-INDICE es opcional, igual que TARIFAS-INDEXED: si no
+      *    esta disponible no se ajusta nada por inflacion y se
+      *    factura con la tarifa vigente tal cual, sin coeficiente.
+       01 WS-INDICE-DISPONIBLE       PIC X VALUE 'N'.
+           88 INDICE-DISPONIBLE      VALUE 'S'.
+
+       01 WS-INDICE-TRABAJO-ENCONTRADO  PIC X VALUE 'N'.
+           88 INDICE-TRABAJO-ENCONTRADO VALUE 'S'.
+       01 WS-COEF-TRABAJO             PIC 9(3)V9999.
+
+       01 WS-INDICE-FACTURA-ENCONTRADO  PIC X VALUE 'N'.
+           88 INDICE-FACTURA-ENCONTRADO VALUE 'S'.
+       01 WS-COEF-FACTURA             PIC 9(3)V9999.
+
+       01 WS-ANIO-FACTURACION         PIC 9(4).
+       01 WS-MES-FACTURACION          PIC 9(2).
+
+      *    parametros de entrada/salida de BUSCAR-COEF-INDICE, se usa
+      *    una vez para el mes trabajado y otra para el mes de
+      *    facturacion (hoy).
+       01 WS-ANIO-BUSCADO-INDICE      PIC 9(4).
+       01 WS-MES-BUSCADO-INDICE       PIC 9(2).
+       01 WS-COEF-ENCONTRADO-INDICE   PIC 9(3)V9999.
+       01 WS-INDICE-ENCONTRADO        PIC X VALUE 'N'.
+           88 INDICE-ENCONTRADO       VALUE 'S'.
+
        01 REG-MEN.
            03 REG-MEN-CLAVE.
                05 REG-MEN-NUMERO        PIC X(5) VALUE "00000".
@@ -144,12 +438,58 @@
            03 REG-MEN-EMPRESA           PIC 9(3).
            03 REG-MEN-TAREA             PIC X(4).
            03 REG-MEN-HORAS             PIC 9(2)v99.
+      *    ver REG-NOV1-TIPO.
+           03 REG-MEN-TIPO              PIC X(1).
+      *    ver REG-NOV1-FECHA-HASTA; si viene en blanco o en cero se
+      *    completa con REG-MEN-FECHA al mezclar (ver
+      *    COPIAR-GANADOR-A-REG-MEN), o sea que por defecto el periodo
+      *    de un trabajo es un unico dia, igual que siempre.
+           03 REG-MEN-FECHA-HASTA       PIC 9(8).
+
+      *    nombres de los archivos de novedades a mezclar. por defecto
+      *    se arma con los 3 historicos; si existe ARCH-NOV-CTL estos
+      *    valores se pisan con lo que traiga (ver CARGAR-CONFIG-NOV).
+      *    agregar un cuarto o quinto archivo de novedades es entonces
+      *    un cambio de configuracion (una linea mas en NOVEDADES.CTL)
+      *    y no un cambio de programa, mientras no se pase de 5.
+       01 WS-NOV-FILENAMES.
+           03 WS-NOV-FILENAME-1         PIC X(12) VALUE 'NOV1.DAT'.
+           03 WS-NOV-FILENAME-2         PIC X(12) VALUE 'NOV2.DAT'.
+           03 WS-NOV-FILENAME-3         PIC X(12) VALUE 'NOV3.DAT'.
+           03 WS-NOV-FILENAME-4         PIC X(12) VALUE SPACES.
+           03 WS-NOV-FILENAME-5         PIC X(12) VALUE SPACES.
+
+       01 WS-NOV-FILENAME-TAB REDEFINES WS-NOV-FILENAMES.
+           03 WS-NOV-FILENAME-ITEM OCCURS 5 TIMES PIC X(12).
+
+       01 WS-MAX-NOV                 PIC 9 VALUE 5.
+       01 WS-CANT-NOV                PIC 9 VALUE 3.
+
+      *    techo diario de horas por consultor, configurable via la
+      *    variable de entorno TP1-HORAS-MAX-DIARIAS; 24 por defecto
+      *    si no esta seteada (un consultor no puede facturar mas
+      *    horas que las que tiene el dia).
+       01 WS-HORAS-MAX-DIARIAS-ENV   PIC X(2).
+       01 WS-HORAS-MAX-DIARIAS       PIC 9(2) VALUE 24.
+
+       01 TABLA-NOV.
+           03 NOV-ENTRY OCCURS 5 TIMES INDEXED BY IND-NOV.
+               05 NOV-NUMERO            PIC X(5).
+
+       01 WS-MENOR-NUMERO            PIC X(5).
+       01 WS-IND-GANADOR             PIC 9.
+
+       01 WS-TODOS-NOV-EOF           PIC X.
+           88 TODOS-NOV-EOF          VALUE 'S'.
 
 
 
       ******************************************************************
       * REGISTROS DE ARCHIVOS
       ******************************************************************
+       77 FS-NOV-CTL                 PIC XX.
+           88 NOVCTL-OK              VALUE '00'.
+           88 NOVCTL-EOF             VALUE '10'.
        77 FS-NOV1                    PIC XX.
            88 NOV1-OK                VALUE '00'.
            88 NOV1-EOF               VALUE '10'.
@@ -159,6 +499,12 @@
        77 FS-NOV3                    PIC XX.
            88 NOV3-OK                VALUE '00'.
            88 NOV3-EOF               VALUE '10'.
+       77 FS-NOV4                    PIC XX.
+           88 NOV4-OK                VALUE '00'.
+           88 NOV4-EOF               VALUE '10'.
+       77 FS-NOV5                    PIC XX.
+           88 NOV5-OK                VALUE '00'.
+           88 NOV5-EOF               VALUE '10'.
 
        77 FS-TIMES                   PIC XX.
            88 TIM-OK                 VALUE '00'.
@@ -173,10 +519,44 @@
            88 CAT-OK                 VALUE '00'.
            88 CAT-EOF                VALUE '10'.
 
+       77 FS-TAREAS                  PIC XX.
+           88 TAREAS-OK              VALUE '00'.
+           88 TAREAS-EOF             VALUE '10'.
+
+       77 FS-INDICE                  PIC XX.
+           88 INDICE-OK              VALUE '00'.
+           88 INDICE-EOF             VALUE '10'.
+
+       77 FS-ARCH-TAR-IDX            PIC XX.
+           88 TAR-IDX-OK             VALUE '00'.
+           88 TAR-IDX-NOENC          VALUE '23'.
+           88 TAR-IDX-EOF            VALUE '10'.
+
+       77 FS-SRT-HIST                PIC XX.
+           88 SRT-HIST-OK            VALUE '00'.
+           88 SRT-HIST-NOENC         VALUE '23'.
+           88 SRT-HIST-EOF           VALUE '10'.
+
        77 FS-CONS                     PIC XX.
            88 CONS-OK                 VALUE '00'.
            88 CONS-EOF                VALUE '10'.
 
+       77 FS-LISTADO                  PIC XX.
+           88 LISTADO-OK              VALUE '00'.
+           88 LISTADO-EOF             VALUE '10'.
+
+       77 FS-EXCEPCIONES              PIC XX.
+           88 EXCEPCIONES-OK          VALUE '00'.
+           88 EXCEPCIONES-EOF         VALUE '10'.
+
+       77 FS-GL-EXTRACT               PIC XX.
+           88 GL-EXTRACT-OK           VALUE '00'.
+           88 GL-EXTRACT-EOF          VALUE '10'.
+
+       01 WS-CONS-ENCONTRADO          PIC X.
+           88 CONS-ENCONTRADO         VALUE 'S'.
+           88 CONS-NO-ENCONTRADO      VALUE 'N'.
+
 
       ******************************************************************
       * FLAGS, ACUMULADORES, VARIABLES, ETC...
@@ -187,7 +567,12 @@
        01 WS-ACUM-IMP-GEN            PIC 9(8)v99.
 
        01 WS-ACUM-NRO-HOJAS          PIC 9(3).
+
+      *    WS-ACUM-LINEAS lleva la cantidad de renglones que todavia
+      *    caben en la hoja actual del listado; cuando llega a cero
+      *    se fuerza un salto de hoja (ver SALTO-DE-HOJA).
        01 WS-ACUM-LINEAS             PIC 9(4).
+       01 WS-LINEAS-POR-HOJA         PIC 9(4) VALUE 0060.
        01 WS-I                       PIC 9(4).
        01 WS-J                       PIC 9(4).
        01 WS-CANT-EMP                PIC 9(4).
@@ -198,15 +583,103 @@
        01 WS-CAT-DES                 PIC X(20).
        01 WS-CAT-TARIFA              PIC 9(5)V99.
 
+      *    moneda de la tarifa vigente encontrada por BUSCAR-TARIFA-
+      *    VIGENTE; si no se encontro tarifa en TARIFAS-INDEXED queda
+      *    en 'ARS' (tarifa plana de TABLA-CATEGORIAS, siempre en
+      *    pesos) - ver APLICAR-MONEDA-EMPRESA.
+       01 WS-TAR-MONEDA              PIC X(3) VALUE 'ARS'.
+
+      *    moneda del contrato de la empresa que se esta facturando,
+      *    tomada de TAB-EMP-MONEDA - ver APLICAR-MONEDA-EMPRESA.
+       01 WS-EMPRESA-MONEDA          PIC X(3) VALUE 'ARS'.
+
+      *    'S' si la moneda de la tarifa encontrada en TARIFAS-INDEXED
+      *    no coincide con la moneda pactada con la empresa - se deja
+      *    para que CARGAR-E-IMPRIMIR-LINEA-FECHA pueda advertirlo en
+      *    el listado en lugar de facturar en silencio con la tarifa
+      *    de otra moneda.
+       01 WS-MONEDA-DISCREPANTE      PIC X VALUE 'N'.
+           88 MONEDA-DISCREPANTE     VALUE 'S'.
+
+      *    disponibilidad de TARIFAS-INDEXED.DAT: si el archivo no
+      *    pudo abrirse (todavia no se corrio CreaArchivoTarifasIndex)
+      *    se sigue facturando con la tarifa plana de TABLA-CATEGORIAS.
+       01 WS-TAR-IDX-DISPONIBLE      PIC X VALUE 'N'.
+           88 TAR-IDX-DISPONIBLE     VALUE 'S'.
+
+       01 WS-TAR-FECHA-BUSCADA.
+           03 WS-TAR-FECHA-B-AAAA    PIC 9(4).
+           03 WS-TAR-FECHA-B-MM      PIC 9(2).
+           03 WS-TAR-FECHA-B-DD      PIC 9(2).
+
+      *    alias numerico AAAAMMDD de WS-TAR-FECHA-BUSCADA para poder
+      *    restarla con FUNCTION INTEGER-OF-DATE - ver
+      *    BUSCAR-CAMBIO-TARIFA-EN-PERIODO / CALCULAR-IMPORTE-
+      *    PRORRATEADO.
+       01 WS-TAR-FECHA-BUSCADA-N REDEFINES WS-TAR-FECHA-BUSCADA
+                                              PIC 9(8).
+
+       01 WS-TAR-VIGENTE-ENCONTRADA  PIC X VALUE 'N'.
+           88 TAR-VIGENTE-ENCONTRADA VALUE 'S'.
+
+      *    fecha final del periodo de un trabajo (REG-MEN-FECHA-
+      *    HASTA), en el mismo formato AAAA/MM/DD que WS-TAR-FECHA-
+      *    BUSCADA, con su propio alias numerico AAAAMMDD.
+       01 WS-TAR-FECHA-HASTA-BUSCADA.
+           03 WS-TAR-FECHA-H-AAAA   PIC 9(4).
+           03 WS-TAR-FECHA-H-MM     PIC 9(2).
+           03 WS-TAR-FECHA-H-DD     PIC 9(2).
+
+       01 WS-TAR-FECHA-HASTA-BUSCADA-N
+               REDEFINES WS-TAR-FECHA-HASTA-BUSCADA PIC 9(8).
+
+      *    si, dentro del periodo de un trabajo, entro en vigencia una
+      *    tarifa distinta a la que ya encontro BUSCAR-TARIFA-VIGENTE
+      *    para el SRT vigente del consultor, se prorratean las horas
+      *    antes/despues del cambio y cada tramo se factura con su
+      *    propia tarifa - ver CALCULAR-IMPORTE-UN-TRABAJO.
+       01 WS-TAR-HAY-PRORRATEO       PIC X VALUE 'N'.
+           88 TAR-HAY-PRORRATEO      VALUE 'S'.
+
+       01 WS-TAR-VIG-SIGUIENTE-IND   PIC 9(8).
+       01 WS-TAR-TARIFA-SIGUIENTE    PIC 9(5)V99.
+
+       01 WS-TAR-DIAS-TOTALES        PIC 9(3).
+       01 WS-TAR-DIAS-ANTES          PIC 9(3).
+       01 WS-TAR-DIAS-DESPUES        PIC 9(3).
+
+       01 WS-TAR-HORAS-ANTES         PIC S9(3)V99.
+       01 WS-TAR-HORAS-DESPUES       PIC S9(3)V99.
+       01 WS-TAR-IMPORTE-ANTES       PIC S9(6)V99.
+       01 WS-TAR-IMPORTE-DESPUES     PIC S9(6)V99.
+
+      *    disponibilidad de SRT-HIST-INDEXED.DAT: si no existe, todo
+      *    consultor factura siempre con su REG-CONS-SRT actual, igual
+      *    que antes de llevar historial de categoria.
+       01 WS-SRT-HIST-DISPONIBLE     PIC X VALUE 'N'.
+           88 SRT-HIST-DISPONIBLE    VALUE 'S'.
+
+       01 WS-SRT-VIGENTE-ENCONTRADA  PIC X VALUE 'N'.
+           88 SRT-VIGENTE-ENCONTRADA VALUE 'S'.
+
+       01 WS-SRT-VIGENTE             PIC X(2).
+
        01 WS-RAZON-SOCIAL            PIC X(25).
+       01 WS-ULTIMA-CUIT-EMPRESA     PIC 9(11).
+       01 WS-ULTIMA-MONEDA-EMPRESA   PIC X(3) VALUE 'ARS'.
 
-       01 WS-ACUM-HORAS-X-FECHA     PIC 9(3)V99 VALUE 000,00.
+       01 WS-ACUM-HORAS-X-FECHA     PIC S9(3)V99 VALUE 000,00.
 
        01 WS-ACUM-HORAS-X-CONS      PIC 9(3)V99 VALUE 000,00.
        01 WS-ACUM-IMPORTE-X-CONS    PIC 9(6)V99 VALUE 000000,00.
 
-       01 WS-IMPORTE-UN-TRABAJO     PIC 9(6)V99 VALUE 000000,00.
-       01 WS-ACUM-IMP-X-FECHA       PIC 9(6)V99 VALUE 000000,00.
+      *    con signo: una novedad de correccion (REG-MEN-TIPO = 'C')
+      *    entra en negativo para que las ADD de mas abajo terminen
+      *    restando de los acumulados en lugar de sumando, sin tocar
+      *    cada acumulador uno por uno.
+       01 WS-IMPORTE-UN-TRABAJO     PIC S9(6)V99 VALUE 000000,00.
+       01 WS-HORAS-NETO             PIC S9(3)V99 VALUE 000,00.
+       01 WS-ACUM-IMP-X-FECHA       PIC S9(6)V99 VALUE 000000,00.
        01 WS-ACUM-IMP-X-CONS        PIC 9(10)V99 VALUE 0000000000,00.
 
        01 WS-ACUM-IMP-TOTAL         PIC 9(10)V99 VALUE 0000000000,00.
@@ -215,6 +688,12 @@
 
        01 WS-TECLA PIC X.
 
+      *    si la variable de entorno TP1-MODO vale 'BATCH', el programa
+      *    no espera ninguna tecla y puede correr desde cron/JCL sin
+      *    operador frente a la terminal.
+       01 WS-MODO-EJECUCION          PIC X(5).
+           88 MODO-BATCH             VALUE 'BATCH'.
+
        01 FECHA.
           03 FECHA-DD     PIC 99.
           03 FECHA-MM     PIC 99.
@@ -284,6 +763,9 @@
            03 FILLER       PIC X(28) VALUE "       Razon Social      ".
            03 FILLER       PIC X(11) VALUE "   Horas   ".
            03 FILLER       PIC X(13) VALUE "     Importe".
+           03 FILLER       PIC X(6) VALUE "  Tar ".
+           03 FILLER       PIC X(20) VALUE "Descripcion Tarea".
+           03 FILLER       PIC X(10) VALUE "Novedad".
 
        01 LINEA-DATOS-POR-TRABAJO.
            03 FILLER              PIC XX VALUE SPACES.
@@ -300,6 +782,16 @@
            03 LIN-HORAS           PIC 9(2)V99.
            03 FILLER              PIC X(10) VALUE ALL SPACES.
            03 LIN-IMPORTE         PIC 9(3)V99.
+           03 FILLER              PIC X(3) VALUE ALL SPACES.
+           03 LIN-TAREA           PIC X(4).
+           03 FILLER              PIC X(2) VALUE ALL SPACES.
+           03 LIN-TAREA-DESC      PIC X(20).
+           03 FILLER              PIC X(2) VALUE ALL SPACES.
+           03 LIN-TIPO-NOVEDAD    PIC X(10).
+           03 FILLER              PIC X(2) VALUE ALL SPACES.
+           03 LIN-MONEDA          PIC X(3).
+           03 FILLER              PIC X(2) VALUE ALL SPACES.
+           03 LIN-MONEDA-ALERTA   PIC X(23).
 
        01 LINEA-DATOS-POR-FECHA.
            03 FILLER              PIC X(17) VALUE "Totales por fecha".
@@ -391,38 +883,142 @@
            03 FILLER           PIC X(5) VALUE SPACES.
            03 TOTAL-EST-TOT    PIC 9(4) VALUE 0.
 
-       01 TABLA-DETALLE-ESTA.
-         03 LINEA-LISTADO-EST OCCURS 6 TIMES INDEXED BY I.
-           05 LINEA-EST-COL-EMPRESA    PIC X(13) VALUE SPACES.
-           05 FILLER               PIC X(2) VALUE SPACES.
-           05 LINEA-EST-COL-ANIO       PIC X(4) VALUE SPACES.
-           05 FILLER               PIC X(3) VALUE SPACES.
-           05 LINEA-EST-COL-MESES.
-               07 LINEA-EST-COL-ENE        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-FEB        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-MAR        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-ABR        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-MAY        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-JUN        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-JUL        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-AGO        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-SEP        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-OCT        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-NOV        PIC 9(3) VALUE 0.
-               07 FILLER               PIC X(1) VALUE SPACE.
-               07 LINEA-EST-COL-DIC        PIC 9(3) VALUE 0.
-           05 FILLER               PIC X(5) VALUE SPACES.
-           05 LINEA-EST-COL-TOT        PIC 9(4) VALUE 0.
+      *  REPORTE RANKING DE EMPRESAS Y CONSULTORES POR HORAS E IMPORTE
+       01 ENCABE-LINEA2-RANK.
+           03 FILLER       PIC X(10) VALUE SPACES.
+           03 FILLER       PIC X(17) VALUE 'Ranking de horas'.
+           03 FILLER       PIC X(1) VALUE SPACE.
+           03 FILLER       PIC X(2) VALUE 'e '.
+           03 FILLER       PIC X(8) VALUE 'importe'.
+           03 FILLER       PIC X(1) VALUE SPACE.
+           03 FILLER       PIC X(13) VALUE 'del periodo'.
+
+       01 ENCABE-RANK-EMPRESA.
+           03 FILLER       PIC X(4) VALUE SPACES.
+           03 FILLER       PIC X(4) VALUE 'Pos.'.
+           03 FILLER       PIC X(3) VALUE SPACES.
+           03 FILLER       PIC X(25) VALUE 'Empresa'.
+           03 FILLER       PIC X(5) VALUE SPACES.
+           03 FILLER       PIC X(10) VALUE 'Horas'.
+           03 FILLER       PIC X(4) VALUE SPACES.
+           03 FILLER       PIC X(13) VALUE 'Importe'.
+
+       01 LINEA-RANK-EMPRESA.
+           03 LIN-RANK-EMP-POS        PIC ZZZ9.
+           03 FILLER                  PIC X(4) VALUE SPACES.
+           03 LIN-RANK-EMP-RAZON      PIC X(25).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 LIN-RANK-EMP-HORAS      PIC ZZZZZ9,99.
+           03 FILLER                  PIC X(4) VALUE SPACES.
+           03 LIN-RANK-EMP-IMP        PIC ZZZZZZZZZ9,99.
+
+       01 ENCABE-RANK-CONSULTOR.
+           03 FILLER       PIC X(4) VALUE SPACES.
+           03 FILLER       PIC X(4) VALUE 'Pos.'.
+           03 FILLER       PIC X(3) VALUE SPACES.
+           03 FILLER       PIC X(25) VALUE 'Consultor'.
+           03 FILLER       PIC X(5) VALUE SPACES.
+           03 FILLER       PIC X(10) VALUE 'Horas'.
+           03 FILLER       PIC X(4) VALUE SPACES.
+           03 FILLER       PIC X(13) VALUE 'Importe'.
+
+       01 LINEA-RANK-CONSULTOR.
+           03 LIN-RANK-CONS-POS       PIC ZZZ9.
+           03 FILLER                  PIC X(4) VALUE SPACES.
+           03 LIN-RANK-CONS-NOMBRE    PIC X(25).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 LIN-RANK-CONS-HORAS     PIC ZZZ9,99.
+           03 FILLER                  PIC X(7) VALUE SPACES.
+           03 LIN-RANK-CONS-IMP       PIC ZZZZZZZZZ9,99.
+
+      *  matriz de estadisticas: una fila por empresa (mismo orden e
+      *  indice que TABLA-EMPRESAS) con sus 6 filas de siempre (5 años
+      *  + fila de totales por mes), para poder acumular los 5 años de
+      *  todas las empresas en una sola pasada de ARCH-TIMES en lugar
+      *  de reabrir y recorrer el archivo una vez por empresa.
+       01 MATRIZ-EST-EMPRESAS.
+         03 MAT-EST-EMP OCCURS 999 TIMES INDEXED BY IND-TAB-EMP-EST.
+           05 LINEA-LISTADO-EST OCCURS 6 TIMES INDEXED BY I.
+             07 LINEA-EST-COL-EMPRESA    PIC X(13) VALUE SPACES.
+             07 FILLER               PIC X(2) VALUE SPACES.
+             07 LINEA-EST-COL-ANIO       PIC X(4) VALUE SPACES.
+             07 FILLER               PIC X(3) VALUE SPACES.
+             07 LINEA-EST-COL-MESES.
+                 09 LINEA-EST-COL-ENE        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-FEB        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-MAR        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-ABR        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-MAY        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-JUN        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-JUL        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-AGO        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-SEP        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-OCT        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-NOV        PIC 9(3) VALUE 0.
+                 09 FILLER               PIC X(1) VALUE SPACE.
+                 09 LINEA-EST-COL-DIC        PIC 9(3) VALUE 0.
+             07 FILLER               PIC X(5) VALUE SPACES.
+             07 LINEA-EST-COL-TOT        PIC 9(4) VALUE 0.
+
+       01 WS-EMPRESA-EST-ENCONTRADA    PIC X VALUE 'N'.
+           88 EMPRESA-EST-ENCONTRADA   VALUE 'S'.
+
+       01 WS-EMPRESA-RAZON-ENCONTRADA  PIC X VALUE 'N'.
+           88 EMPRESA-RAZON-ENCONTRADA VALUE 'S'.
+
+      *  REPORTE VARIACION INTERANUAL POR EMPRESA - ver comentario de
+      *  VARIACION-INTERANUAL-X-EMPRESA.
+       01 ENCABE-LINEA2-VAR.
+           03 FILLER       PIC X(10) VALUE SPACES.
+           03 FILLER       PIC X(10) VALUE 'Variacion'.
+           03 FILLER       PIC X(1) VALUE SPACE.
+           03 FILLER       PIC X(12) VALUE 'interanual'.
+           03 FILLER       PIC X(1) VALUE SPACE.
+           03 FILLER       PIC X(3) VALUE 'de'.
+           03 FILLER       PIC X(1) VALUE SPACE.
+           03 FILLER       PIC X(17) VALUE 'horas por empresa'.
+
+       01 ENCABE-LISTADO-VAR.
+           03 FILLER       PIC X(4) VALUE SPACES.
+           03 FILLER       PIC X(25) VALUE 'Empresa'.
+           03 FILLER       PIC X(3) VALUE SPACES.
+           03 FILLER       PIC X(10) VALUE 'Año ant.'.
+           03 FILLER       PIC X(3) VALUE SPACES.
+           03 FILLER       PIC X(10) VALUE 'Año act.'.
+           03 FILLER       PIC X(4) VALUE SPACES.
+           03 FILLER       PIC X(8) VALUE 'Var. %'.
+           03 FILLER       PIC X(4) VALUE SPACES.
+           03 FILLER       PIC X(25) VALUE 'Observacion'.
+
+       01 LINEA-VAR-EMPRESA.
+           03 LIN-VAR-RAZON            PIC X(25).
+           03 FILLER                   PIC X(3) VALUE SPACES.
+           03 LIN-VAR-HORAS-ANT        PIC ZZZ9.
+           03 FILLER                   PIC X(6) VALUE SPACES.
+           03 LIN-VAR-HORAS-ACT        PIC ZZZ9.
+           03 FILLER                   PIC X(6) VALUE SPACES.
+           03 LIN-VAR-PORCENTAJE       PIC -ZZ9,99.
+           03 FILLER                   PIC X(3) VALUE SPACES.
+           03 LIN-VAR-OBSERVACION      PIC X(25).
+
+      *  umbral a partir del cual una caida interanual se marca como
+      *  fuerte en el listado de variacion - ver VARIACION-INTERANUAL-
+      *  X-EMPRESA.
+       01 WS-VAR-HORAS-ANT             PIC S9(4) VALUE 0.
+       01 WS-VAR-HORAS-ACT             PIC S9(4) VALUE 0.
+       01 WS-VAR-PORCENTAJE            PIC S9(3)V99 VALUE 0.
+           88 WS-VAR-BAJA-FUERTE       VALUE -999,99 THRU -20,00.
+           88 WS-VAR-SUBA-FUERTE       VALUE 20,00 THRU 999,99.
 
       * COMUNES
        01 LINEA-DIVISORIA-PUNTEADA.
@@ -453,22 +1049,83 @@
 
       *    actualizo el maestro de horas (archivo TIMES)
            PERFORM CARGAR-MAESTRO
-               UNTIL NOV1-EOF AND NOV2-EOF AND NOV3-EOF.
+               UNTIL TODOS-NOV-EOF.
 
            PERFORM ESTADISTICAS-X-EMPRESA.
 
+           PERFORM VARIACION-INTERANUAL-X-EMPRESA.
+
+           PERFORM RANKING-X-EMPRESA-Y-CONSULTOR.
+
            PERFORM FIN.
 
        INICIO.
+           PERFORM CARGAR-CONFIG-NOVEDADES.
            PERFORM INICIALIZACION-VARIABLES.
            PERFORM ABRIR-ARCHIVOS.
            PERFORM CARGAR-TABLA-CATEGORIAS.
            PERFORM CARGAR-TABLA-EMPRESAS.
+           PERFORM CARGAR-TABLA-TAREAS.
+           PERFORM CARGAR-TABLA-INDICE.
+
+      *    si existe ARCH-NOV-CTL, trae de ahi la lista y el orden de
+      *    los archivos de novedades a mezclar (uno por linea, hasta
+      *    WS-MAX-NOV); si no existe, se mezclan los 3 historicos.
+       CARGAR-CONFIG-NOVEDADES.
+           OPEN INPUT ARCH-NOV-CTL.
+
+           IF NOVCTL-OK
+              PERFORM LEER-NOV-CTL
+              MOVE 0 TO WS-CANT-NOV
+              PERFORM CARGAR-NOMBRE-NOV-EN-TABLA
+                  UNTIL NOVCTL-EOF
+                   OR WS-CANT-NOV NOT LESS THAN WS-MAX-NOV
+              CLOSE ARCH-NOV-CTL.
+
+       LEER-NOV-CTL.
+           READ ARCH-NOV-CTL AT END MOVE '10' TO FS-NOV-CTL.
+
+       CARGAR-NOMBRE-NOV-EN-TABLA.
+           ADD 1 TO WS-CANT-NOV.
+           MOVE REG-NOV-CTL TO WS-NOV-FILENAME-ITEM(WS-CANT-NOV).
+           PERFORM LEER-NOV-CTL.
 
        LEER-NOVEDADES.
-           PERFORM LEER-NOV1.
-           PERFORM LEER-NOV2.
-           PERFORM LEER-NOV3.
+           SET IND-NOV TO 1.
+           PERFORM LEER-PRIMER-NOV
+               UNTIL IND-NOV GREATER THAN WS-CANT-NOV.
+           PERFORM VERIFICAR-TODOS-NOV-EOF.
+
+       LEER-PRIMER-NOV.
+           EVALUATE IND-NOV
+               WHEN 1 PERFORM LEER-NOV1
+                      MOVE REG-NOV1-NUMERO TO NOV-NUMERO(1)
+               WHEN 2 PERFORM LEER-NOV2
+                      MOVE REG-NOV2-NUMERO TO NOV-NUMERO(2)
+               WHEN 3 PERFORM LEER-NOV3
+                      MOVE REG-NOV3-NUMERO TO NOV-NUMERO(3)
+               WHEN 4 PERFORM LEER-NOV4
+                      MOVE REG-NOV4-NUMERO TO NOV-NUMERO(4)
+               WHEN 5 PERFORM LEER-NOV5
+                      MOVE REG-NOV5-NUMERO TO NOV-NUMERO(5)
+           END-EVALUATE.
+           ADD 1 TO IND-NOV.
+
+       VERIFICAR-TODOS-NOV-EOF.
+           SET TODOS-NOV-EOF TO TRUE.
+           SET IND-NOV TO 1.
+           PERFORM VERIFICAR-UN-NOV-EOF
+               UNTIL IND-NOV GREATER THAN WS-CANT-NOV.
+
+       VERIFICAR-UN-NOV-EOF.
+           EVALUATE IND-NOV
+               WHEN 1 IF NOT NOV1-EOF MOVE 'N' TO WS-TODOS-NOV-EOF
+               WHEN 2 IF NOT NOV2-EOF MOVE 'N' TO WS-TODOS-NOV-EOF
+               WHEN 3 IF NOT NOV3-EOF MOVE 'N' TO WS-TODOS-NOV-EOF
+               WHEN 4 IF NOT NOV4-EOF MOVE 'N' TO WS-TODOS-NOV-EOF
+               WHEN 5 IF NOT NOV5-EOF MOVE 'N' TO WS-TODOS-NOV-EOF
+           END-EVALUATE.
+           ADD 1 TO IND-NOV.
 
        LEER-NOV1.
            READ ARCH-NOV1 AT END MOVE '10' TO FS-NOV1.
@@ -497,29 +1154,56 @@
               MOVE "99999" TO REG-NOV3-NUMERO
               MOVE "99999999" TO REG-NOV3-FECHA.
 
-       CARGAR-MAESTRO.
-           PERFORM DETERMINAR-MENOR.
-           PERFORM BUSCAR-DATOS-CONSULTOR.
+       LEER-NOV4.
+           READ ARCH-NOV4 AT END MOVE '10' TO FS-NOV4.
 
-           PERFORM IMPRIMIR-ENCABEZADO-GENERAL.
-           PERFORM CARGA-E-IMP-ENCABE-CONS.
+           IF NOV4-OK
+              NEXT SENTENCE
+           ELSE
+              MOVE "99999" TO REG-NOV4-NUMERO
+              MOVE "99999999" TO REG-NOV4-FECHA.
 
+       LEER-NOV5.
+           READ ARCH-NOV5 AT END MOVE '10' TO FS-NOV5.
+
+           IF NOV5-OK
+              NEXT SENTENCE
+           ELSE
+              MOVE "99999" TO REG-NOV5-NUMERO
+              MOVE "99999999" TO REG-NOV5-FECHA.
+
+       CARGAR-MAESTRO.
+           PERFORM DETERMINAR-MENOR.
            PERFORM ASIGNO-CORTE-CONS-NUM.
+           PERFORM BUSCAR-DATOS-CONSULTOR.
 
-      *    calculo las horas que fueron aplicadas  por cada consultor.
-           PERFORM PROCESAR-CONSULTOR
-               UNTIL (NOV1-EOF AND NOV2-EOF AND NOV3-EOF)
-                OR REG-MEN-NUMERO NOT EQUAL WS-CORTE-CONS-NUM.
+           IF CONS-ENCONTRADO
+              PERFORM IMPRIMIR-ENCABEZADO-GENERAL
+              PERFORM CARGA-E-IMP-ENCABE-CONS
 
-           PERFORM CARGAR-IMP-DATOS-X-CONS.
+      *       calculo las horas que fueron aplicadas por cada
+      *       consultor.
+              PERFORM PROCESAR-CONSULTOR
+                  UNTIL TODOS-NOV-EOF
+                   OR REG-MEN-NUMERO NOT EQUAL WS-CORTE-CONS-NUM
 
-           PERFORM ACUM-IMPORTE-GENERAL-CONS.
+              PERFORM CARGAR-IMP-DATOS-X-CONS
 
-           PERFORM CARGAR-IMP-GENERAL-IMPORTE.
+              PERFORM ACUM-IMPORTE-GENERAL-CONS
 
-           PERFORM RESET-DATOS-CONS.
+              PERFORM CARGAR-IMP-GENERAL-IMPORTE
 
-           PERFORM INCREMENTAR-NRO-HOJA.
+              PERFORM RESET-DATOS-CONS
+           ELSE
+      *       el consultor no existe en ARCH-CONSULTORES: ya se dejo
+      *       constancia en las excepciones, se descarta todo el
+      *       bloque de novedades de ese numero sin facturarlo.
+              PERFORM SALTEAR-CONSULTOR-DESCONOCIDO
+                  UNTIL TODOS-NOV-EOF
+                   OR REG-MEN-NUMERO NOT EQUAL WS-CORTE-CONS-NUM.
+
+       SALTEAR-CONSULTOR-DESCONOCIDO.
+           PERFORM LEER-MENOR.
 
        ACUM-IMPORTE-GENERAL-CONS.
            ADD WS-ACUM-IMP-X-CONS TO WS-ACUM-IMP-TOTAL.
@@ -527,16 +1211,71 @@
        CARGAR-IMP-GENERAL-IMPORTE.
            MOVE WS-ACUM-IMP-TOTAL TO LIN-TOTAL-GENERAL-CONS.
 
-           DISPLAY " ".
-           DISPLAY LINEA-IMPORTE-TOTAL-CONS.
+           PERFORM ESCRIBIR-LINEA-EN-BLANCO.
+
+           MOVE LINEA-IMPORTE-TOTAL-CONS TO REG-LISTADO.
+           PERFORM ESCRIBIR-LINEA-LISTADO.
 
-           ACCEPT WS-TECLA.
+           PERFORM GRABAR-GL-EXTRACT-TOTAL.
+
+           IF NOT MODO-BATCH
+              ACCEPT WS-TECLA
+           END-IF.
 
        CARGAR-IMP-DATOS-X-CONS.
           MOVE WS-ACUM-IMP-X-CONS TO LIN-TOTAL-IMPORTE-X-CONS.
           MOVE WS-ACUM-HORAS-X-CONS TO LIN-TOTAL-HORAS-X-CONS.
 
-          DISPLAY LINEA-DATOS-POR-CONS.
+          MOVE LINEA-DATOS-POR-CONS TO REG-LISTADO.
+          PERFORM ESCRIBIR-LINEA-LISTADO.
+
+          PERFORM GRABAR-GL-EXTRACT-CONSULTOR.
+
+          PERFORM ACUM-DATOS-RANK-CONS.
+
+      *    carga una fila de TABLA-RANK-CONS con los totales ya
+      *    cerrados de este consultor, para el ranking de management -
+      *    ver RANKING-X-EMPRESA-Y-CONSULTOR.
+       ACUM-DATOS-RANK-CONS.
+          IF WS-CANT-RANK-CONS IS LESS THAN 2000
+             ADD 1 TO WS-CANT-RANK-CONS
+             SET IND-RANK-CONS TO WS-CANT-RANK-CONS
+             MOVE WS-CORTE-CONS-NUM TO TAB-RANK-CONS-NUM(IND-RANK-CONS)
+             MOVE REG-CONS-NOMBRE TO
+                 TAB-RANK-CONS-NOMBRE(IND-RANK-CONS)
+             MOVE WS-ACUM-HORAS-X-CONS TO
+                 TAB-RANK-CONS-HORAS(IND-RANK-CONS)
+             MOVE WS-ACUM-IMP-X-CONS TO
+                 TAB-RANK-CONS-IMP(IND-RANK-CONS)
+          END-IF.
+
+      *    un registro de detalle por consultor facturado, con la
+      *    ultima empresa y fecha de su bloque de novedades.
+       GRABAR-GL-EXTRACT-CONSULTOR.
+          MOVE '1' TO REG-GL-TIPO.
+          MOVE WS-CORTE-CONS-NUM TO REG-GL-CONSULTOR.
+          MOVE WS-ULTIMA-CUIT-EMPRESA TO REG-GL-CUIT-EMPRESA.
+          MOVE WS-CORTE-CONS-FECHA TO REG-GL-PERIODO.
+          MOVE WS-ACUM-HORAS-X-CONS TO REG-GL-HORAS.
+          MOVE WS-ACUM-IMP-X-CONS TO REG-GL-IMPORTE.
+          MOVE WS-ULTIMA-MONEDA-EMPRESA TO REG-GL-MONEDA.
+          WRITE REG-GL-EXTRACT.
+
+      *    registro de cierre con el acumulado general a la fecha;
+      *    el ultimo que se graba en la corrida queda como el total
+      *    general definitivo, igual que en LISTADO.LST.
+       GRABAR-GL-EXTRACT-TOTAL.
+          MOVE '9' TO REG-GL-TIPO.
+          MOVE SPACES TO REG-GL-CONSULTOR.
+          MOVE 0 TO REG-GL-CUIT-EMPRESA.
+          MOVE WS-CORTE-CONS-FECHA TO REG-GL-PERIODO.
+          MOVE 0 TO REG-GL-HORAS.
+          MOVE WS-ACUM-IMP-TOTAL TO REG-GL-IMPORTE.
+      *    el total general puede mezclar trabajos de empresas en ARS
+      *    y en USD sin conversion - se deja REG-GL-MONEDA en blanco
+      *    para no etiquetar con una sola moneda un acumulado mixto.
+          MOVE SPACES TO REG-GL-MONEDA.
+          WRITE REG-GL-EXTRACT.
 
        RESET-DATOS-CONS.
           MOVE 0 TO WS-ACUM-IMP-X-CONS.
@@ -566,7 +1305,7 @@
            PERFORM ASIGNO-CORTE-CONS-FECHA.
 
            PERFORM PROCESAR-HORAS-POR-FECHA
-               UNTIL (NOV1-EOF AND NOV2-EOF AND NOV3-EOF)
+               UNTIL TODOS-NOV-EOF
                 OR REG-MEN-FECHA NOT EQUAL WS-CORTE-CONS-FECHA
 
            PERFORM CARGAR-IMPRIMIR-TOTALES-X-FECHA.
@@ -583,25 +1322,66 @@
            MOVE WS-ACUM-HORAS-X-FECHA TO LIN-TOTAL-HORAS-X-FECHA.
            MOVE WS-ACUM-IMP-X-FECHA TO LIN-TOTAL-IMPORTE-X-FECHA.
 
-           DISPLAY " ".
-           DISPLAY LINEA-DATOS-POR-FECHA.
-           DISPLAY " ".
+           PERFORM ESCRIBIR-LINEA-EN-BLANCO.
+
+           MOVE LINEA-DATOS-POR-FECHA TO REG-LISTADO.
+           PERFORM ESCRIBIR-LINEA-LISTADO.
+
+           PERFORM ESCRIBIR-LINEA-EN-BLANCO.
 
        PROCESAR-HORAS-POR-FECHA.
-           PERFORM CALCULAR-IMPORTE-UN-TRABAJO.
            PERFORM BUSCAR-RAZON-SOCIAL.
+           PERFORM CALCULAR-IMPORTE-UN-TRABAJO.
+           PERFORM BUSCAR-DESCRIPCION-TAREA.
            PERFORM CARGAR-E-IMPRIMIR-LINEA-FECHA.
            PERFORM ACUM-DATOS-POR-FECHA.
+           PERFORM ACUM-DATOS-POR-EMPRESA.
+           PERFORM VALIDAR-HORAS-NOVEDAD.
            PERFORM CARGAR-TIMES-MAESTRO.
 
            ADD 1 TO ACUM.
            PERFORM LEER-MENOR.
 
+      *    controla la novedad recien acumulada antes de que
+      *    CARGAR-TIMES-MAESTRO la escriba en el maestro de horas; no
+      *    descarta el registro, solo lo deja asentado en
+      *    ARCH-EXCEPCIONES para que lo revise un operador - igual
+      *    criterio que BUSCAR-DESCRIPCION-TAREA usa con un codigo de
+      *    tarea desconocido.
+       VALIDAR-HORAS-NOVEDAD.
+           IF REG-MEN-HORAS EQUAL 0
+              PERFORM REGISTRAR-HORAS-EN-CERO
+           END-IF.
+
+           IF WS-ACUM-HORAS-X-FECHA IS GREATER THAN WS-HORAS-MAX-DIARIAS
+              PERFORM REGISTRAR-EXCESO-HORAS-DIARIAS
+           END-IF.
+
+       REGISTRAR-HORAS-EN-CERO.
+           MOVE 'NOVEDAD CON CERO HORAS' TO REG-EXC-TIPO.
+           MOVE REG-MEN-NUMERO TO REG-EXC-NUMERO.
+           MOVE REG-MEN-FECHA TO REG-EXC-FECHA.
+           MOVE REG-MEN-EMPRESA TO REG-EXC-EMPRESA.
+           MOVE 'NOVEDAD CARGADA CON CERO HORAS TRABAJADAS'
+               TO REG-EXC-DETALLE.
+           WRITE REG-EXCEPCION.
+
+       REGISTRAR-EXCESO-HORAS-DIARIAS.
+           MOVE 'EXCESO DE HORAS DIARIAS' TO REG-EXC-TIPO.
+           MOVE REG-MEN-NUMERO TO REG-EXC-NUMERO.
+           MOVE REG-MEN-FECHA TO REG-EXC-FECHA.
+           MOVE REG-MEN-EMPRESA TO REG-EXC-EMPRESA.
+           MOVE 'TOTAL DE HORAS DEL DIA SUPERA EL MAXIMO: '
+               TO REG-EXC-DETALLE.
+           MOVE WS-ACUM-HORAS-X-FECHA TO REG-EXC-DETALLE(42:5).
+           WRITE REG-EXCEPCION.
+
        CARGAR-TIMES-MAESTRO.
            MOVE REG-MEN TO REG-TIMES.
            WRITE REG-TIMES.
 
        BUSCAR-RAZON-SOCIAL.
+           MOVE 'N' TO WS-EMPRESA-RAZON-ENCONTRADA.
            SET IND-TAB-EMP TO 1.
 
            SEARCH TAB-EMP
@@ -610,11 +1390,300 @@
            END-SEARCH.
 
        OBTENER-RAZON-SOCIAL.
+           MOVE 'S' TO WS-EMPRESA-RAZON-ENCONTRADA.
            MOVE TAB-EMP-RAZON(IND-TAB-EMP) TO WS-RAZON-SOCIAL.
+           MOVE TAB-EMP-CUIT(IND-TAB-EMP) TO WS-ULTIMA-CUIT-EMPRESA.
+           MOVE TAB-EMP-MONEDA(IND-TAB-EMP) TO WS-ULTIMA-MONEDA-EMPRESA.
+
+      *    busca la descripcion de la tarea informada en el registro de
+      *    novedades; si el codigo no esta dado de alta en ARCH-TAREAS
+      *    se deja en blanco y se deja constancia en ARCH-EXCEPCIONES.
+       BUSCAR-DESCRIPCION-TAREA.
+           MOVE 'N' TO WS-TAREA-ENCONTRADA.
+           MOVE SPACES TO WS-TAREA-DESC-ACTUAL.
+
+           SET IND-TAB-TAREA TO 1.
+
+           SEARCH TAB-TAREA
+               WHEN TAB-TAREA-COD(IND-TAB-TAREA) EQUAL REG-MEN-TAREA
+                   PERFORM OBTENER-DESC-TAREA
+           END-SEARCH.
+
+           IF NOT TAREA-ENCONTRADA
+              PERFORM REGISTRAR-TAREA-DESCONOCIDA.
+
+       OBTENER-DESC-TAREA.
+           MOVE 'S' TO WS-TAREA-ENCONTRADA.
+           MOVE TAB-TAREA-DESC(IND-TAB-TAREA) TO WS-TAREA-DESC-ACTUAL.
+
+       REGISTRAR-TAREA-DESCONOCIDA.
+           MOVE 'TAREA NO ENCONTRADA' TO REG-EXC-TIPO.
+           MOVE REG-MEN-NUMERO TO REG-EXC-NUMERO.
+           MOVE REG-MEN-FECHA TO REG-EXC-FECHA.
+           MOVE REG-MEN-EMPRESA TO REG-EXC-EMPRESA.
+           MOVE 'CODIGO DE TAREA NO EXISTE EN ARCH-TAREAS: '
+               TO REG-EXC-DETALLE.
+           MOVE REG-MEN-TAREA TO REG-EXC-DETALLE(43:4).
+
+           WRITE REG-EXCEPCION.
 
        CALCULAR-IMPORTE-UN-TRABAJO.
-           COMPUTE WS-IMPORTE-UN-TRABAJO
-                           = (REG-MEN-HORAS * WS-CAT-TARIFA).
+           MOVE REG-MEN-AAAA TO WS-TAR-FECHA-B-AAAA.
+           MOVE REG-MEN-MM TO WS-TAR-FECHA-B-MM.
+           MOVE REG-MEN-DD TO WS-TAR-FECHA-B-DD.
+
+           PERFORM DETERMINAR-SRT-VIGENTE-CONSULTOR.
+
+           MOVE 'N' TO WS-TAR-HAY-PRORRATEO.
+           MOVE 'ARS' TO WS-TAR-MONEDA.
+           MOVE 'ARS' TO WS-EMPRESA-MONEDA.
+           MOVE 'N' TO WS-MONEDA-DISCREPANTE.
+
+           IF TAR-IDX-DISPONIBLE
+              PERFORM BUSCAR-TARIFA-VIGENTE
+              IF TAR-VIGENTE-ENCONTRADA
+                 PERFORM BUSCAR-CAMBIO-TARIFA-EN-PERIODO
+              END-IF
+           END-IF.
+
+           PERFORM CALCULAR-HORAS-NETO.
+
+           IF TAR-HAY-PRORRATEO
+              PERFORM CALCULAR-IMPORTE-PRORRATEADO
+           ELSE
+              COMPUTE WS-IMPORTE-UN-TRABAJO
+                              = (WS-HORAS-NETO * WS-CAT-TARIFA)
+           END-IF.
+
+           IF INDICE-DISPONIBLE
+              PERFORM AJUSTAR-IMPORTE-POR-INDICE
+           END-IF.
+
+           IF EMPRESA-RAZON-ENCONTRADA
+              PERFORM APLICAR-RETENCION-EMPRESA
+              PERFORM APLICAR-MONEDA-EMPRESA
+           END-IF.
+
+      *    ajusta el importe bruto (ya calculado a la tarifa vigente
+      *    del mes trabajado) por la variacion del indice entre el mes
+      *    trabajado (REG-MEN-AAAA/MM) y el mes en que se esta
+      *    facturando (hoy, WS-ANIO-FACTURACION/WS-MES-FACTURACION),
+      *    para que un trabajo facturado con atraso no quede a precios
+      *    viejos. si falta el coeficiente de cualquiera de los dos
+      *    meses en INDICE.DAT, no se ajusta nada - se prefiere
+      *    facturar sin ajuste a facturar con un ajuste inventado.
+       AJUSTAR-IMPORTE-POR-INDICE.
+           MOVE REG-MEN-AAAA TO WS-ANIO-BUSCADO-INDICE.
+           MOVE REG-MEN-MM TO WS-MES-BUSCADO-INDICE.
+           PERFORM BUSCAR-COEF-INDICE.
+           MOVE WS-INDICE-ENCONTRADO TO WS-INDICE-TRABAJO-ENCONTRADO.
+           MOVE WS-COEF-ENCONTRADO-INDICE TO WS-COEF-TRABAJO.
+
+           MOVE WS-ANIO-FACTURACION TO WS-ANIO-BUSCADO-INDICE.
+           MOVE WS-MES-FACTURACION TO WS-MES-BUSCADO-INDICE.
+           PERFORM BUSCAR-COEF-INDICE.
+           MOVE WS-INDICE-ENCONTRADO TO WS-INDICE-FACTURA-ENCONTRADO.
+           MOVE WS-COEF-ENCONTRADO-INDICE TO WS-COEF-FACTURA.
+
+           IF INDICE-TRABAJO-ENCONTRADO AND INDICE-FACTURA-ENCONTRADO
+              AND WS-COEF-TRABAJO GREATER THAN ZERO
+              COMPUTE WS-IMPORTE-UN-TRABAJO ROUNDED =
+                 WS-IMPORTE-UN-TRABAJO * WS-COEF-FACTURA
+                     / WS-COEF-TRABAJO
+           END-IF.
+
+      *    SEARCH lineal sobre TABLA-INDICE por anio/mes - misma
+      *    tecnica que BUSCAR-RAZON-SOCIAL sobre TAB-EMP.
+       BUSCAR-COEF-INDICE.
+           MOVE 'N' TO WS-INDICE-ENCONTRADO.
+           MOVE ZERO TO WS-COEF-ENCONTRADO-INDICE.
+           SET IND-TAB-INDICE TO 1.
+
+           SEARCH TAB-INDICE
+               WHEN TAB-INDICE-ANIO(IND-TAB-INDICE) EQUAL
+                       WS-ANIO-BUSCADO-INDICE
+                AND TAB-INDICE-MES(IND-TAB-INDICE) EQUAL
+                       WS-MES-BUSCADO-INDICE
+                   MOVE 'S' TO WS-INDICE-ENCONTRADO
+                   MOVE TAB-INDICE-COEF(IND-TAB-INDICE) TO
+                       WS-COEF-ENCONTRADO-INDICE
+           END-SEARCH.
+
+      *    resta la retencion IIBB/IVA configurada para la empresa
+      *    (TAB-EMP-RETENCION-PCT) sobre el importe bruto recien
+      *    calculado, dejando WS-IMPORTE-UN-TRABAJO en neto para que
+      *    ACUM-DATOS-POR-FECHA, ACUM-DATOS-POR-EMPRESA y la salida a
+      *    contabilidad lo arrastren ya neteado - 0 (empresa sin
+      *    retencion configurada) deja el importe sin cambios.
+       APLICAR-RETENCION-EMPRESA.
+           IF TAB-EMP-RETENCION-PCT(IND-TAB-EMP) GREATER THAN ZERO
+              COMPUTE WS-IMPORTE-UN-TRABAJO ROUNDED =
+                 WS-IMPORTE-UN-TRABAJO -
+                 (WS-IMPORTE-UN-TRABAJO *
+                     TAB-EMP-RETENCION-PCT(IND-TAB-EMP) / 100)
+           END-IF.
+
+      *    deja en WS-EMPRESA-MONEDA la moneda del contrato de la
+      *    empresa que se esta facturando, y prende WS-MONEDA-
+      *    DISCREPANTE si la tarifa que se uso para este trabajo viene
+      *    de una moneda distinta a la pactada con la empresa - eso no
+      *    cambia el importe (no hay cotizacion en el sistema para
+      *    convertir), solo queda asentado para que CARGAR-E-IMPRIMIR-
+      *    LINEA-FECHA lo advierta en el listado.
+       APLICAR-MONEDA-EMPRESA.
+           MOVE TAB-EMP-MONEDA(IND-TAB-EMP) TO WS-EMPRESA-MONEDA.
+           MOVE 'N' TO WS-MONEDA-DISCREPANTE.
+           IF WS-TAR-MONEDA NOT EQUAL WS-EMPRESA-MONEDA
+              MOVE 'S' TO WS-MONEDA-DISCREPANTE
+           END-IF.
+
+      *    REG-MEN-HORAS en negativo para una correccion, asi la
+      *    COMPUTE de arriba y las ADD de ACUM-DATOS-POR-FECHA restan
+      *    en lugar de sumar - ver REG-NOV1-TIPO.
+       CALCULAR-HORAS-NETO.
+           IF REG-MEN-TIPO EQUAL 'C'
+              COMPUTE WS-HORAS-NETO = REG-MEN-HORAS * -1
+           ELSE
+              MOVE REG-MEN-HORAS TO WS-HORAS-NETO
+           END-IF.
+
+      *    el SRT (categoria) de un consultor puede haber cambiado con
+      *    el tiempo (ascenso); si hay historial cargado en
+      *    SRT-HIST-INDEXED se usa el SRT vigente a la fecha del
+      *    trabajo (REG-MEN-FECHA) en lugar del REG-CONS-SRT actual, y
+      *    se refresca la tarifa plana de TABLA-CATEGORIAS para ese
+      *    SRT antes de intentar la tarifa efectiva por fecha.
+       DETERMINAR-SRT-VIGENTE-CONSULTOR.
+           MOVE REG-CONS-SRT TO WS-SRT-VIGENTE.
+
+           IF SRT-HIST-DISPONIBLE
+              PERFORM BUSCAR-SRT-VIGENTE
+              IF SRT-VIGENTE-ENCONTRADA
+                 MOVE REG-SRT-HIST-SRT TO WS-SRT-VIGENTE
+              END-IF
+           END-IF.
+
+           IF WS-SRT-VIGENTE NOT EQUAL REG-CONS-SRT
+              PERFORM ACTUALIZAR-CAT-POR-SRT-VIGENTE.
+
+      *    misma tecnica de START LESS-THAN-OR-EQUAL + READ NEXT que
+      *    BUSCAR-TARIFA-VIGENTE usa sobre TARIFAS-INDEXED, aca sobre
+      *    el historial de categoria por numero de consultor.
+       BUSCAR-SRT-VIGENTE.
+           MOVE 'N' TO WS-SRT-VIGENTE-ENCONTRADA.
+
+           MOVE REG-MEN-NUMERO TO REG-SRT-HIST-NUM.
+           MOVE WS-TAR-FECHA-BUSCADA TO REG-SRT-HIST-FECHA.
+
+           START ARCH-SRT-HIST-IDX KEY IS LESS THAN OR EQUAL TO
+                   REG-SRT-HIST-IND
+               INVALID KEY NEXT SENTENCE.
+
+           IF SRT-HIST-OK
+              READ ARCH-SRT-HIST-IDX NEXT RECORD
+                  AT END NEXT SENTENCE
+              END-READ
+              IF SRT-HIST-OK AND REG-SRT-HIST-NUM EQUAL REG-MEN-NUMERO
+                 MOVE 'S' TO WS-SRT-VIGENTE-ENCONTRADA
+              END-IF
+           END-IF.
+
+       ACTUALIZAR-CAT-POR-SRT-VIGENTE.
+           SET IND-TAB-CAT TO 1.
+
+           SEARCH TAB-CAT
+               WHEN TAB-CAT-SRT(IND-TAB-CAT) EQUAL WS-SRT-VIGENTE
+                   PERFORM OBTENER-DATOS-CAT-CONSULTOR
+           END-SEARCH.
+
+      *    busca en TARIFAS-INDEXED la tarifa vigente del SRT vigente
+      *    del consultor a la fecha del trabajo (REG-MEN-FECHA); si no
+      *    hay ninguna tarifa cargada con vigencia anterior o igual a
+      *    esa fecha para el SRT, se deja la tarifa plana de
+      *    TABLA-CATEGORIAS que ya trae WS-CAT-TARIFA.
+       BUSCAR-TARIFA-VIGENTE.
+           MOVE 'N' TO WS-TAR-VIGENTE-ENCONTRADA.
+
+           MOVE WS-SRT-VIGENTE TO REG-TAR-SRT-IND.
+           MOVE WS-TAR-FECHA-BUSCADA TO REG-TAR-VIG-DESDE-IND.
+
+           START ARCH-TAR-IDX KEY IS LESS THAN OR EQUAL TO REG-TAR-IND
+               INVALID KEY NEXT SENTENCE.
+
+           IF TAR-IDX-OK
+              READ ARCH-TAR-IDX NEXT RECORD
+                  AT END NEXT SENTENCE
+              END-READ
+              IF TAR-IDX-OK AND REG-TAR-SRT-IND EQUAL WS-SRT-VIGENTE
+                 MOVE REG-TAR-TARIFA-IND TO WS-CAT-TARIFA
+                 MOVE REG-TAR-MONEDA-IND TO WS-TAR-MONEDA
+                 IF WS-TAR-MONEDA EQUAL SPACES
+                    MOVE 'ARS' TO WS-TAR-MONEDA
+                 END-IF
+                 MOVE 'S' TO WS-TAR-VIGENTE-ENCONTRADA
+              END-IF
+           END-IF.
+
+      *    si el trabajo cubre un periodo de mas de un dia (REG-MEN-
+      *    FECHA hasta REG-MEN-FECHA-HASTA) y dentro de ese periodo
+      *    entro en vigencia una tarifa distinta para el mismo SRT,
+      *    se deja asentado el dato para que CALCULAR-IMPORTE-UN-
+      *    TRABAJO prorratee las horas en dos tramos. sigue la
+      *    lectura secuencial de ARCH-TAR-IDX (ACCESS DYNAMIC) desde
+      *    donde la dejo BUSCAR-TARIFA-VIGENTE: el registro siguiente
+      *    en la clave SRT+VIGENCIA es, si existe, la proxima tarifa
+      *    a entrar en vigencia para el mismo SRT.
+       BUSCAR-CAMBIO-TARIFA-EN-PERIODO.
+           IF REG-MEN-FECHA-HASTA NOT EQUAL REG-MEN-FECHA
+              MOVE REG-MEN-FECHA-HASTA (5:4) TO WS-TAR-FECHA-H-AAAA
+              MOVE REG-MEN-FECHA-HASTA (3:2) TO WS-TAR-FECHA-H-MM
+              MOVE REG-MEN-FECHA-HASTA (1:2) TO WS-TAR-FECHA-H-DD
+
+              READ ARCH-TAR-IDX NEXT RECORD
+                  AT END NEXT SENTENCE
+              END-READ
+
+              IF TAR-IDX-OK AND REG-TAR-SRT-IND EQUAL WS-SRT-VIGENTE
+                 AND REG-TAR-VIG-DESDE-IND LESS THAN OR EQUAL TO
+                         WS-TAR-FECHA-HASTA-BUSCADA-N
+                 MOVE REG-TAR-VIG-DESDE-IND TO WS-TAR-VIG-SIGUIENTE-IND
+                 MOVE REG-TAR-TARIFA-IND TO WS-TAR-TARIFA-SIGUIENTE
+                 MOVE 'S' TO WS-TAR-HAY-PRORRATEO
+              END-IF
+           END-IF.
+
+      *    reparte WS-HORAS-NETO en proporcion a los dias de cada
+      *    tramo (antes/despues de WS-TAR-VIG-SIGUIENTE-IND) y
+      *    factura cada tramo con su propia tarifa; WS-TAR-HORAS-
+      *    DESPUES se obtiene por resta del total en lugar de por su
+      *    propia proporcion para que la suma de los dos tramos de
+      *    siempre el total exacto de horas, sin perder centesimas
+      *    por redondeo.
+       CALCULAR-IMPORTE-PRORRATEADO.
+           COMPUTE WS-TAR-DIAS-TOTALES =
+                   FUNCTION INTEGER-OF-DATE
+                           (WS-TAR-FECHA-HASTA-BUSCADA-N)
+                 - FUNCTION INTEGER-OF-DATE (WS-TAR-FECHA-BUSCADA-N)
+                 + 1.
+           COMPUTE WS-TAR-DIAS-ANTES =
+                   FUNCTION INTEGER-OF-DATE (WS-TAR-VIG-SIGUIENTE-IND)
+                 - FUNCTION INTEGER-OF-DATE (WS-TAR-FECHA-BUSCADA-N).
+           SUBTRACT WS-TAR-DIAS-ANTES FROM WS-TAR-DIAS-TOTALES
+               GIVING WS-TAR-DIAS-DESPUES.
+
+           COMPUTE WS-TAR-HORAS-ANTES ROUNDED =
+                   (WS-HORAS-NETO * WS-TAR-DIAS-ANTES)
+                           / WS-TAR-DIAS-TOTALES.
+           SUBTRACT WS-TAR-HORAS-ANTES FROM WS-HORAS-NETO
+               GIVING WS-TAR-HORAS-DESPUES.
+
+           COMPUTE WS-TAR-IMPORTE-ANTES =
+                   WS-TAR-HORAS-ANTES * WS-CAT-TARIFA.
+           COMPUTE WS-TAR-IMPORTE-DESPUES =
+                   WS-TAR-HORAS-DESPUES * WS-TAR-TARIFA-SIGUIENTE.
+
+           ADD WS-TAR-IMPORTE-ANTES WS-TAR-IMPORTE-DESPUES
+               GIVING WS-IMPORTE-UN-TRABAJO.
 
        CARGAR-E-IMPRIMIR-LINEA-FECHA.
            MOVE REG-MEN-DD TO LIN-DIA.
@@ -627,85 +1696,199 @@
 
            MOVE WS-RAZON-SOCIAL TO LIN-RAZON.
 
-           DISPLAY LINEA-DATOS-POR-TRABAJO.
+           MOVE REG-MEN-TAREA TO LIN-TAREA.
+           MOVE WS-TAREA-DESC-ACTUAL TO LIN-TAREA-DESC.
+
+           IF REG-MEN-TIPO EQUAL 'C'
+              MOVE 'CORRECCION' TO LIN-TIPO-NOVEDAD
+           ELSE
+              MOVE SPACES TO LIN-TIPO-NOVEDAD
+           END-IF.
+
+           MOVE WS-EMPRESA-MONEDA TO LIN-MONEDA.
+           IF MONEDA-DISCREPANTE
+              MOVE 'TARIFA EN OTRA MONEDA' TO LIN-MONEDA-ALERTA
+           ELSE
+              MOVE SPACES TO LIN-MONEDA-ALERTA
+           END-IF.
+
+           MOVE LINEA-DATOS-POR-TRABAJO TO REG-LISTADO.
+           PERFORM ESCRIBIR-LINEA-LISTADO.
 
        ACUM-DATOS-POR-FECHA.
-           ADD REG-MEN-HORAS TO WS-ACUM-HORAS-X-FECHA.
+           ADD WS-HORAS-NETO TO WS-ACUM-HORAS-X-FECHA.
            ADD WS-IMPORTE-UN-TRABAJO TO WS-ACUM-IMP-X-FECHA.
 
+      *    acumula horas e importe de este trabajo en la fila de
+      *    TAB-EMP que dejo posicionada BUSCAR-RAZON-SOCIAL, para el
+      *    ranking de empresas - ver RANKING-X-EMPRESA-Y-CONSULTOR.
+       ACUM-DATOS-POR-EMPRESA.
+           ADD WS-HORAS-NETO TO TAB-EMP-ACUM-HORAS(IND-TAB-EMP).
+           ADD WS-IMPORTE-UN-TRABAJO TO TAB-EMP-ACUM-IMP(IND-TAB-EMP).
+
        RESET-DATOS-POR-FECHA.
            MOVE 0 TO WS-ACUM-HORAS-X-FECHA.
            MOVE 0 TO WS-ACUM-IMP-X-FECHA.
 
+      *    busca, entre los WS-CANT-NOV archivos de novedades activos,
+      *    cual tiene el menor numero de consultor pendiente, y lo
+      *    trae a REG-MEN (en caso de empate gana el de menor indice,
+      *    igual que antes ganaba NOV1 sobre NOV2 sobre NOV3).
        DETERMINAR-MENOR.
-           MOVE REG-NOV1 TO REG-MEN.
-
-           IF REG-MEN-NUMERO IS GREATER THAN REG-NOV2-NUMERO
-                MOVE REG-NOV2 TO REG-MEN.
-
-           IF REG-MEN-NUMERO IS GREATER THAN REG-NOV3-NUMERO
-                MOVE REG-NOV3 TO REG-MEN.
-
+           SET IND-NOV TO 1.
+           MOVE HIGH-VALUES TO WS-MENOR-NUMERO.
+           MOVE 0 TO WS-IND-GANADOR.
+
+           PERFORM EVALUAR-UN-NOV-PARA-MENOR
+               UNTIL IND-NOV GREATER THAN WS-CANT-NOV.
+
+           PERFORM COPIAR-GANADOR-A-REG-MEN.
+
+       EVALUAR-UN-NOV-PARA-MENOR.
+           IF NOV-NUMERO(IND-NOV) IS LESS THAN WS-MENOR-NUMERO
+               MOVE NOV-NUMERO(IND-NOV) TO WS-MENOR-NUMERO
+               MOVE IND-NOV TO WS-IND-GANADOR.
+           ADD 1 TO IND-NOV.
+
+       COPIAR-GANADOR-A-REG-MEN.
+           EVALUATE WS-IND-GANADOR
+               WHEN 1 MOVE REG-NOV1 TO REG-MEN
+               WHEN 2 MOVE REG-NOV2 TO REG-MEN
+               WHEN 3 MOVE REG-NOV3 TO REG-MEN
+               WHEN 4 MOVE REG-NOV4 TO REG-MEN
+               WHEN 5 MOVE REG-NOV5 TO REG-MEN
+           END-EVALUATE.
+
+           IF REG-MEN-FECHA-HASTA EQUAL SPACES
+                 OR REG-MEN-FECHA-HASTA EQUAL ZEROS
+              MOVE REG-MEN-FECHA TO REG-MEN-FECHA-HASTA
+           END-IF.
+
+      *    avanza todo archivo de novedades cuyo ultimo numero leido
+      *    coincide con el que se acaba de procesar (REG-MEN-NUMERO).
        LEER-MENOR.
-           IF REG-MEN-NUMERO IS EQUAL REG-NOV1-NUMERO
-               AND NOT NOV1-EOF THEN
-                PERFORM LEER-NOV1
-                MOVE REG-NOV1 TO REG-MEN.
-
-           IF REG-MEN-NUMERO IS EQUAL REG-NOV2-NUMERO
-               AND NOT NOV2-EOF THEN
-                PERFORM LEER-NOV2
-                MOVE REG-NOV2 TO REG-MEN.
-
-           IF REG-MEN-NUMERO IS EQUAL REG-NOV3-NUMERO
-               AND NOT NOV3-EOF THEN
-                PERFORM LEER-NOV3
-                MOVE REG-NOV3 TO REG-MEN.
-
+           SET IND-NOV TO 1.
+           PERFORM LEER-UN-NOV-SI-CORRESPONDE
+               UNTIL IND-NOV GREATER THAN WS-CANT-NOV.
+           PERFORM VERIFICAR-TODOS-NOV-EOF.
+
+       LEER-UN-NOV-SI-CORRESPONDE.
+           IF NOV-NUMERO(IND-NOV) EQUAL REG-MEN-NUMERO
+               AND NOV-NUMERO(IND-NOV) NOT EQUAL "99999"
+                PERFORM LEER-UN-NOV.
+           ADD 1 TO IND-NOV.
+
+       LEER-UN-NOV.
+           EVALUATE IND-NOV
+               WHEN 1 PERFORM LEER-NOV1
+                      MOVE REG-NOV1-NUMERO TO NOV-NUMERO(1)
+                      IF NOV1-OK MOVE REG-NOV1 TO REG-MEN END-IF
+               WHEN 2 PERFORM LEER-NOV2
+                      MOVE REG-NOV2-NUMERO TO NOV-NUMERO(2)
+                      IF NOV2-OK MOVE REG-NOV2 TO REG-MEN END-IF
+               WHEN 3 PERFORM LEER-NOV3
+                      MOVE REG-NOV3-NUMERO TO NOV-NUMERO(3)
+                      IF NOV3-OK MOVE REG-NOV3 TO REG-MEN END-IF
+               WHEN 4 PERFORM LEER-NOV4
+                      MOVE REG-NOV4-NUMERO TO NOV-NUMERO(4)
+                      IF NOV4-OK MOVE REG-NOV4 TO REG-MEN END-IF
+               WHEN 5 PERFORM LEER-NOV5
+                      MOVE REG-NOV5-NUMERO TO NOV-NUMERO(5)
+                      IF NOV5-OK MOVE REG-NOV5 TO REG-MEN END-IF
+           END-EVALUATE.
+
+      *    ARCH-CONSULTORES y el stream de novedades estan ordenados
+      *    ascendentemente por numero de consultor; avanzamos el
+      *    maestro de consultores solo mientras vaya "atras" del
+      *    numero que estamos buscando (fin de archivo o "adelante"
+      *    corta el avance en vez de dejarlo leer hasta el EOF).
        BUSCAR-DATOS-CONSULTOR.
-           PERFORM LEER-ARCH-CONSULTORES.
            PERFORM LEER-ARCH-CONSULTORES
-               UNTIL REG-CONS-NUMERO EQUAL REG-MEN-NUMERO.
+               UNTIL CONS-EOF
+                OR REG-CONS-NUMERO NOT LESS THAN REG-MEN-NUMERO.
 
-           PERFORM BUSCAR-TARIFA-CONSULTOR.
+           IF (NOT CONS-EOF) AND REG-CONS-NUMERO EQUAL REG-MEN-NUMERO
+              MOVE 'S' TO WS-CONS-ENCONTRADO
+              PERFORM BUSCAR-TARIFA-CONSULTOR
+           ELSE
+              MOVE 'N' TO WS-CONS-ENCONTRADO
+              PERFORM REGISTRAR-CONSULTOR-DESCONOCIDO.
 
        LEER-ARCH-CONSULTORES.
            READ ARCH-CONSULTORES
                AT END MOVE '10' TO FS-CONS.
 
+       REGISTRAR-CONSULTOR-DESCONOCIDO.
+           MOVE 'CONSULTOR NO ENCONTRADO' TO REG-EXC-TIPO.
+           MOVE REG-MEN-NUMERO TO REG-EXC-NUMERO.
+           MOVE REG-MEN-FECHA TO REG-EXC-FECHA.
+           MOVE REG-MEN-EMPRESA TO REG-EXC-EMPRESA.
+           MOVE 'NUMERO DE CONSULTOR NO EXISTE EN ARCH-CONSULTORES'
+               TO REG-EXC-DETALLE.
+
+           WRITE REG-EXCEPCION.
+
        IMPRIMIR-ENCABEZADO-GENERAL.
            PERFORM CARGAR-E-IMPRIMIR-PRIMERA-LINEA.
 
        INCREMENTAR-NRO-HOJA.
            ADD 1 TO WS-ACUM-NRO-HOJAS.
 
+      *    escribe un renglon en el listado impreso y controla el
+      *    salto de hoja por cantidad de lineas.
+       ESCRIBIR-LINEA-LISTADO.
+           WRITE REG-LISTADO.
+
+           SUBTRACT 1 FROM WS-ACUM-LINEAS.
+
+           IF WS-ACUM-LINEAS EQUAL ZERO
+              PERFORM SALTO-DE-HOJA.
+
+       ESCRIBIR-LINEA-EN-BLANCO.
+           MOVE SPACES TO REG-LISTADO.
+           PERFORM ESCRIBIR-LINEA-LISTADO.
+
+       SALTO-DE-HOJA.
+           PERFORM INCREMENTAR-NRO-HOJA.
+           MOVE WS-LINEAS-POR-HOJA TO WS-ACUM-LINEAS.
+           PERFORM CARGAR-E-IMPRIMIR-PRIMERA-LINEA.
+
        CARGAR-E-IMPRIMIR-PRIMERA-LINEA.
            MOVE FECHA-AAAA TO ENCABE-LINEA1-FECHA-AAAA.
            MOVE FECHA-MM TO ENCABE-LINEA1-FECHA-MM.
            MOVE FECHA-DD TO ENCABE-LINEA1-FECHA-DD.
            MOVE WS-ACUM-NRO-HOJAS TO ENCABE-LINEA1-NRO-HOJA.
 
-           DISPLAY ENCABE-LINEA1.
-           DISPLAY ENCABE-LINEA2.
+           MOVE ENCABE-LINEA1 TO REG-LISTADO.
+           PERFORM ESCRIBIR-LINEA-LISTADO.
+
+           MOVE ENCABE-LINEA2 TO REG-LISTADO.
+           PERFORM ESCRIBIR-LINEA-LISTADO.
 
-           DISPLAY " ".
+           PERFORM ESCRIBIR-LINEA-EN-BLANCO.
 
        CARGA-E-IMP-ENCABE-CONS.
           MOVE REG-CONS-NUMERO TO ENCABE-CONSULTOR-LINEA1-NUMERO.
           MOVE REG-CONS-NOMBRE TO ENCABE-CONSULTOR-LINEA1-NOMBRE.
-          DISPLAY ENCABE-CONSULTOR-LINEA1.
+          MOVE ENCABE-CONSULTOR-LINEA1 TO REG-LISTADO.
+          PERFORM ESCRIBIR-LINEA-LISTADO.
 
           MOVE WS-CAT-DES TO ENCABE-CONSULTOR-LINEA2-CAT.
-          DISPLAY ENCABE-CONSULTOR-LINEA2.
+          MOVE ENCABE-CONSULTOR-LINEA2 TO REG-LISTADO.
+          PERFORM ESCRIBIR-LINEA-LISTADO.
 
           MOVE WS-CAT-TARIFA TO ENCABE-CONSULTOR-LINEA3-TARIFA.
-          DISPLAY ENCABE-CONSULTOR-LINEA3.
+          MOVE ENCABE-CONSULTOR-LINEA3 TO REG-LISTADO.
+          PERFORM ESCRIBIR-LINEA-LISTADO.
 
-          DISPLAY " ".
+          PERFORM ESCRIBIR-LINEA-EN-BLANCO.
 
        IMPRIMIR-ENCABEZADO-POR-FECHA.
-          DISPLAY ENCABE-CONSULTOR-POR-FECHA.
-          DISPLAY LINEA-DIVISORIA-PUNTEADA.
+          MOVE ENCABE-CONSULTOR-POR-FECHA TO REG-LISTADO.
+          PERFORM ESCRIBIR-LINEA-LISTADO.
+
+          MOVE LINEA-DIVISORIA-PUNTEADA TO REG-LISTADO.
+          PERFORM ESCRIBIR-LINEA-LISTADO.
 
        CARGAR-TABLA-CATEGORIAS.
            READ ARCH-CATEGORIAS
@@ -714,7 +1897,12 @@
            MOVE 1 TO IND-TAB-CAT.
 
            PERFORM CARGA-CATEGORIA-EN-TABLA
-               UNTIL CAT-EOF OR IND-TAB-CAT NOT LESS THAN 50.
+               UNTIL CAT-EOF OR IND-TAB-CAT GREATER THAN WS-MAX-CAT.
+
+           IF NOT CAT-EOF
+              DISPLAY 'ERROR: ARCH-CATEGORIAS TIENE MAS DE ' WS-MAX-CAT
+                  ' CATEGORIAS, LA TABLA-CATEGORIAS NO ALCANZA'
+              PERFORM FIN.
 
        CARGA-CATEGORIA-EN-TABLA.
            MOVE REG-CAT TO TAB-CAT(IND-TAB-CAT).
@@ -724,6 +1912,63 @@
            READ ARCH-CATEGORIAS
                AT END MOVE '10' TO FS-CAT.
 
+       CARGAR-TABLA-TAREAS.
+           READ ARCH-TAREAS
+               AT END MOVE '10' TO FS-TAREAS.
+
+           MOVE 1 TO IND-TAB-TAREA.
+
+           PERFORM CARGAR-TAREA-EN-TABLA
+               UNTIL TAREAS-EOF
+                OR IND-TAB-TAREA GREATER THAN WS-MAX-TAREA.
+
+           IF NOT TAREAS-EOF
+              DISPLAY 'ERROR: ARCH-TAREAS TIENE MAS DE ' WS-MAX-TAREA
+                  ' TAREAS, LA TABLA-TAREAS NO ALCANZA'
+              PERFORM FIN.
+
+       CARGAR-TAREA-EN-TABLA.
+           MOVE REG-TAREA TO TAB-TAREA(IND-TAB-TAREA).
+
+           ADD 1 TO IND-TAB-TAREA.
+
+           READ ARCH-TAREAS
+               AT END MOVE '10' TO FS-TAREAS.
+
+      *    tabla opcional - si INDICE.DAT no esta disponible queda
+      *    vacia y APLICAR-AJUSTE-POR-INDICE no encuentra coeficientes,
+      *    con lo que la facturacion sigue sin ajuste, como hasta ahora.
+       CARGAR-TABLA-INDICE.
+           IF INDICE-DISPONIBLE
+              READ ARCH-INDICE
+                  AT END MOVE '10' TO FS-INDICE
+              END-READ
+
+              MOVE 1 TO IND-TAB-INDICE
+
+              PERFORM CARGAR-INDICE-EN-TABLA
+                  UNTIL INDICE-EOF
+                   OR IND-TAB-INDICE GREATER THAN WS-MAX-INDICE
+
+              IF NOT INDICE-EOF
+                 DISPLAY 'ERROR: ARCH-INDICE TIENE MAS DE '
+                     WS-MAX-INDICE
+                     ' MESES, LA TABLA-INDICE NO ALCANZA'
+                 PERFORM FIN
+              END-IF
+           END-IF.
+
+       CARGAR-INDICE-EN-TABLA.
+           MOVE REG-INDICE-ANIO TO TAB-INDICE-ANIO(IND-TAB-INDICE).
+           MOVE REG-INDICE-MES TO TAB-INDICE-MES(IND-TAB-INDICE).
+           MOVE REG-INDICE-COEF TO TAB-INDICE-COEF(IND-TAB-INDICE).
+
+           ADD 1 TO IND-TAB-INDICE.
+           ADD 1 TO WS-CANT-INDICE.
+
+           READ ARCH-INDICE
+               AT END MOVE '10' TO FS-INDICE.
+
        CARGAR-TABLA-EMPRESAS.
          READ ARCH-EMPRESAS
            AT END MOVE '10' TO FS-EMP.
@@ -734,11 +1979,25 @@
            UNTIL EMP-EOF
            OR IND-TAB-EMP NOT LESS THAN 999.
 
-      *  guardo la cantidd de empresas
+      *  IND-TAB-EMP quedo apuntando una posicion despues de la
+      *  ultima empresa cargada (CARGAR-EMPRESA-EN-TABLA lo
+      *  incrementa despues de grabar y antes del read-ahead que
+      *  detecta el EOF), asi que la cantidad real de empresas es
+      *  uno menos.
+         SUBTRACT 1 FROM IND-TAB-EMP.
          MOVE IND-TAB-EMP TO WS-CANT-EMP.
 
        CARGAR-EMPRESA-EN-TABLA.
            MOVE REG-EMP-TAB TO TAB-EMP(IND-TAB-EMP).
+           MOVE REG-EMP-CUIT TO TAB-EMP-CUIT(IND-TAB-EMP).
+           MOVE REG-EMP-RETENCION-PCT TO
+               TAB-EMP-RETENCION-PCT(IND-TAB-EMP).
+           MOVE REG-EMP-MONEDA TO TAB-EMP-MONEDA(IND-TAB-EMP).
+           IF TAB-EMP-MONEDA(IND-TAB-EMP) EQUAL SPACES
+              MOVE 'ARS' TO TAB-EMP-MONEDA(IND-TAB-EMP)
+           END-IF.
+           MOVE 0 TO TAB-EMP-ACUM-HORAS(IND-TAB-EMP).
+           MOVE 0 TO TAB-EMP-ACUM-IMP(IND-TAB-EMP).
 
            ADD 1 TO IND-TAB-EMP.
 
@@ -763,7 +2022,7 @@
            MOVE 1 TO WS-I.
 
        INICIALIZACION-VARIABLES.
-           MOVE 90 TO WS-ACUM-LINEAS.
+           MOVE WS-LINEAS-POR-HOJA TO WS-ACUM-LINEAS.
            MOVE 1 TO WS-ACUM-NRO-HOJAS.
            MOVE 1 TO WS-I.
            MOVE ZERO TO WS-ACUM-IMP-CONS-FECHA.
@@ -773,34 +2032,63 @@
 
            ACCEPT FECHA FROM DATE.
 
+           MOVE FUNCTION CURRENT-DATE (1:4) TO WS-ANIO-FACTURACION.
+           MOVE FUNCTION CURRENT-DATE (5:2) TO WS-MES-FACTURACION.
+
+           MOVE SPACES TO WS-MODO-EJECUCION.
+           ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT 'TP1-MODO'.
+
+           MOVE SPACES TO WS-HORAS-MAX-DIARIAS-ENV.
+           ACCEPT WS-HORAS-MAX-DIARIAS-ENV FROM ENVIRONMENT
+               'TP1-HORAS-MAX-DIARIAS'.
+           IF WS-HORAS-MAX-DIARIAS-ENV NOT EQUAL SPACES
+              MOVE WS-HORAS-MAX-DIARIAS-ENV TO WS-HORAS-MAX-DIARIAS
+           END-IF.
+
        ABRIR-ARCHIVOS.
 
-           OPEN INPUT ARCH-NOV1.
-           IF NOV1-OK THEN
+           SET IND-NOV TO 1.
+           PERFORM ABRIR-UN-NOV
+               UNTIL IND-NOV GREATER THAN WS-CANT-NOV.
+
+           OPEN INPUT ARCH-CATEGORIAS.
+           IF CAT-OK
               NEXT SENTENCE
            ELSE
-              DISPLAY 'NO PUDO ABRIRSE ARCHIVO NOV1 ' FS-NOV1
+              DISPLAY 'NO PUDO ABRIRSE ARCHIVO CATEGORIAS ' FS-CAT
               PERFORM FIN.
 
-           OPEN INPUT ARCH-NOV2.
-           IF NOV2-OK THEN
-              NEXT SENTENCE
+           OPEN INPUT ARCH-TAR-IDX.
+           IF TAR-IDX-OK
+              MOVE 'S' TO WS-TAR-IDX-DISPONIBLE
            ELSE
-              DISPLAY 'NO PUDO ABRIRSE ARCHIVO ARCH-NOV2 ' FS-NOV2
-              PERFORM FIN.
+              MOVE 'N' TO WS-TAR-IDX-DISPONIBLE
+              DISPLAY 'TARIFAS-INDEXED.DAT NO DISPONIBLE '
+                  FS-ARCH-TAR-IDX
+              DISPLAY 'SE FACTURA CON LA TARIFA PLANA DE CATEGORIAS.DAT'.
+
+           OPEN INPUT ARCH-INDICE.
+           IF INDICE-OK
+              MOVE 'S' TO WS-INDICE-DISPONIBLE
+           ELSE
+              MOVE 'N' TO WS-INDICE-DISPONIBLE
+              DISPLAY 'INDICE.DAT NO DISPONIBLE ' FS-INDICE
+              DISPLAY 'SE FACTURA SIN AJUSTE POR INFLACION'.
 
-           OPEN INPUT ARCH-NOV3.
-           IF NOV3-OK THEN
-              NEXT SENTENCE
+           OPEN INPUT ARCH-SRT-HIST-IDX.
+           IF SRT-HIST-OK
+              MOVE 'S' TO WS-SRT-HIST-DISPONIBLE
            ELSE
-              DISPLAY 'NO PUDO ABRIRSE ARCHIVO ARCH-NOV3 ' FS-NOV3
-              PERFORM FIN.
+              MOVE 'N' TO WS-SRT-HIST-DISPONIBLE
+              DISPLAY 'SRT-HIST-INDEXED.DAT NO DISPONIBLE '
+                  FS-SRT-HIST
+              DISPLAY 'SE FACTURA CON EL SRT ACTUAL DE CADA CONSULTOR'.
 
-           OPEN INPUT ARCH-CATEGORIAS.
-           IF CAT-OK
+           OPEN INPUT ARCH-TAREAS.
+           IF TAREAS-OK
               NEXT SENTENCE
            ELSE
-              DISPLAY 'NO PUDO ABRIRSE ARCHIVO CATEGORIAS ' FS-CAT
+              DISPLAY 'NO PUDO ABRIRSE ARCHIVO TAREAS ' FS-TAREAS
               PERFORM FIN.
 
            OPEN INPUT ARCH-EMPRESAS.
@@ -824,13 +2112,56 @@
               DISPLAY 'NO PUDO CREARSE ARCHIVO MAE-TIMES ' FS-TIMES
               PERFORM FIN.
 
+           OPEN OUTPUT ARCH-LISTADO.
+           IF LISTADO-OK
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'NO PUDO CREARSE ARCHIVO LISTADO ' FS-LISTADO
+              PERFORM FIN.
+
+           OPEN OUTPUT ARCH-EXCEPCIONES.
+           IF EXCEPCIONES-OK
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'NO PUDO CREARSE ARCHIVO EXCEPCIONES '
+                  FS-EXCEPCIONES
+              PERFORM FIN.
+
+           OPEN OUTPUT ARCH-GL-EXTRACT.
+           IF GL-EXTRACT-OK
+              NEXT SENTENCE
+           ELSE
+              DISPLAY 'NO PUDO CREARSE ARCHIVO GL-EXTRACT '
+                  FS-GL-EXTRACT
+              PERFORM FIN.
+
+       ABRIR-UN-NOV.
+           EVALUATE IND-NOV
+               WHEN 1 OPEN INPUT ARCH-NOV1
+               WHEN 2 OPEN INPUT ARCH-NOV2
+               WHEN 3 OPEN INPUT ARCH-NOV3
+               WHEN 4 OPEN INPUT ARCH-NOV4
+               WHEN 5 OPEN INPUT ARCH-NOV5
+           END-EVALUATE.
+
+           IF (IND-NOV EQUAL 1 AND NOT NOV1-OK)
+               OR (IND-NOV EQUAL 2 AND NOT NOV2-OK)
+               OR (IND-NOV EQUAL 3 AND NOT NOV3-OK)
+               OR (IND-NOV EQUAL 4 AND NOT NOV4-OK)
+               OR (IND-NOV EQUAL 5 AND NOT NOV5-OK)
+              DISPLAY 'NO PUDO ABRIRSE ARCHIVO DE NOVEDADES NRO '
+                  IND-NOV
+              PERFORM FIN.
+
+           ADD 1 TO IND-NOV.
+
        CARGAR-ANIOS-EST.
       *  obtengo el año actual
          PERFORM OBTENER-ANIO-ACTUAL.
       *  cargo el año que quiero mostrar
          COMPUTE WS-ANIO-ACTUAL = WS-ANIO-ACTUAL - WS-I + 1.
-      *  cargo el año que quiero mostrar
-         MOVE WS-ANIO-ACTUAL TO LINEA-EST-COL-ANIO(I).
+      *  cargo el año que quiero mostrar, en la fila de esta empresa
+         MOVE WS-ANIO-ACTUAL TO LINEA-EST-COL-ANIO(IND-TAB-EMP-EST, I).
 
       *  actualizo los indices
          COMPUTE WS-I = WS-I - 1.
@@ -848,21 +2179,21 @@
             PERFORM FIN.
 
        LIMPIAR-ESTADISTICAS.
-      *  limpio los valores en los meses
-         SET LINEA-EST-COL-ENE(WS-I) TO 0.
-         SET LINEA-EST-COL-FEB(WS-I) TO 0.
-         SET LINEA-EST-COL-MAR(WS-I) TO 0.
-         SET LINEA-EST-COL-ABR(WS-I) TO 0.
-         SET LINEA-EST-COL-MAY(WS-I) TO 0.
-         SET LINEA-EST-COL-JUN(WS-I) TO 0.
-         SET LINEA-EST-COL-JUL(WS-I) TO 0.
-         SET LINEA-EST-COL-AGO(WS-I) TO 0.
-         SET LINEA-EST-COL-SEP(WS-I) TO 0.
-         SET LINEA-EST-COL-OCT(WS-I) TO 0.
-         SET LINEA-EST-COL-NOV(WS-I) TO 0.
-         SET LINEA-EST-COL-DIC(WS-I) TO 0.
+      *  limpio los valores en los meses de esta empresa
+         SET LINEA-EST-COL-ENE(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-FEB(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-MAR(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-ABR(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-MAY(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-JUN(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-JUL(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-AGO(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-SEP(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-OCT(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-NOV(IND-TAB-EMP-EST, WS-I) TO 0.
+         SET LINEA-EST-COL-DIC(IND-TAB-EMP-EST, WS-I) TO 0.
       *  limpio los valores de los totales
-         SET LINEA-EST-COL-TOT(WS-I) TO 0.
+         SET LINEA-EST-COL-TOT(IND-TAB-EMP-EST, WS-I) TO 0.
 
          ADD 1 TO WS-I.
 
@@ -910,153 +2241,191 @@
       *   > calculo el total mensual global
       *  ENERO
          IF (WS-MES-MM = '01')
-           COMPUTE LINEA-EST-COL-ENE(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-ENE(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-ENE(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-ENE(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-ENE = TOTAL-EST-ENE + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-ENE(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-ENE(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-ENE
 
       *  FEBRERO
          ELSE IF WS-MES-MM = '02'
-           COMPUTE LINEA-EST-COL-FEB(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-FEB(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-FEB(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-FEB(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-FEB = TOTAL-EST-FEB + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-FEB(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-FEB(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-FEB
 
       *  MARZO
          ELSE IF WS-MES-MM = '03'
-           COMPUTE LINEA-EST-COL-MAR(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-MAR(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-MAR(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-MAR(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-MAR = TOTAL-EST-MAR + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-MAR(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-MAR(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-MAR
 
       *  ABRIL
          ELSE IF WS-MES-MM = '04'
-           COMPUTE LINEA-EST-COL-ABR(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-ABR(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-ABR(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-ABR(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-ABR = TOTAL-EST-ABR + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-ABR(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-ABR(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-ABR
 
       *  MAYO
          ELSE IF WS-MES-MM = '05'
-           COMPUTE LINEA-EST-COL-MAY(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-MAY(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-MAY(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-MAY(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-MAY = TOTAL-EST-MAY + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-MAY(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-MAY(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-MAY
 
       *  JUNIO
          ELSE IF WS-MES-MM = '06'
-           COMPUTE LINEA-EST-COL-JUN(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-JUN(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-JUN(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-JUN(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-JUN = TOTAL-EST-JUN + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-JUN(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-JUN(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-JUN
 
       *  JULIO
          ELSE IF WS-MES-MM = '07'
-           COMPUTE LINEA-EST-COL-JUL(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-JUL(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-JUL(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-JUL(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-JUL = TOTAL-EST-JUL + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-JUL(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-JUL(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-JUL
 
       *  AGOSTO
          ELSE IF WS-MES-MM = '08'
-           COMPUTE LINEA-EST-COL-AGO(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-AGO(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-AGO(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-AGO(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-AGO = TOTAL-EST-AGO + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-AGO(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-AGO(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-AGO
 
       *  SEPTIEMBRE
          ELSE IF WS-MES-MM = '09'
-           COMPUTE LINEA-EST-COL-SEP(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-SEP(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-SEP(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-SEP(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-SEP = TOTAL-EST-SEP + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-SEP(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-SEP(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-SEP
 
       *  OCTUBRE
          ELSE IF WS-MES-MM = '10'
-           COMPUTE LINEA-EST-COL-OCT(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-OCT(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-OCT(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-OCT(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-OCT = TOTAL-EST-OCT + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-OCT(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-OCT(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-OCT
 
       *  NOVIEMBRE
          ELSE IF WS-MES-MM = '11'
-           COMPUTE LINEA-EST-COL-NOV(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-NOV(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-NOV(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-NOV(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-NOV = TOTAL-EST-NOV + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-NOV(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-NOV(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-NOV
 
       *  DICIEMBRE
          ELSE IF WS-MES-MM = '12'
-           COMPUTE LINEA-EST-COL-DIC(WS-OFFSET-ANIO-EST)
-               = LINEA-EST-COL-DIC(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
-           COMPUTE LINEA-EST-COL-DIC(WS-OFFSET-TOT-MES)
-               = LINEA-EST-COL-DIC(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
-           COMPUTE TOTAL-EST-DIC = TOTAL-EST-DIC + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-DIC(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-DIC(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
+           ADD WS-HORAS-NETO TO TOTAL-EST-DIC
 
       *  MAL OFFSET
          ELSE SET WS-OFFSET-MES TO 99.
 
          IF NOT WS-OFFSET-MES-MAL
       *    recalculo el total anual de la empresa
-           COMPUTE LINEA-EST-COL-TOT(WS-OFFSET-ANIO-EST)
-             = LINEA-EST-COL-TOT(WS-OFFSET-ANIO-EST) + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-TOT(IND-TAB-EMP-EST, WS-OFFSET-ANIO-EST)
       *    recalculo el total global de la empresa
-           COMPUTE LINEA-EST-COL-TOT(WS-OFFSET-TOT-MES)
-             = LINEA-EST-COL-TOT(WS-OFFSET-TOT-MES) + REG-TIMES-HORAS
+           ADD WS-HORAS-NETO TO
+               LINEA-EST-COL-TOT(IND-TAB-EMP-EST, WS-OFFSET-TOT-MES)
       *    recalculo el total global
-           COMPUTE TOTAL-EST-TOT = TOTAL-EST-TOT + REG-TIMES-HORAS.
-
+           ADD WS-HORAS-NETO TO TOTAL-EST-TOT.
+
+      *  ubica, para el REG-TIMES leido, a que fila de MATRIZ-EST-
+      *  EMPRESAS corresponde (mismo indice que TABLA-EMPRESAS).
+       BUSCAR-EMPRESA-EST.
+         MOVE 'N' TO WS-EMPRESA-EST-ENCONTRADA.
+         SET IND-TAB-EMP TO 1.
+         SEARCH TAB-EMP
+             WHEN TAB-EMP-COD(IND-TAB-EMP) EQUAL REG-TIMES-EMPRESA
+                 MOVE 'S' TO WS-EMPRESA-EST-ENCONTRADA
+                 SET IND-TAB-EMP-EST TO IND-TAB-EMP
+         END-SEARCH.
+
+      *  recorre ARCH-TIMES una unica vez, acumulando en la fila de
+      *  cada empresa a medida que aparece - en lugar de reabrir y
+      *  releer el archivo completo una vez por empresa.
        CALCULAR-EST-X-EMPRESA.
       *  leo el registro en el archivo de horas
          PERFORM LEER-TIMES.
-      *  si corresponde a la empresa que estoy filtrando
-         IF (REG-TIMES-EMPRESA IS EQUALS TAB-EMP-COD(IND-TAB-EMP))
-      *    identifico el año a cargar
-           MOVE REG-TIMES-FECHA (5:4) TO WS-ANIO-AAAA
-           PERFORM VERIFICAR-ANIO-EST
-      *    si el año esta dentro del rango que tengo que mostrar
-      *    (los últimos 5), calculo la cantidad
-           IF WS-ANIO-TEMP-OK
-      *      identifico el mes a cargar
-             MOVE REG-TIMES-FECHA (3:2) TO WS-MES-MM
-      *      lo cargo en la matriz
-             PERFORM CARGAR-DATOS-EN-MATRIZ-EST.
-
-
-
-       CARGAR-EST-POR-EMPRESA.
+         IF NOT TIM-EOF
+      *    identifico a que empresa de la matriz corresponde
+           PERFORM BUSCAR-EMPRESA-EST
+           IF EMPRESA-EST-ENCONTRADA
+      *      identifico el año a cargar
+             MOVE REG-TIMES-FECHA (5:4) TO WS-ANIO-AAAA
+             PERFORM VERIFICAR-ANIO-EST
+      *      si el año esta dentro del rango que tengo que mostrar
+      *      (los últimos 5), calculo la cantidad
+             IF WS-ANIO-TEMP-OK
+      *        identifico el mes a cargar
+               MOVE REG-TIMES-FECHA (3:2) TO WS-MES-MM
+      *        negativo si es una correccion, para que reste en vez
+      *        de sumar - ver REG-NOV1-TIPO.
+               IF REG-TIMES-TIPO EQUAL 'C'
+                  COMPUTE WS-HORAS-NETO = REG-TIMES-HORAS * -1
+               ELSE
+                  MOVE REG-TIMES-HORAS TO WS-HORAS-NETO
+               END-IF
+      *        lo cargo en la matriz
+               PERFORM CARGAR-DATOS-EN-MATRIZ-EST
+             END-IF
+           END-IF
+         END-IF.
+
+      *  limpia la fila de 6 años de una empresa y le carga la razon
+      *  social y los rotulos de año, antes de la pasada por TIMES.
+       INICIALIZAR-FILA-EST-EMPRESA.
          SET WS-I TO 1.
          PERFORM LIMPIAR-ESTADISTICAS UNTIL WS-I = 7.
 
-         PERFORM ABRIR-TIMES-LECTURA.
-         PERFORM CALCULAR-EST-X-EMPRESA UNTIL TIM-EOF.
+         MOVE 1 TO I.
+         MOVE 5 TO WS-I.
+         PERFORM CARGAR-ANIOS-EST UNTIL I = 6.
 
       *  cargo el nombre de la empresa
-         MOVE TAB-EMP-RAZON(IND-TAB-EMP) TO LINEA-EST-COL-EMPRESA(1).
+         MOVE TAB-EMP-RAZON(IND-TAB-EMP-EST) TO
+             LINEA-EST-COL-EMPRESA(IND-TAB-EMP-EST, 1).
 
+         ADD 1 TO IND-TAB-EMP-EST.
+
+      *  recorre ARCH-TIMES una sola vez para todas las empresas.
+       CALCULAR-ESTADISTICAS-GENERAL.
+         PERFORM ABRIR-TIMES-LECTURA.
+         PERFORM CALCULAR-EST-X-EMPRESA UNTIL TIM-EOF.
+
+       IMPRIMIR-EST-POR-EMPRESA.
          MOVE 1 TO I.
          PERFORM MOSTRAR-ESTADISTICAS UNTIL I = 7.
 
-         ADD 1 TO IND-TAB-EMP.
+         ADD 1 TO IND-TAB-EMP-EST.
 
-         IF IND-TAB-EMP IS NOT EQUAL WS-CANT-EMP
-           DISPLAY ' '
+         IF IND-TAB-EMP-EST IS NOT EQUAL WS-CANT-EMP
+           PERFORM ESCRIBIR-LINEA-EN-BLANCO
          ELSE
-           DISPLAY LINEA-DIVISORIA-CONTINUA.
+           MOVE LINEA-DIVISORIA-CONTINUA TO REG-LISTADO
+           PERFORM ESCRIBIR-LINEA-LISTADO.
 
        MOSTRAR-ESTADISTICAS.
-         DISPLAY LINEA-LISTADO-EST(I).
+         MOVE LINEA-LISTADO-EST(IND-TAB-EMP-EST, I) TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
          ADD 1 TO I.
 
        IMPRIMIR-TAB-EMP.
@@ -1065,35 +2434,236 @@
 
        ESTADISTICAS-X-EMPRESA.
 
-         DISPLAY ENCABE-LINEA1.
-         DISPLAY ENCABE-LINEA2-EST.
-         DISPLAY LINEA-EN-BLANCO.
-         DISPLAY ENCABE-LISTADO-EST.
-         DISPLAY LINEA-DIVISORIA-CONTINUA.
-         DISPLAY ' '.
+         MOVE ENCABE-LINEA1 TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         MOVE ENCABE-LINEA2-EST TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         PERFORM ESCRIBIR-LINEA-EN-BLANCO.
+
+         MOVE ENCABE-LISTADO-EST TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         MOVE LINEA-DIVISORIA-CONTINUA TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         PERFORM ESCRIBIR-LINEA-EN-BLANCO.
 
          PERFORM ORDERNAR-EMPRESAS-X-RAZ-SOC.
-         MOVE 1 TO I.
-         MOVE 5 TO WS-I.
-         PERFORM CARGAR-ANIOS-EST UNTIL I = 6.
 
-         MOVE 1 TO IND-TAB-EMP.
-         PERFORM CARGAR-EST-POR-EMPRESA
-                 UNTIL IND-TAB-EMP IS EQUAL WS-CANT-EMP.
+         MOVE 1 TO IND-TAB-EMP-EST.
+         PERFORM INICIALIZAR-FILA-EST-EMPRESA
+                 UNTIL IND-TAB-EMP-EST IS EQUAL WS-CANT-EMP.
+
+         PERFORM CALCULAR-ESTADISTICAS-GENERAL.
+
+         MOVE 1 TO IND-TAB-EMP-EST.
+         PERFORM IMPRIMIR-EST-POR-EMPRESA
+                 UNTIL IND-TAB-EMP-EST IS EQUAL WS-CANT-EMP.
+
+         PERFORM ESCRIBIR-LINEA-EN-BLANCO.
+
+         MOVE TOTAL-GLOBAL-EST TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+      *  variacion interanual de horas por empresa: toma, para cada
+      *  empresa, el total del año actual (columna 5 de MATRIZ-EST-
+      *  EMPRESAS) y el del año anterior (columna 4) que ya dejo
+      *  cargados ESTADISTICAS-X-EMPRESA, y calcula el porcentaje de
+      *  variacion entre ambos - asi el listado de 5 años no exige
+      *  comparar las columnas a ojo para notar una empresa que esta
+      *  bajando el consumo de horas. Corre antes de RANKING-X-
+      *  EMPRESA-Y-CONSULTOR porque necesita que TABLA-EMPRESAS (y por
+      *  lo tanto IND-TAB-EMP-EST) siga en el orden alfabetico que le
+      *  dejo ESTADISTICAS-X-EMPRESA.
+       VARIACION-INTERANUAL-X-EMPRESA.
+
+         MOVE ENCABE-LINEA1 TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         MOVE ENCABE-LINEA2-VAR TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         PERFORM ESCRIBIR-LINEA-EN-BLANCO.
+
+         MOVE ENCABE-LISTADO-VAR TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         MOVE LINEA-DIVISORIA-CONTINUA TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         MOVE 1 TO IND-TAB-EMP-EST.
+         PERFORM IMPRIMIR-VARIACION-INTERANUAL
+                 UNTIL IND-TAB-EMP-EST IS GREATER THAN WS-CANT-EMP.
 
-         DISPLAY ' '.
-         DISPLAY TOTAL-GLOBAL-EST.
+      *  compara, para la empresa IND-TAB-EMP-EST, el total del año
+      *  anterior (columna 4) contra el del año actual (columna 5) de
+      *  MATRIZ-EST-EMPRESAS, e imprime la fila con el porcentaje de
+      *  variacion y la observacion correspondiente.
+       IMPRIMIR-VARIACION-INTERANUAL.
+         MOVE TAB-EMP-RAZON(IND-TAB-EMP-EST) TO LIN-VAR-RAZON.
+
+         MOVE LINEA-EST-COL-TOT(IND-TAB-EMP-EST, 4) TO WS-VAR-HORAS-ANT.
+         MOVE LINEA-EST-COL-TOT(IND-TAB-EMP-EST, 5) TO WS-VAR-HORAS-ACT.
+
+         MOVE WS-VAR-HORAS-ANT TO LIN-VAR-HORAS-ANT.
+         MOVE WS-VAR-HORAS-ACT TO LIN-VAR-HORAS-ACT.
+
+         IF WS-VAR-HORAS-ANT EQUAL ZERO
+            MOVE ZERO TO WS-VAR-PORCENTAJE
+            MOVE WS-VAR-PORCENTAJE TO LIN-VAR-PORCENTAJE
+            MOVE 'SIN HORAS EL AÑO ANTERIOR' TO LIN-VAR-OBSERVACION
+         ELSE
+            COMPUTE WS-VAR-PORCENTAJE ROUNDED =
+                ((WS-VAR-HORAS-ACT - WS-VAR-HORAS-ANT) /
+                 WS-VAR-HORAS-ANT) * 100
+            MOVE WS-VAR-PORCENTAJE TO LIN-VAR-PORCENTAJE
+            IF WS-VAR-BAJA-FUERTE
+               MOVE 'BAJA FUERTE' TO LIN-VAR-OBSERVACION
+            ELSE IF WS-VAR-SUBA-FUERTE
+               MOVE 'SUBA FUERTE' TO LIN-VAR-OBSERVACION
+            ELSE
+               MOVE SPACES TO LIN-VAR-OBSERVACION
+         END-IF.
+
+         MOVE LINEA-VAR-EMPRESA TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         ADD 1 TO IND-TAB-EMP-EST.
+
+      *  ranking de empresas y consultores por horas/importe del
+      *  periodo, a partir de los mismos acumuladores que ya carga
+      *  el resto de TP1 (TAB-EMP-ACUM-*, WS-ACUM-*-X-CONS) - se
+      *  corre despues de ESTADISTICAS-X-EMPRESA porque reordena
+      *  TABLA-EMPRESAS (que esa rutina ya deja con el orden
+      *  alfabetico que necesitaba, y que no hace falta conservar
+      *  despues de este punto).
+       RANKING-X-EMPRESA-Y-CONSULTOR.
+
+         MOVE ENCABE-LINEA1 TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         MOVE ENCABE-LINEA2-RANK TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         PERFORM ESCRIBIR-LINEA-EN-BLANCO.
+
+         MOVE ENCABE-RANK-EMPRESA TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         MOVE LINEA-DIVISORIA-CONTINUA TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         PERFORM ORDENAR-EMP-X-IMPORTE.
+
+         MOVE 1 TO WS-I.
+         PERFORM IMPRIMIR-RANK-EMPRESA
+                 UNTIL WS-I IS GREATER THAN WS-CANT-EMP.
+
+         PERFORM ESCRIBIR-LINEA-EN-BLANCO.
+
+         MOVE ENCABE-RANK-CONSULTOR TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         MOVE LINEA-DIVISORIA-CONTINUA TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+
+         IF WS-CANT-RANK-CONS IS GREATER THAN ZERO
+            PERFORM ORDENAR-RANK-CONS-X-IMPORTE
+         END-IF.
+
+         MOVE 1 TO WS-I.
+         PERFORM IMPRIMIR-RANK-CONSULTOR
+                 UNTIL WS-I IS GREATER THAN WS-CANT-RANK-CONS.
+
+      *  selection sort descendente por importe acumulado, mismo
+      *  armado que ORDERNAR-EMPRESAS-X-RAZ-SOC pero con la
+      *  comparacion invertida (< en lugar de >) para que la fila I
+      *  quede con el mayor importe entre I y el final en lugar del
+      *  menor.
+       ORDENAR-EMP-X-IMPORTE.
+         MOVE 1 TO WS-I.
+           PERFORM UNTIL WS-I IS GREATER THAN WS-CANT-EMP
+             MOVE WS-I TO WS-J
+             PERFORM UNTIL WS-J IS GREATER THAN WS-CANT-EMP
+               IF (TAB-EMP-ACUM-IMP(WS-I) < TAB-EMP-ACUM-IMP(WS-J))
+                 MOVE TAB-EMP(WS-I) TO REG-TAB-EMP-TEMP
+                 MOVE TAB-EMP(WS-J) TO TAB-EMP(WS-I)
+                 MOVE REG-TAB-EMP-TEMP TO TAB-EMP(WS-J)
+               END-IF
+               ADD 1 TO WS-J GIVING WS-J
+             END-PERFORM
+             ADD 1 TO WS-I GIVING WS-I
+           END-PERFORM.
+           MOVE 1 TO WS-I.
+
+       IMPRIMIR-RANK-EMPRESA.
+         MOVE WS-I TO LIN-RANK-EMP-POS.
+         MOVE TAB-EMP-RAZON(WS-I) TO LIN-RANK-EMP-RAZON.
+         MOVE TAB-EMP-ACUM-HORAS(WS-I) TO LIN-RANK-EMP-HORAS.
+         MOVE TAB-EMP-ACUM-IMP(WS-I) TO LIN-RANK-EMP-IMP.
+         MOVE LINEA-RANK-EMPRESA TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+         ADD 1 TO WS-I.
+
+      *  mismo selection sort descendente que ORDENAR-EMP-X-IMPORTE,
+      *  aplicado a TABLA-RANK-CONS.
+       ORDENAR-RANK-CONS-X-IMPORTE.
+         MOVE 1 TO WS-I.
+           PERFORM UNTIL WS-I IS GREATER THAN WS-CANT-RANK-CONS
+             MOVE WS-I TO WS-J
+             PERFORM UNTIL WS-J IS GREATER THAN WS-CANT-RANK-CONS
+               IF (TAB-RANK-CONS-IMP(WS-I) < TAB-RANK-CONS-IMP(WS-J))
+                 MOVE TAB-RANK-CONS(WS-I) TO REG-TAB-RANK-CONS-TEMP
+                 MOVE TAB-RANK-CONS(WS-J) TO TAB-RANK-CONS(WS-I)
+                 MOVE REG-TAB-RANK-CONS-TEMP TO TAB-RANK-CONS(WS-J)
+               END-IF
+               ADD 1 TO WS-J GIVING WS-J
+             END-PERFORM
+             ADD 1 TO WS-I GIVING WS-I
+           END-PERFORM.
+           MOVE 1 TO WS-I.
+
+       IMPRIMIR-RANK-CONSULTOR.
+         MOVE WS-I TO LIN-RANK-CONS-POS.
+         MOVE TAB-RANK-CONS-NOMBRE(WS-I) TO LIN-RANK-CONS-NOMBRE.
+         MOVE TAB-RANK-CONS-HORAS(WS-I) TO LIN-RANK-CONS-HORAS.
+         MOVE TAB-RANK-CONS-IMP(WS-I) TO LIN-RANK-CONS-IMP.
+         MOVE LINEA-RANK-CONSULTOR TO REG-LISTADO.
+         PERFORM ESCRIBIR-LINEA-LISTADO.
+         ADD 1 TO WS-I.
 
        FIN.
            PERFORM CERRAR-ARCHIVOS.
            STOP RUN.
 
        CERRAR-ARCHIVOS.
-           CLOSE ARCH-NOV1.
+           SET IND-NOV TO 1.
+           PERFORM CERRAR-UN-NOV
+               UNTIL IND-NOV GREATER THAN WS-CANT-NOV.
 
-           CLOSE ARCH-NOV2.
-           CLOSE ARCH-NOV3.
            CLOSE ARCH-CONSULTORES.
            CLOSE ARCH-CATEGORIAS.
+           IF TAR-IDX-DISPONIBLE
+              CLOSE ARCH-TAR-IDX.
+           IF SRT-HIST-DISPONIBLE
+              CLOSE ARCH-SRT-HIST-IDX.
+           IF INDICE-DISPONIBLE
+              CLOSE ARCH-INDICE.
            CLOSE ARCH-EMPRESAS.
            CLOSE ARCH-TIMES.
+           CLOSE ARCH-LISTADO.
+           CLOSE ARCH-EXCEPCIONES.
+           CLOSE ARCH-GL-EXTRACT.
+           CLOSE ARCH-TAREAS.
+
+       CERRAR-UN-NOV.
+           EVALUATE IND-NOV
+               WHEN 1 CLOSE ARCH-NOV1
+               WHEN 2 CLOSE ARCH-NOV2
+               WHEN 3 CLOSE ARCH-NOV3
+               WHEN 4 CLOSE ARCH-NOV4
+               WHEN 5 CLOSE ARCH-NOV5
+           END-EVALUATE.
+           ADD 1 TO IND-NOV.
