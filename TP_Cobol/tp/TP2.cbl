@@ -30,7 +30,13 @@
 
        01 REG-PARAM.
            03 REG-PARAM-CUIT-DESDE    PIC 9(11).
-           03 REG-PARAM-CUIT-HASTA    PIC 9(11)v99.
+           03 REG-PARAM-CUIT-HASTA    PIC 9(11).
+           03 REG-PARAM-FECHA-DESDE   PIC 9(8).
+           03 REG-PARAM-FECHA-HASTA   PIC 9(8).
+      *    'L' = listado normal, 'C' = CSV - ver GENERO_LISTADO.
+           03 REG-PARAM-FORMATO       PIC X(1).
+               88 REG-PARAM-FORMATO-LISTADO VALUE 'L'.
+               88 REG-PARAM-FORMATO-CSV     VALUE 'C'.
 
       *-----------------------
        WORKING-STORAGE SECTION.
@@ -45,9 +51,19 @@
        MAIN-PROCEDURE.
        PERFORM ABRIR_LST_PARAMETROS.
        PERFORM LEER_LST_PARAMETROS.
+
+      *    interfaz de GENERO_LISTADO (ver GENERO_LISTADO.cbl):
+      *      BY CONTENT REG-PARAM-CUIT-DESDE  PIC 9(11)
+      *      BY CONTENT REG-PARAM-CUIT-HASTA  PIC 9(11)
+      *      BY CONTENT REG-PARAM-FECHA-DESDE PIC 9(8)  AAAAMMDD
+      *      BY CONTENT REG-PARAM-FECHA-HASTA PIC 9(8)  AAAAMMDD
+      *      BY CONTENT REG-PARAM-FORMATO     PIC X(1)  'L' o 'C'
        CALL 'GENERO_LISTADO' USING
          BY CONTENT REG-PARAM-CUIT-DESDE
          BY CONTENT REG-PARAM-CUIT-HASTA
+         BY CONTENT REG-PARAM-FECHA-DESDE
+         BY CONTENT REG-PARAM-FECHA-HASTA
+         BY CONTENT REG-PARAM-FORMATO.
 
        PERFORM FIN.
 
