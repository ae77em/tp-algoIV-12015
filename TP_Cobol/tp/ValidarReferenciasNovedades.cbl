@@ -0,0 +1,439 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidarReferenciasNovedades.
+       AUTHOR. Fede.
+
+      *    pre-chequeo a correr antes de TP1: recorre NOV1/NOV2/NOV3
+      *    y reporta toda REG-NOVx-EMPRESA que no exista en
+      *    EMPRESAS.DAT y todo REG-NOVx-NUMERO que no exista en
+      *    CONSULTORES.DAT, en una sola pasada, en vez de dejar que
+      *    TP1 los descubra uno a la vez durante la corrida de
+      *    facturacion (BUSCAR-RAZON-SOCIAL/BUSCAR-DATOS-CONSULTOR).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-NOV1 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-NOV1.
+           SELECT ARCH-NOV2 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-NOV2.
+           SELECT ARCH-NOV3 ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-NOV3.
+           SELECT ARCH-EMPRESAS ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-EMP.
+           SELECT ARCH-CONSULTORES ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-CONS.
+           SELECT ARCH-VALIDACION ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-VALIDACION.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCH-NOV1 LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'NOV1.DAT'
+             DATA RECORD IS REG-NOV1.
+
+       01 REG-NOV1.
+           03 REG-NOV1-CLAVE.
+               05 REG-NOV1-NUMERO        PIC X(5).
+               05 REG-NOV1-FECHA         PIC 9(8).
+           03 REG-NOV1-EMPRESA           PIC 9(3).
+           03 REG-NOV1-TAREA             PIC X(4).
+           03 REG-NOV1-HORAS             PIC 9(2)V99.
+           03 REG-NOV1-TIPO              PIC X(1).
+           03 REG-NOV1-FECHA-HASTA       PIC 9(8).
+
+       FD ARCH-NOV2 LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'NOV2.DAT'
+             DATA RECORD IS REG-NOV2.
+
+       01 REG-NOV2.
+           03 REG-NOV2-CLAVE.
+               05 REG-NOV2-NUMERO        PIC X(5).
+               05 REG-NOV2-FECHA         PIC 9(8).
+           03 REG-NOV2-EMPRESA           PIC 9(3).
+           03 REG-NOV2-TAREA             PIC X(4).
+           03 REG-NOV2-HORAS             PIC 9(2)V99.
+           03 REG-NOV2-TIPO              PIC X(1).
+           03 REG-NOV2-FECHA-HASTA       PIC 9(8).
+
+       FD ARCH-NOV3 LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'NOV3.DAT'
+             DATA RECORD IS REG-NOV3.
+
+       01 REG-NOV3.
+           03 REG-NOV3-CLAVE.
+               05 REG-NOV3-NUMERO        PIC X(5).
+               05 REG-NOV3-FECHA         PIC 9(8).
+           03 REG-NOV3-EMPRESA           PIC 9(3).
+           03 REG-NOV3-TAREA             PIC X(4).
+           03 REG-NOV3-HORAS             PIC 9(2)V99.
+           03 REG-NOV3-TIPO              PIC X(1).
+           03 REG-NOV3-FECHA-HASTA       PIC 9(8).
+
+       FD ARCH-EMPRESAS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'EMPRESAS.DAT'
+             DATA RECORD IS REG-EMP.
+
+       01 REG-EMP.
+           03 REG-EMP-TAB.
+              05 REG-EMP-COD           PIC 9(3).
+              05 REG-EMP-RAZON         PIC X(25).
+           03 REG-EMP-DIRECCION      PIC X(20).
+           03 REG-EMP-TEL            PIC X(20).
+           03 REG-EMP-CUIT           PIC 9(11).
+           03 REG-EMP-RETENCION-PCT  PIC 9(3)V99.
+
+       FD ARCH-CONSULTORES LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'CONSULTORES.DAT'
+             DATA RECORD IS REG-CONS.
+
+       01 REG-CONS.
+           03 REG-CONS-NUMERO        PIC X(5).
+           03 REG-CONS-DNI           PIC 9(8).
+           03 REG-CONS-SRT           PIC X(2).
+           03 REG-CONS-NOMBRE        PIC X(25).
+           03 REG-CONS-DIRECCION     PIC X(20).
+           03 REG-CONS-TELEFONO      PIC X(20).
+
+       FD ARCH-VALIDACION LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'VALIDACION-NOVEDADES.LST'
+             DATA RECORD IS REG-VALIDACION.
+
+       01 REG-VALIDACION                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-NOV1          PIC XX.
+           88 NOV1-OK        VALUE '00'.
+           88 NOV1-EOF       VALUE '10'.
+
+       77 FS-NOV2          PIC XX.
+           88 NOV2-OK        VALUE '00'.
+           88 NOV2-EOF       VALUE '10'.
+
+       77 FS-NOV3          PIC XX.
+           88 NOV3-OK        VALUE '00'.
+           88 NOV3-EOF       VALUE '10'.
+
+       77 FS-EMP           PIC XX.
+           88 EMP-OK         VALUE '00'.
+           88 EMP-EOF        VALUE '10'.
+
+       77 FS-CONS          PIC XX.
+           88 CONS-OK        VALUE '00'.
+           88 CONS-EOF       VALUE '10'.
+
+       77 FS-VALIDACION    PIC XX.
+           88 VALIDACION-OK  VALUE '00'.
+
+       01 WS-LETRA                   PIC X.
+
+      *    si la variable de entorno VALIDAR-NOV-MODO vale 'BATCH', el
+      *    programa no espera ninguna tecla y puede correr desde
+      *    cron/JCL sin operador frente a la terminal, igual que
+      *    CONS-INACTIVOS-MODO en ReporteConsultoresInactivos.
+       01 WS-MODO-EJECUCION          PIC X(5).
+           88 MODO-BATCH             VALUE 'BATCH'.
+
+      *    mismo dimensionamiento y tecnica de tabla OCCURS + SEARCH
+      *    que usa TP1 para EMPRESAS.DAT (TABLA-EMPRESAS).
+       01 WS-MAX-EMP                 PIC 9(3) VALUE 200.
+
+       01 TABLA-EMPRESAS.
+           03 TAB-EMP OCCURS 200 TIMES INDEXED BY IND-TAB-EMP.
+               05 TAB-EMP-COD           PIC 9(3).
+
+       01 WS-CANT-EMP                PIC 9(3) VALUE 0.
+
+       01 WS-MAX-CONS                PIC 9(4) VALUE 999.
+
+       01 TABLA-CONSULTORES.
+           03 TAB-CONS OCCURS 999 TIMES INDEXED BY IND-TAB-CONS.
+               05 TAB-CONS-NUMERO      PIC X(5).
+
+       01 WS-CANT-CONS                PIC 9(4) VALUE 0.
+
+       01 WS-EMPRESA-ENCONTRADA       PIC X VALUE 'N'.
+           88 EMPRESA-ENCONTRADA      VALUE 'S'.
+
+       01 WS-CONSULTOR-ENCONTRADO     PIC X VALUE 'N'.
+           88 CONSULTOR-ENCONTRADO    VALUE 'S'.
+
+       01 WS-ACUM-EMP-DESCONOCIDA     PIC 9(5) VALUE 0.
+       01 WS-ACUM-CONS-DESCONOCIDO    PIC 9(5) VALUE 0.
+
+      *    nombre del archivo de novedades que se esta validando en
+      *    este momento, solo para que el renglon de excepcion diga
+      *    de donde vino - se completa antes de cada PERFORM
+      *    VALIDAR-UN-NOV1/2/3.
+       01 WS-NOV-ORIGEN               PIC X(8).
+
+       01 LINEA-ENCABEZADO            PIC X(80) VALUE
+          'VALIDACION CRUZADA DE NOVEDADES CONTRA EMPRESAS/CONSULTORES'.
+
+       01 LINEA-DETALLE-EXCEPCION.
+           03 LIN-EXC-ORIGEN          PIC X(8).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 LIN-EXC-NUMERO          PIC X(5).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 LIN-EXC-FECHA           PIC 9(8).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 LIN-EXC-EMPRESA         PIC 9(3).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 LIN-EXC-DETALLE         PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       VALIDAR-REFERENCIAS-NOVEDADES.
+           MOVE SPACES TO WS-MODO-EJECUCION.
+           ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT
+               'VALIDAR-NOV-MODO'.
+
+           PERFORM ABRIR-ARCHIVOS.
+
+           PERFORM CARGAR-TABLA-EMPRESAS.
+           PERFORM CARGAR-TABLA-CONSULTORES.
+
+           MOVE LINEA-ENCABEZADO TO REG-VALIDACION.
+           WRITE REG-VALIDACION.
+
+           MOVE 'NOV1.DAT' TO WS-NOV-ORIGEN.
+           PERFORM LEER-NOV1.
+           PERFORM VALIDAR-UN-NOV1 UNTIL NOV1-EOF.
+
+           MOVE 'NOV2.DAT' TO WS-NOV-ORIGEN.
+           PERFORM LEER-NOV2.
+           PERFORM VALIDAR-UN-NOV2 UNTIL NOV2-EOF.
+
+           MOVE 'NOV3.DAT' TO WS-NOV-ORIGEN.
+           PERFORM LEER-NOV3.
+           PERFORM VALIDAR-UN-NOV3 UNTIL NOV3-EOF.
+
+           PERFORM TERMINAR.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ARCH-EMPRESAS.
+           IF NOT EMP-OK
+              DISPLAY 'NO PUDO ABRIRSE EMPRESAS.DAT ' FS-EMP
+              PERFORM TERMINAR.
+
+           OPEN INPUT ARCH-CONSULTORES.
+           IF NOT CONS-OK
+              DISPLAY 'NO PUDO ABRIRSE CONSULTORES.DAT ' FS-CONS
+              PERFORM TERMINAR.
+
+           OPEN INPUT ARCH-NOV1.
+           IF NOT NOV1-OK
+              DISPLAY 'NO PUDO ABRIRSE NOV1.DAT ' FS-NOV1
+              PERFORM TERMINAR.
+
+           OPEN INPUT ARCH-NOV2.
+           IF NOT NOV2-OK
+              DISPLAY 'NO PUDO ABRIRSE NOV2.DAT ' FS-NOV2
+              PERFORM TERMINAR.
+
+           OPEN INPUT ARCH-NOV3.
+           IF NOT NOV3-OK
+              DISPLAY 'NO PUDO ABRIRSE NOV3.DAT ' FS-NOV3
+              PERFORM TERMINAR.
+
+           OPEN OUTPUT ARCH-VALIDACION.
+           IF NOT VALIDACION-OK
+              DISPLAY 'NO PUDO CREARSE VALIDACION.LST ' FS-VALIDACION
+              PERFORM TERMINAR.
+
+       CARGAR-TABLA-EMPRESAS.
+           READ ARCH-EMPRESAS
+               AT END MOVE '10' TO FS-EMP.
+
+           MOVE 1 TO WS-CANT-EMP.
+
+           PERFORM CARGAR-EMPRESA-EN-TABLA
+               UNTIL EMP-EOF OR WS-CANT-EMP GREATER THAN WS-MAX-EMP.
+
+           IF NOT EMP-EOF
+              DISPLAY 'ERROR: EMPRESAS.DAT TIENE MAS DE ' WS-MAX-EMP
+                  ' EMPRESAS, LA TABLA-EMPRESAS NO ALCANZA'
+              PERFORM TERMINAR.
+
+       CARGAR-EMPRESA-EN-TABLA.
+           MOVE REG-EMP-COD TO TAB-EMP-COD(WS-CANT-EMP).
+
+           ADD 1 TO WS-CANT-EMP.
+
+           READ ARCH-EMPRESAS
+               AT END MOVE '10' TO FS-EMP.
+
+       CARGAR-TABLA-CONSULTORES.
+           READ ARCH-CONSULTORES
+               AT END MOVE '10' TO FS-CONS.
+
+           MOVE 1 TO WS-CANT-CONS.
+
+           PERFORM CARGAR-CONSULTOR-EN-TABLA
+               UNTIL CONS-EOF OR WS-CANT-CONS GREATER THAN WS-MAX-CONS.
+
+           IF NOT CONS-EOF
+              DISPLAY 'ERROR: CONSULTORES.DAT TIENE MAS DE ' WS-MAX-CONS
+                  ' CONSULTORES, LA TABLA-CONSULTORES NO ALCANZA'
+              PERFORM TERMINAR.
+
+       CARGAR-CONSULTOR-EN-TABLA.
+           MOVE REG-CONS-NUMERO TO TAB-CONS-NUMERO(WS-CANT-CONS).
+
+           ADD 1 TO WS-CANT-CONS.
+
+           READ ARCH-CONSULTORES
+               AT END MOVE '10' TO FS-CONS.
+
+       LEER-NOV1.
+           READ ARCH-NOV1 AT END MOVE '10' TO FS-NOV1.
+
+       VALIDAR-UN-NOV1.
+           PERFORM BUSCAR-EMPRESA-NOV1.
+           PERFORM BUSCAR-CONSULTOR-NOV1.
+           PERFORM LEER-NOV1.
+
+       BUSCAR-EMPRESA-NOV1.
+           MOVE 'N' TO WS-EMPRESA-ENCONTRADA.
+           SET IND-TAB-EMP TO 1.
+           SEARCH TAB-EMP
+               WHEN TAB-EMP-COD(IND-TAB-EMP) EQUAL REG-NOV1-EMPRESA
+                   MOVE 'S' TO WS-EMPRESA-ENCONTRADA
+           END-SEARCH.
+           IF NOT EMPRESA-ENCONTRADA
+              MOVE REG-NOV1-NUMERO TO LIN-EXC-NUMERO
+              MOVE REG-NOV1-FECHA TO LIN-EXC-FECHA
+              MOVE REG-NOV1-EMPRESA TO LIN-EXC-EMPRESA
+              MOVE 'EMPRESA DESCONOCIDA' TO LIN-EXC-DETALLE
+              PERFORM REGISTRAR-EXCEPCION
+              ADD 1 TO WS-ACUM-EMP-DESCONOCIDA
+           END-IF.
+
+       BUSCAR-CONSULTOR-NOV1.
+           MOVE 'N' TO WS-CONSULTOR-ENCONTRADO.
+           SET IND-TAB-CONS TO 1.
+           SEARCH TAB-CONS
+               WHEN TAB-CONS-NUMERO(IND-TAB-CONS) EQUAL REG-NOV1-NUMERO
+                   MOVE 'S' TO WS-CONSULTOR-ENCONTRADO
+           END-SEARCH.
+           IF NOT CONSULTOR-ENCONTRADO
+              MOVE REG-NOV1-NUMERO TO LIN-EXC-NUMERO
+              MOVE REG-NOV1-FECHA TO LIN-EXC-FECHA
+              MOVE REG-NOV1-EMPRESA TO LIN-EXC-EMPRESA
+              MOVE 'CONSULTOR DESCONOCIDO' TO LIN-EXC-DETALLE
+              PERFORM REGISTRAR-EXCEPCION
+              ADD 1 TO WS-ACUM-CONS-DESCONOCIDO
+           END-IF.
+
+       LEER-NOV2.
+           READ ARCH-NOV2 AT END MOVE '10' TO FS-NOV2.
+
+       VALIDAR-UN-NOV2.
+           PERFORM BUSCAR-EMPRESA-NOV2.
+           PERFORM BUSCAR-CONSULTOR-NOV2.
+           PERFORM LEER-NOV2.
+
+       BUSCAR-EMPRESA-NOV2.
+           MOVE 'N' TO WS-EMPRESA-ENCONTRADA.
+           SET IND-TAB-EMP TO 1.
+           SEARCH TAB-EMP
+               WHEN TAB-EMP-COD(IND-TAB-EMP) EQUAL REG-NOV2-EMPRESA
+                   MOVE 'S' TO WS-EMPRESA-ENCONTRADA
+           END-SEARCH.
+           IF NOT EMPRESA-ENCONTRADA
+              MOVE REG-NOV2-NUMERO TO LIN-EXC-NUMERO
+              MOVE REG-NOV2-FECHA TO LIN-EXC-FECHA
+              MOVE REG-NOV2-EMPRESA TO LIN-EXC-EMPRESA
+              MOVE 'EMPRESA DESCONOCIDA' TO LIN-EXC-DETALLE
+              PERFORM REGISTRAR-EXCEPCION
+              ADD 1 TO WS-ACUM-EMP-DESCONOCIDA
+           END-IF.
+
+       BUSCAR-CONSULTOR-NOV2.
+           MOVE 'N' TO WS-CONSULTOR-ENCONTRADO.
+           SET IND-TAB-CONS TO 1.
+           SEARCH TAB-CONS
+               WHEN TAB-CONS-NUMERO(IND-TAB-CONS) EQUAL REG-NOV2-NUMERO
+                   MOVE 'S' TO WS-CONSULTOR-ENCONTRADO
+           END-SEARCH.
+           IF NOT CONSULTOR-ENCONTRADO
+              MOVE REG-NOV2-NUMERO TO LIN-EXC-NUMERO
+              MOVE REG-NOV2-FECHA TO LIN-EXC-FECHA
+              MOVE REG-NOV2-EMPRESA TO LIN-EXC-EMPRESA
+              MOVE 'CONSULTOR DESCONOCIDO' TO LIN-EXC-DETALLE
+              PERFORM REGISTRAR-EXCEPCION
+              ADD 1 TO WS-ACUM-CONS-DESCONOCIDO
+           END-IF.
+
+       LEER-NOV3.
+           READ ARCH-NOV3 AT END MOVE '10' TO FS-NOV3.
+
+       VALIDAR-UN-NOV3.
+           PERFORM BUSCAR-EMPRESA-NOV3.
+           PERFORM BUSCAR-CONSULTOR-NOV3.
+           PERFORM LEER-NOV3.
+
+       BUSCAR-EMPRESA-NOV3.
+           MOVE 'N' TO WS-EMPRESA-ENCONTRADA.
+           SET IND-TAB-EMP TO 1.
+           SEARCH TAB-EMP
+               WHEN TAB-EMP-COD(IND-TAB-EMP) EQUAL REG-NOV3-EMPRESA
+                   MOVE 'S' TO WS-EMPRESA-ENCONTRADA
+           END-SEARCH.
+           IF NOT EMPRESA-ENCONTRADA
+              MOVE REG-NOV3-NUMERO TO LIN-EXC-NUMERO
+              MOVE REG-NOV3-FECHA TO LIN-EXC-FECHA
+              MOVE REG-NOV3-EMPRESA TO LIN-EXC-EMPRESA
+              MOVE 'EMPRESA DESCONOCIDA' TO LIN-EXC-DETALLE
+              PERFORM REGISTRAR-EXCEPCION
+              ADD 1 TO WS-ACUM-EMP-DESCONOCIDA
+           END-IF.
+
+       BUSCAR-CONSULTOR-NOV3.
+           MOVE 'N' TO WS-CONSULTOR-ENCONTRADO.
+           SET IND-TAB-CONS TO 1.
+           SEARCH TAB-CONS
+               WHEN TAB-CONS-NUMERO(IND-TAB-CONS) EQUAL REG-NOV3-NUMERO
+                   MOVE 'S' TO WS-CONSULTOR-ENCONTRADO
+           END-SEARCH.
+           IF NOT CONSULTOR-ENCONTRADO
+              MOVE REG-NOV3-NUMERO TO LIN-EXC-NUMERO
+              MOVE REG-NOV3-FECHA TO LIN-EXC-FECHA
+              MOVE REG-NOV3-EMPRESA TO LIN-EXC-EMPRESA
+              MOVE 'CONSULTOR DESCONOCIDO' TO LIN-EXC-DETALLE
+              PERFORM REGISTRAR-EXCEPCION
+              ADD 1 TO WS-ACUM-CONS-DESCONOCIDO
+           END-IF.
+
+       REGISTRAR-EXCEPCION.
+           MOVE WS-NOV-ORIGEN TO LIN-EXC-ORIGEN.
+           MOVE LINEA-DETALLE-EXCEPCION TO REG-VALIDACION.
+           WRITE REG-VALIDACION.
+
+       TERMINAR.
+           CLOSE ARCH-EMPRESAS.
+           CLOSE ARCH-CONSULTORES.
+           CLOSE ARCH-NOV1.
+           CLOSE ARCH-NOV2.
+           CLOSE ARCH-NOV3.
+           CLOSE ARCH-VALIDACION.
+           DISPLAY WS-ACUM-EMP-DESCONOCIDA
+               ' REFERENCIAS A EMPRESA DESCONOCIDA, '
+               WS-ACUM-CONS-DESCONOCIDO
+               ' A CONSULTOR DESCONOCIDO - VER '
+               'VALIDACION-NOVEDADES.LST'.
+           IF NOT MODO-BATCH
+              DISPLAY 'INGRESE UN NRO PARA SALIR '
+              ACCEPT WS-LETRA
+           END-IF.
+           STOP RUN.
