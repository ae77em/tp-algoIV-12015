@@ -0,0 +1,287 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ConsultaHorasConsultor.
+        AUTHOR. Fede.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT ARCH-TIMES-IDX ASSIGN TO DISK
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS REG-KEY-TIMES
+                ALTERNATE RECORD KEY IS REG-KEY-CUIT WITH DUPLICATES
+                FILE STATUS IS FS-ARCH-TIMES-IDX.
+
+            SELECT ARCH-CONS-INDEXED ASSIGN TO DISK
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS RANDOM
+                RECORD KEY IS REG-KEY-CODE-CONS
+                ALTERNATE RECORD KEY IS REG-CONS-DNI
+                FILE STATUS IS FS-ARCH-CONS-INDEXED.
+
+      *        misma tecnica de START LESS-THAN-OR-EQUAL + READ NEXT
+      *        sobre SRT+VIGENCIA que TP1 usa en BUSCAR-TARIFA-VIGENTE
+      *        para obtener la tarifa vigente a una fecha dada.
+            SELECT ARCH-TAR-IDX ASSIGN TO DISK
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS REG-TAR-IND
+                FILE STATUS IS FS-ARCH-TAR-IDX.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD ARCH-TIMES-IDX LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS 'TIMES-INDEXED.DAT'
+                 DATA RECORD IS REG-TIMES-INDEXED.
+
+        01 REG-TIMES-INDEXED.
+            03 REG-KEY-TIMES.
+                05     REG-KEY-NUM               PIC X(5).
+                05     REG-KEY-FECHA              PIC 9(8).
+                05     REG-KEY-CUIT               PIC 9(11).
+            03 REG-TIMES-IND-TAREA                 PIC X(4).
+            03 REG-TIMES-IND-HORAS                 PIC 9(2)v99.
+      *    'N' normal o 'C' correccion - ver TP1.
+            03 REG-TIMES-IND-TIPO                  PIC X(1).
+
+        FD ARCH-CONS-INDEXED LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS 'CONSULTORES-INDEXED.DAT'
+            DATA RECORD IS REG-CONSULTORES-INDEXED.
+
+        01 REG-CONSULTORES-INDEXED.
+            03 REG-KEY-CODE-CONS      PIC X(5).
+            03 REG-CONS-DNI           PIC 9(8).
+            03 REG-CONS-SRT           PIC X(2).
+            03 REG-CONS-NOMBRE        PIC X(25).
+            03 REG-CONS-DIRECCION     PIC X(20).
+            03 REG-CONS-TELEFONO      PIC X(20).
+
+        FD ARCH-TAR-IDX LABEL RECORD IS STANDARD
+            VALUE OF FILE-ID IS 'TARIFAS-INDEXED.DAT'
+            DATA RECORD IS REG-TAR-INDEXED.
+
+        01 REG-TAR-INDEXED.
+            03 REG-TAR-IND.
+                05 REG-TAR-SRT-IND              PIC X(2).
+                05 REG-TAR-VIG-DESDE-IND        PIC 9(8).
+            03 REG-TAR-TARIFA-IND               PIC 9(5)V99.
+            03 REG-TAR-MONEDA-IND               PIC X(3).
+                88 REG-TAR-IND-ARS               VALUE 'ARS'.
+                88 REG-TAR-IND-USD               VALUE 'USD'.
+
+        WORKING-STORAGE SECTION.
+
+        01 WS-LETRA                PIC X.
+
+      *    si la variable de entorno CONSULTA-HORAS-MODO vale 'BATCH',
+      *    el programa no espera ninguna tecla al terminar y puede
+      *    correr desde cron/JCL sin operador frente a la terminal.
+        01 WS-MODO-EJECUCION          PIC X(5).
+            88 MODO-BATCH             VALUE 'BATCH'.
+
+        01 WS-COD-CONSULTOR        PIC X(5).
+
+        01 WS-FECHA-SISTEMA        PIC 9(8).
+        01 WS-ANIO-ACTUAL          PIC 9(4).
+        01 WS-MES-ACTUAL           PIC 9(2).
+
+        01 WS-HORAS-NETO           PIC S9(4)V99.
+        01 WS-IMPORTE-TRABAJO      PIC S9(7)V99.
+
+        01 WS-ACUM-HORAS           PIC S9(6)V99 VALUE 0.
+
+      *    subtotales de importe por moneda en vez de un unico
+      *    acumulador: como un mismo consultor puede tener trabajos
+      *    tarifados en distinta moneda (REG-TAR-MONEDA-IND) dentro del
+      *    mismo periodo, sumar todo junto mezclaria pesos y dolares
+      *    en una sola cifra.
+        01 WS-ACUM-IMPORTE-ARS     PIC S9(9)V99 VALUE 0.
+        01 WS-ACUM-IMPORTE-USD     PIC S9(9)V99 VALUE 0.
+
+      *    fecha del trabajo convertida de DDMMAAAA (REG-KEY-FECHA) a
+      *    AAAAMMDD, mismo alias que WS-TAR-FECHA-BUSCADA en TP1, para
+      *    poder compararla contra REG-TAR-VIG-DESDE-IND.
+        01 WS-TAR-FECHA-BUSCADA.
+            03 WS-TAR-FECHA-B-AAAA    PIC 9(4).
+            03 WS-TAR-FECHA-B-MM      PIC 9(2).
+            03 WS-TAR-FECHA-B-DD      PIC 9(2).
+        01 WS-TAR-FECHA-BUSCADA-N REDEFINES WS-TAR-FECHA-BUSCADA
+                                               PIC 9(8).
+
+        01 WS-CAT-TARIFA              PIC 9(5)V99 VALUE 0.
+        01 WS-TAR-MONEDA              PIC X(3) VALUE 'ARS'.
+
+        01 WS-TAR-VIGENTE-ENCONTRADA  PIC X VALUE 'N'.
+            88 TAR-VIGENTE-ENCONTRADA VALUE 'S'.
+
+        77 FS-ARCH-TIMES-IDX    PIC XX.
+            88 TIMES-OK        VALUE '00'.
+            88 TIMES-EOF    VALUE '10'.
+
+        77 FS-ARCH-CONS-INDEXED    PIC XX.
+            88 CONS-OK        VALUE '00'.
+            88 CONS-NOENC    VALUE '23'.
+
+        77 FS-ARCH-TAR-IDX    PIC XX.
+            88 TAR-OK        VALUE '00'.
+
+        PROCEDURE DIVISION.
+
+        CONSULTA-HORAS-CONSULTOR-MAIN.
+            MOVE SPACES TO WS-MODO-EJECUCION.
+            ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT
+                'CONSULTA-HORAS-MODO'.
+            PERFORM ABRIR-ARCHIVOS.
+            PERFORM PEDIR-CONSULTOR.
+            PERFORM BUSCAR-CONSULTOR.
+            IF CONS-OK
+               PERFORM DETERMINAR-PERIODO-ACTUAL
+               PERFORM ACUMULAR-HORAS-DEL-PERIODO
+               PERFORM MOSTRAR-RESULTADO
+            ELSE
+               DISPLAY 'CONSULTOR NO ENCONTRADO: ' WS-COD-CONSULTOR.
+            PERFORM TERMINAR.
+
+        ABRIR-ARCHIVOS.
+            OPEN INPUT ARCH-TIMES-IDX.
+            IF NOT TIMES-OK
+               DISPLAY 'NO PUDO ABRIRSE TIMES-INDEXED.DAT '
+                   FS-ARCH-TIMES-IDX
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+            OPEN INPUT ARCH-CONS-INDEXED.
+            IF NOT CONS-OK
+               DISPLAY 'NO PUDO ABRIRSE CONSULTORES-INDEXED.DAT '
+                   FS-ARCH-CONS-INDEXED
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+            OPEN INPUT ARCH-TAR-IDX.
+            IF NOT TAR-OK
+               DISPLAY 'TARIFAS-INDEXED.DAT NO DISPONIBLE '
+                   FS-ARCH-TAR-IDX
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+        PEDIR-CONSULTOR.
+            DISPLAY 'INGRESE EL NUMERO DE CONSULTOR: '.
+            ACCEPT WS-COD-CONSULTOR.
+
+        BUSCAR-CONSULTOR.
+            MOVE WS-COD-CONSULTOR TO REG-KEY-CODE-CONS.
+            READ ARCH-CONS-INDEXED RECORD KEY IS REG-KEY-CODE-CONS.
+
+        DETERMINAR-PERIODO-ACTUAL.
+            ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+            MOVE WS-FECHA-SISTEMA (1:4) TO WS-ANIO-ACTUAL.
+            MOVE WS-FECHA-SISTEMA (5:2) TO WS-MES-ACTUAL.
+
+      *    posiciona TIMES-INDEXED (clave primaria REG-KEY-TIMES) en
+      *    el primer registro del consultor pedido, con un START
+      *    parcial por REG-KEY-NUM (se completan FECHA/CUIT con ceros
+      *    para que la clave compuesta arme el limite inferior del
+      *    rango), y acumula horas e importe de los trabajos del
+      *    periodo en curso - mismo patron de START/READ NEXT que
+      *    tp2/TP2 ya usa por REG-KEY-CUIT en POSICIONAR-MAESTRO-
+      *    TIMES.
+        ACUMULAR-HORAS-DEL-PERIODO.
+            MOVE WS-COD-CONSULTOR TO REG-KEY-NUM.
+            MOVE ZEROS TO REG-KEY-FECHA.
+            MOVE ZEROS TO REG-KEY-CUIT.
+
+            START ARCH-TIMES-IDX KEY IS NOT LESS THAN REG-KEY-TIMES
+                INVALID KEY SET TIMES-EOF TO TRUE.
+
+            IF NOT TIMES-EOF
+               PERFORM LEER-TIMES
+               PERFORM EVALUAR-REGISTRO-TIMES
+                   UNTIL TIMES-EOF
+                    OR REG-KEY-NUM NOT EQUAL WS-COD-CONSULTOR.
+
+        LEER-TIMES.
+            READ ARCH-TIMES-IDX NEXT RECORD
+                AT END SET TIMES-EOF TO TRUE
+            END-READ.
+
+        EVALUAR-REGISTRO-TIMES.
+            IF REG-KEY-FECHA (3:2) EQUAL WS-MES-ACTUAL
+               AND REG-KEY-FECHA (5:4) EQUAL WS-ANIO-ACTUAL
+               PERFORM ACUMULAR-UN-TRABAJO.
+
+            PERFORM LEER-TIMES.
+
+        ACUMULAR-UN-TRABAJO.
+            PERFORM CALCULAR-HORAS-NETO.
+            PERFORM BUSCAR-TARIFA-VIGENTE.
+            COMPUTE WS-IMPORTE-TRABAJO = WS-HORAS-NETO * WS-CAT-TARIFA.
+            ADD WS-HORAS-NETO TO WS-ACUM-HORAS.
+            IF WS-TAR-MONEDA EQUAL 'USD'
+               ADD WS-IMPORTE-TRABAJO TO WS-ACUM-IMPORTE-USD
+            ELSE
+               ADD WS-IMPORTE-TRABAJO TO WS-ACUM-IMPORTE-ARS
+            END-IF.
+
+      *    REG-TIMES-IND-HORAS en negativo para una correccion, igual
+      *    criterio que CALCULAR-HORAS-NETO en TP1 - ver REG-NOV1-
+      *    TIPO.
+        CALCULAR-HORAS-NETO.
+            IF REG-TIMES-IND-TIPO EQUAL 'C'
+               COMPUTE WS-HORAS-NETO = REG-TIMES-IND-HORAS * -1
+            ELSE
+               MOVE REG-TIMES-IND-HORAS TO WS-HORAS-NETO.
+
+        BUSCAR-TARIFA-VIGENTE.
+            MOVE REG-KEY-FECHA (5:4) TO WS-TAR-FECHA-B-AAAA.
+            MOVE REG-KEY-FECHA (3:2) TO WS-TAR-FECHA-B-MM.
+            MOVE REG-KEY-FECHA (1:2) TO WS-TAR-FECHA-B-DD.
+
+            MOVE 'N' TO WS-TAR-VIGENTE-ENCONTRADA.
+            MOVE 0 TO WS-CAT-TARIFA.
+            MOVE REG-CONS-SRT TO REG-TAR-SRT-IND.
+            MOVE WS-TAR-FECHA-BUSCADA-N TO REG-TAR-VIG-DESDE-IND.
+
+            START ARCH-TAR-IDX KEY IS LESS THAN OR EQUAL TO REG-TAR-IND
+                INVALID KEY NEXT SENTENCE.
+
+            IF TAR-OK
+               READ ARCH-TAR-IDX NEXT RECORD
+                   AT END NEXT SENTENCE
+               END-READ
+               IF TAR-OK AND REG-TAR-SRT-IND EQUAL REG-CONS-SRT
+                  MOVE REG-TAR-TARIFA-IND TO WS-CAT-TARIFA
+                  MOVE REG-TAR-MONEDA-IND TO WS-TAR-MONEDA
+                  IF WS-TAR-MONEDA EQUAL SPACES
+                     MOVE 'ARS' TO WS-TAR-MONEDA
+                  END-IF
+                  MOVE 'S' TO WS-TAR-VIGENTE-ENCONTRADA
+               END-IF
+            END-IF.
+
+            IF NOT TAR-VIGENTE-ENCONTRADA
+               DISPLAY 'SIN TARIFA VIGENTE PARA SRT ' REG-CONS-SRT
+                   ' AL ' WS-TAR-FECHA-BUSCADA-N
+                   ' - SE COMPUTA IMPORTE EN CERO PARA ESE TRABAJO'.
+
+        MOSTRAR-RESULTADO.
+            DISPLAY ' '.
+            DISPLAY 'CONSULTOR ' WS-COD-CONSULTOR ' - '
+                REG-CONS-NOMBRE.
+            DISPLAY 'PERIODO ' WS-MES-ACTUAL '/' WS-ANIO-ACTUAL.
+            DISPLAY 'HORAS ACUMULADAS:   ' WS-ACUM-HORAS.
+            DISPLAY 'IMPORTE ACUMULADO:  ' WS-ACUM-IMPORTE-ARS ' ARS'.
+            DISPLAY '                    ' WS-ACUM-IMPORTE-USD ' USD'.
+
+        TERMINAR.
+            CLOSE ARCH-TIMES-IDX.
+            CLOSE ARCH-CONS-INDEXED.
+            CLOSE ARCH-TAR-IDX.
+            IF NOT MODO-BATCH
+               DISPLAY 'INGRESE UN NRO PARA SALIR '
+               ACCEPT WS-LETRA
+            END-IF.
+            STOP RUN.
