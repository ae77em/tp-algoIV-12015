@@ -0,0 +1,353 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteHorasPorConsultor.
+       AUTHOR. Fede.
+
+      *    pivotea TIMES-INDEXED.DAT por consultor: para cada
+      *    consultor, muestra sus horas del periodo desglosadas por
+      *    cada empresa cliente en la que trabajo, en lugar de solo
+      *    por fecha (TP1) o solo por empresa (ESTADISTICAS-X-
+      *    EMPRESA/TP2) como ya hacen el resto de los listados. Se lee
+      *    TIMES-INDEXED.DAT por su clave primaria (consultor+fecha+
+      *    cuit), que ya deja los registros de un mismo consultor
+      *    juntos, y se arma un corte de control igual al de TP2
+      *    (PROCESAR-LISTADO) pero acumulando en una tabla chica por
+      *    empresa en lugar de un solo acumulador.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TIMES-IDX ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-KEY-TIMES
+               FILE STATUS IS FS-ARCH-TIMES-IDX.
+
+           SELECT ARCH-EMP-IDX ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-EMP-IND-COD
+               ALTERNATE RECORD KEY IS REG-EMP-IND-CUIT
+               FILE STATUS IS FS-ARCH-EMP-IDX.
+
+           SELECT ARCH-CONS-INDEXED ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-KEY-CODE-CONS
+               FILE STATUS IS FS-ARCH-CONS-INDEXED.
+
+           SELECT ARCH-HORAS-X-CONS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HORAS-X-CONS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCH-TIMES-IDX LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'TIMES-INDEXED.DAT'
+             DATA RECORD IS REG-TIMES-INDEXED.
+
+       01 REG-TIMES-INDEXED.
+          03 REG-KEY-TIMES.
+            05  REG-KEY-NUM             PIC X(5).
+            05  REG-KEY-FECHA           PIC 9(8).
+            05  REG-KEY-CUIT            PIC 9(11).
+          03 REG-TIMES-TAREA              PIC X(4).
+          03 REG-TIMES-HORAS              PIC 9(2)V99.
+      *    'N' normal o 'C' correccion - ver TP1.
+          03 REG-TIMES-TIPO               PIC X(1).
+
+       FD ARCH-EMP-IDX LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'EMPRESAS-INDEXED.DAT'
+             DATA RECORD IS REG-EMP-INDEXED.
+
+       01 REG-EMP-INDEXED.
+           03 REG-EMP-IND-COD           PIC 9(3).
+           03 REG-EMP-IND-RAZON         PIC X(25).
+           03 REG-EMP-IND-DIRECCION     PIC X(20).
+           03 REG-EMP-IND-TEL           PIC X(20).
+           03 REG-EMP-IND-CUIT          PIC 9(11).
+           03 REG-EMP-IND-MONEDA        PIC X(3).
+               88 REG-EMP-IND-ARS        VALUE 'ARS'.
+               88 REG-EMP-IND-USD        VALUE 'USD'.
+
+       FD ARCH-CONS-INDEXED LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS 'CONSULTORES-INDEXED.DAT'
+          DATA RECORD IS REG-CONSULTORES-INDEXED.
+
+       01 REG-CONSULTORES-INDEXED.
+          03 REG-KEY-CODE-CONS      PIC X(5).
+          03 REG-CONS-DNI           PIC 9(8).
+          03 REG-CONS-SRT           PIC X(2).
+          03 REG-CONS-NOMBRE        PIC X(25).
+          03 REG-CONS-DIRECCION     PIC X(20).
+          03 REG-CONS-TELEFONO      PIC X(20).
+
+       FD ARCH-HORAS-X-CONS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'HORAS-X-CONSULTOR.LST'
+             DATA RECORD IS REG-HORAS-X-CONS.
+
+       01 REG-HORAS-X-CONS                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-ARCH-TIMES-IDX  PIC XX.
+           88 TIMES-OK         VALUE '00'.
+           88 TIMES-EOF        VALUE '10'.
+
+       77 FS-ARCH-EMP-IDX  PIC XX.
+           88 EMP-OK            VALUE '00'.
+           88 EMP-NOENC         VALUE '23'.
+
+       77 FS-ARCH-CONS-INDEXED  PIC XX.
+           88 CONS-OK            VALUE '00'.
+           88 CONS-NOENC         VALUE '23'.
+
+       77 FS-HORAS-X-CONS PIC XX.
+           88 HORAS-X-CONS-OK    VALUE '00'.
+
+      *    si la variable de entorno HORAS-X-CONS-MODO vale 'BATCH',
+      *    el programa no espera ninguna tecla al final y puede
+      *    correr desde cron/JCL sin operador frente a la terminal.
+       01 WS-MODO-EJECUCION          PIC X(5).
+           88 MODO-BATCH             VALUE 'BATCH'.
+
+       01 WS-LETRA                   PIC X.
+
+      *    tabla chica de empresas para el consultor que se esta
+      *    procesando en este momento - se reinicia en cada corte de
+      *    control por consultor (ver IMPRIMIR-TOTAL-CONSULTOR).
+       01 WS-MAX-EMP-X-CONS          PIC 9(3) VALUE 50.
+
+       01 TABLA-EMP-X-CONS.
+           03 TAB-EMP-X-CONS OCCURS 50 TIMES INDEXED BY IND-TAB-EMPC.
+               05 TAB-EMPC-RAZON        PIC X(25).
+               05 TAB-EMPC-HORAS        PIC S9(7)V99 VALUE 0.
+
+       01 WS-CANT-EMP-X-CONS         PIC 9(3) VALUE 0.
+
+       01 WS-EMPC-ENCONTRADA         PIC X VALUE 'N'.
+           88 EMPC-ENCONTRADA        VALUE 'S'.
+
+      *    se prende si el consultor actual trabajo para mas empresas
+      *    distintas que las que entran en TABLA-EMP-X-CONS, para que
+      *    el total impreso no incluya horas de empresas que no
+      *    llegaron a figurar en el detalle (ver ACUMULAR-HORAS-
+      *    EMPRESA/IMPRIMIR-TOTAL-CONSULTOR).
+       01 WS-EMPC-DESBORDO           PIC X VALUE 'N'.
+           88 EMPC-DESBORDO          VALUE 'S'.
+
+       01 WS-NUM-ANTERIOR             PIC X(5).
+       01 WS-NOMBRE-CONS-ACTUAL       PIC X(25).
+       01 WS-ACUM-HORAS-CONS          PIC S9(7)V99 VALUE 0.
+
+      *    REG-TIMES-HORAS con el signo invertido si el renglon es
+      *    una correccion ('C'), mismo criterio que CALCULAR-HORAS-
+      *    NETO en TP1/ConsultaHorasConsultor.
+       01 WS-HORAS-NETO               PIC S9(4)V99.
+
+       01 WS-PRIMER-REGISTRO          PIC X VALUE 'S'.
+           88 ES-PRIMER-REGISTRO      VALUE 'S'.
+
+       01 LINEA-ENCABEZADO-1          PIC X(80) VALUE
+          'HORAS TRABAJADAS POR CONSULTOR, DESGLOSADAS POR EMPRESA'.
+
+       01 LINEA-CONSULTOR.
+           03 FILLER                  PIC X(11) VALUE 'CONSULTOR: '.
+           03 LIN-CONS-NUMERO         PIC X(5).
+           03 FILLER                  PIC X(3) VALUE SPACES.
+           03 LIN-CONS-NOMBRE         PIC X(25).
+
+       01 LINEA-DETALLE-EMP-X-CONS.
+           03 FILLER                  PIC X(4) VALUE SPACES.
+           03 LIN-DET-RAZON           PIC X(25).
+           03 FILLER                  PIC X(4) VALUE SPACES.
+           03 FILLER                  PIC X(7) VALUE 'Horas: '.
+           03 LIN-DET-HORAS           PIC ZZZZZ9,99.
+
+       01 LINEA-TOTAL-CONSULTOR.
+           03 FILLER                  PIC X(4) VALUE SPACES.
+           03 FILLER                  PIC X(20) VALUE
+              'Total del consultor:'.
+           03 FILLER                  PIC X(1) VALUE SPACES.
+           03 LIN-TOT-HORAS           PIC ZZZZZ9,99.
+
+       01 LINEA-EMPC-DESBORDO         PIC X(80) VALUE
+          '    (TRABAJO PARA MAS EMPRESAS DE LAS QUE FIGURAN ARRIBA)'.
+
+       01 LINEA-EN-BLANCO             PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       REPORTE-HORAS-POR-CONSULTOR.
+           MOVE SPACES TO WS-MODO-EJECUCION.
+           ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT
+               'HORAS-X-CONS-MODO'.
+
+           PERFORM ABRIR-ARCHIVOS.
+
+           MOVE LINEA-ENCABEZADO-1 TO REG-HORAS-X-CONS.
+           WRITE REG-HORAS-X-CONS.
+           MOVE LINEA-EN-BLANCO TO REG-HORAS-X-CONS.
+           WRITE REG-HORAS-X-CONS.
+
+           PERFORM LEER-TIMES.
+           PERFORM PROCESAR-REGISTRO UNTIL TIMES-EOF.
+
+           IF NOT ES-PRIMER-REGISTRO
+              PERFORM IMPRIMIR-TOTAL-CONSULTOR.
+
+           PERFORM TERMINAR.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ARCH-TIMES-IDX.
+           IF NOT TIMES-OK
+              DISPLAY 'NO PUDO ABRIRSE TIMES-INDEXED.DAT '
+                  FS-ARCH-TIMES-IDX
+              STOP RUN.
+
+           OPEN INPUT ARCH-EMP-IDX.
+           IF NOT EMP-OK
+              DISPLAY 'NO PUDO ABRIRSE EMPRESAS-INDEXED.DAT '
+                  FS-ARCH-EMP-IDX
+              STOP RUN.
+
+           OPEN INPUT ARCH-CONS-INDEXED.
+           IF NOT CONS-OK
+              DISPLAY 'NO PUDO ABRIRSE CONSULTORES-INDEXED.DAT '
+                  FS-ARCH-CONS-INDEXED
+              STOP RUN.
+
+           OPEN OUTPUT ARCH-HORAS-X-CONS.
+           IF NOT HORAS-X-CONS-OK
+              DISPLAY 'NO PUDO CREARSE HORAS-X-CONSULTOR.LST '
+                  FS-HORAS-X-CONS
+              STOP RUN.
+
+       LEER-TIMES.
+           READ ARCH-TIMES-IDX NEXT RECORD
+               AT END MOVE '10' TO FS-ARCH-TIMES-IDX.
+
+      *    como REG-KEY-TIMES empieza por el numero de consultor, los
+      *    registros de un mismo consultor llegan siempre juntos y
+      *    alcanza con un corte de control simple, igual al que usa
+      *    TP2 para RAZON en PROCESAR-LISTADO.
+       PROCESAR-REGISTRO.
+           IF ES-PRIMER-REGISTRO
+              PERFORM INICIAR-CONSULTOR
+              MOVE 'N' TO WS-PRIMER-REGISTRO
+           ELSE
+              IF REG-KEY-NUM NOT EQUAL WS-NUM-ANTERIOR
+                 PERFORM IMPRIMIR-TOTAL-CONSULTOR
+                 PERFORM INICIAR-CONSULTOR
+              END-IF
+           END-IF.
+
+           PERFORM ACUMULAR-HORAS-EMPRESA.
+
+           PERFORM LEER-TIMES.
+
+       INICIAR-CONSULTOR.
+           MOVE REG-KEY-NUM TO WS-NUM-ANTERIOR.
+           MOVE 0 TO WS-CANT-EMP-X-CONS.
+           MOVE 0 TO WS-ACUM-HORAS-CONS.
+           MOVE 'N' TO WS-EMPC-DESBORDO.
+
+           PERFORM BUSCAR-NOMBRE-CONSULTOR.
+
+           MOVE LINEA-EN-BLANCO TO REG-HORAS-X-CONS.
+           WRITE REG-HORAS-X-CONS.
+
+           MOVE REG-KEY-NUM TO LIN-CONS-NUMERO.
+           MOVE WS-NOMBRE-CONS-ACTUAL TO LIN-CONS-NOMBRE.
+           MOVE LINEA-CONSULTOR TO REG-HORAS-X-CONS.
+           WRITE REG-HORAS-X-CONS.
+
+       BUSCAR-NOMBRE-CONSULTOR.
+           MOVE REG-KEY-NUM TO REG-KEY-CODE-CONS.
+           READ ARCH-CONS-INDEXED RECORD KEY IS REG-KEY-CODE-CONS
+               INVALID KEY MOVE SPACES TO REG-CONS-NOMBRE.
+           MOVE REG-CONS-NOMBRE TO WS-NOMBRE-CONS-ACTUAL.
+
+      *    busca la razon social via CUIT y acumula las horas de este
+      *    registro en la fila de esa empresa dentro de la tabla del
+      *    consultor actual, agregando una fila nueva si es la
+      *    primera vez que aparece esa empresa para el consultor.
+       ACUMULAR-HORAS-EMPRESA.
+           PERFORM BUSCAR-RAZON-SOCIAL.
+           PERFORM CALCULAR-HORAS-NETO.
+
+           MOVE 'N' TO WS-EMPC-ENCONTRADA.
+           SET IND-TAB-EMPC TO 1.
+           SEARCH TAB-EMP-X-CONS
+               WHEN TAB-EMPC-RAZON(IND-TAB-EMPC)
+                       EQUAL REG-EMP-IND-RAZON
+                   MOVE 'S' TO WS-EMPC-ENCONTRADA
+                   ADD WS-HORAS-NETO TO TAB-EMPC-HORAS(IND-TAB-EMPC)
+                   ADD WS-HORAS-NETO TO WS-ACUM-HORAS-CONS
+           END-SEARCH.
+
+           IF NOT EMPC-ENCONTRADA
+              IF WS-CANT-EMP-X-CONS LESS WS-MAX-EMP-X-CONS
+                 ADD 1 TO WS-CANT-EMP-X-CONS
+                 MOVE REG-EMP-IND-RAZON
+                     TO TAB-EMPC-RAZON(WS-CANT-EMP-X-CONS)
+                 MOVE WS-HORAS-NETO
+                     TO TAB-EMPC-HORAS(WS-CANT-EMP-X-CONS)
+                 ADD WS-HORAS-NETO TO WS-ACUM-HORAS-CONS
+              ELSE
+                 MOVE 'S' TO WS-EMPC-DESBORDO
+              END-IF
+           END-IF.
+
+      *    REG-TIMES-HORAS en negativo para una correccion, igual
+      *    criterio que CALCULAR-HORAS-NETO en TP1/ConsultaHorasCons-
+      *    ultor.
+       CALCULAR-HORAS-NETO.
+           IF REG-TIMES-TIPO EQUAL 'C'
+              COMPUTE WS-HORAS-NETO = REG-TIMES-HORAS * -1
+           ELSE
+              MOVE REG-TIMES-HORAS TO WS-HORAS-NETO.
+
+       BUSCAR-RAZON-SOCIAL.
+           MOVE REG-KEY-CUIT TO REG-EMP-IND-CUIT.
+           READ ARCH-EMP-IDX RECORD KEY IS REG-EMP-IND-CUIT
+               INVALID KEY MOVE SPACES TO REG-EMP-IND-RAZON.
+
+      *    imprime las empresas acumuladas para el consultor que
+      *    termino (WS-NUM-ANTERIOR) y su total, antes de pasar al
+      *    siguiente consultor o terminar el listado.
+       IMPRIMIR-TOTAL-CONSULTOR.
+           SET IND-TAB-EMPC TO 1.
+           PERFORM IMPRIMIR-UNA-EMPRESA-X-CONS
+               UNTIL IND-TAB-EMPC GREATER WS-CANT-EMP-X-CONS.
+
+           MOVE WS-ACUM-HORAS-CONS TO LIN-TOT-HORAS.
+           MOVE LINEA-TOTAL-CONSULTOR TO REG-HORAS-X-CONS.
+           WRITE REG-HORAS-X-CONS.
+
+           IF EMPC-DESBORDO
+              MOVE LINEA-EMPC-DESBORDO TO REG-HORAS-X-CONS
+              WRITE REG-HORAS-X-CONS
+           END-IF.
+
+       IMPRIMIR-UNA-EMPRESA-X-CONS.
+           MOVE TAB-EMPC-RAZON(IND-TAB-EMPC) TO LIN-DET-RAZON.
+           MOVE TAB-EMPC-HORAS(IND-TAB-EMPC) TO LIN-DET-HORAS.
+           MOVE LINEA-DETALLE-EMP-X-CONS TO REG-HORAS-X-CONS.
+           WRITE REG-HORAS-X-CONS.
+           SET IND-TAB-EMPC UP BY 1.
+
+       TERMINAR.
+           CLOSE ARCH-TIMES-IDX.
+           CLOSE ARCH-EMP-IDX.
+           CLOSE ARCH-CONS-INDEXED.
+           CLOSE ARCH-HORAS-X-CONS.
+           DISPLAY 'LISTADO GENERADO EN HORAS-X-CONSULTOR.LST'.
+           IF NOT MODO-BATCH
+              DISPLAY 'INGRESE UN NRO PARA SALIR '
+              ACCEPT WS-LETRA
+           END-IF.
+           STOP RUN.
