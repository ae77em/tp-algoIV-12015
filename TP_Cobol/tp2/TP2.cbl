@@ -17,23 +17,54 @@
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS FS-T-X-E.
 
+          SELECT ARCH-TRABAJOS-LST ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-TRABAJOS-LST.
+
+      *    exportacion delimitada de TRABAJOS-X-EMPRESA.LST para que
+      *    contaduria la importe directo, sin volver a tipear los
+      *    totales de la consola. Se usa ';' como separador de campo
+      *    en lugar de ',' porque DECIMAL-POINT IS COMMA hace que la
+      *    coma sea el separador decimal de LIN-CSV-HORAS.
+          SELECT ARCH-TRABAJOS-CSV ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-TRABAJOS-CSV.
+
+          SELECT ARCH-CHECKPOINT ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-CHECKPOINT.
+
+          SELECT ARCH-TAREAS ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-TAREAS.
+
+          SELECT ARCH-TAREAS-DESCONOCIDAS ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-TAREAS-DESCONOCIDAS.
+
           SELECT ARCH-TAR-IDX ASSIGN TO DISK
               ORGANIZATION IS INDEXED
               ACCESS MODE IS RANDOM
               RECORD KEY IS REG-TAR-IND
               FILE STATUS IS FS-ARCH-TAR-IDX.
 
+      *       LOCK MODE IS AUTOMATIC - ver SUB-RUTINA-EMPRESAS, mismo
+      *       criterio para que este reporte batch no pueda leer un
+      *       registro que una actualizacion interactiva esta
+      *       modificando en ese momento.
           SELECT ARCH-EMP-IDX ASSIGN TO DISK
               ORGANIZATION IS INDEXED
               ACCESS MODE IS RANDOM
               RECORD KEY IS REG-EMP-IND-COD
               ALTERNATE RECORD KEY IS REG-EMP-IND-CUIT
+              LOCK MODE IS AUTOMATIC
               FILE STATUS IS FS-ARCH-EMP-IDX.
 
           SELECT ARCH-CONS-INDEXED ASSIGN TO DISK
               ORGANIZATION IS INDEXED
               ACCESS MODE IS RANDOM
               RECORD KEY IS REG-KEY-CODE-CONS
+              ALTERNATE RECORD KEY IS REG-CONS-DNI
               FILE STATUS IS FS-ARCH-CONS-INDEXED.
 
           SELECT ARCH-TIMES-IDX ASSIGN TO DISK
@@ -42,44 +73,53 @@
               RECORD KEY IS REG-KEY-TIMES
               ALTERNATE RECORD KEY IS REG-KEY-CUIT WITH DUPLICATES
               FILE STATUS IS FS-ARCH-TIMES-IDX.
-      
-      DATA DIVISION.
-      FILE SECTION.
 
-      FD ARCH-PARAMETROS LABEL RECORD IS STANDARD
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCH-PARAMETROS LABEL RECORD IS STANDARD
                  VALUE OF FILE-ID IS 'PARAMETROS.DAT'
                  DATA RECORD IS REG-PARAMETROS.
 
-      01 REG-PARAMETROS                 PIC 9(11).
+       01 REG-PARAMETROS.
+           03 PARAM-CUIT-DESDE            PIC 9(11).
+           03 PARAM-CUIT-HASTA            PIC 9(11).
+           03 PARAM-FECHA-DESDE           PIC 9(8).
+           03 PARAM-FECHA-HASTA           PIC 9(8).
 
-      FD ARCH-TIMES-IDX LABEL RECORD IS STANDARD
+       FD ARCH-TIMES-IDX LABEL RECORD IS STANDARD
                  VALUE OF FILE-ID IS 'TIMES-INDEXED.DAT'
                  DATA RECORD IS REG-TIMES-INDEXED.
 
-      01 REG-TIMES-INDEXED.
-          03 REG-KEY-TIMES. 
+       01 REG-TIMES-INDEXED.
+          03 REG-KEY-TIMES.
             05  REG-KEY-NUM             PIC X(5).
             05  REG-KEY-FECHA           PIC 9(8).
             05  REG-KEY-CUIT            PIC 9(11).
           03 REG-TIMES-TAREA              PIC X(4).
           03 REG-TIMES-HORAS              PIC 9(2)v99.
+      *    'N' normal o 'C' correccion - ver TP1.
+          03 REG-TIMES-TIPO               PIC X(1).
 
-      FD ARCH-EMP-IDX LABEL RECORD IS STANDARD
+       FD ARCH-EMP-IDX LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS 'EMPRESAS-INDEXED.DAT'
              DATA RECORD IS REG-EMP-INDEXED.
 
-      01 REG-EMP-INDEXED.
+       01 REG-EMP-INDEXED.
            03 REG-EMP-IND-COD           PIC 9(3).
            03 REG-EMP-IND-RAZON         PIC X(25).
            03 REG-EMP-IND-DIRECCION     PIC X(20).
            03 REG-EMP-IND-TEL           PIC X(20).
            03 REG-EMP-IND-CUIT          PIC 9(11).
-       
-      FD ARCH-CONS-INDEXED LABEL RECORD IS STANDARD
+           03 REG-EMP-IND-MONEDA        PIC X(3).
+               88 REG-EMP-IND-ARS        VALUE 'ARS'.
+               88 REG-EMP-IND-USD        VALUE 'USD'.
+
+       FD ARCH-CONS-INDEXED LABEL RECORD IS STANDARD
           VALUE OF FILE-ID IS 'CONSULTORES-INDEXED.DAT'
           DATA RECORD IS REG-CONSULTORES-INDEXED.
 
-      01 REG-CONSULTORES-INDEXED.
+       01 REG-CONSULTORES-INDEXED.
           03 REG-KEY-CODE-CONS      PIC X(5).
           03 REG-CONS-DNI           PIC 9(8).
           03 REG-CONS-SRT           PIC X(2).
@@ -87,138 +127,522 @@
           03 REG-CONS-DIRECCION     PIC X(20).
           03 REG-CONS-TELEFONO      PIC X(20).
 
-      FD ARCH-TAR-IDX LABEL RECORD IS STANDARD
+       FD ARCH-TAR-IDX LABEL RECORD IS STANDARD
           VALUE OF FILE-ID IS 'TARIFAS-INDEXED.DAT'
           DATA RECORD IS REG-TAR-INDEXED.
 
-      01 REG-TAR-INDEXED.
+       01 REG-TAR-INDEXED.
            03 REG-TAR-IND.
                 05 REG-TAR-SRT-IND       PIC X(2).
               05 REG-TAR-VIG-DESDE-IND     PIC 9(8).
            03 REG-TAR-TARIFA-IND         PIC 9(5)V99.
+           03 REG-TAR-MONEDA-IND         PIC X(3).
+               88 REG-TAR-IND-ARS         VALUE 'ARS'.
+               88 REG-TAR-IND-USD         VALUE 'USD'.
 
-      SD ARCH-TRABAJOS-X-EMPRESA
+       SD ARCH-TRABAJOS-X-EMPRESA
           DATA RECORD IS REG-T-X-E.
 
-      01 REG-T-X-E.
+       01 REG-T-X-E.
           03 REG-T-X-E-RAZON              PIC X(25).
           03 REG-T-X-E-CUIT               PIC 9(11).
           03 REG-T-X-E-FECHA              PIC 9(8).
           03 REG-T-X-E-COD-CONS           PIC X(5).
+          03 REG-T-X-E-TAREA              PIC X(4).
           03 REG-T-X-E-HORAS              PIC 9(2)V99.
 
-      WORKING-STORAGE SECTION.
+       FD ARCH-TRABAJOS-LST LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS 'TRABAJOS-X-EMPRESA.LST'
+          DATA RECORD IS REG-TRABAJOS-LST.
+
+       01 REG-TRABAJOS-LST                PIC X(80).
+
+       FD ARCH-TRABAJOS-CSV LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS 'TRABAJOS-X-EMPRESA.CSV'
+          DATA RECORD IS REG-TRABAJOS-CSV.
+
+       01 REG-TRABAJOS-CSV                PIC X(120).
+
+      *    checkpoint de reinicio: ultimo REG-KEY-CUIT procesado con
+      *    exito, para poder retomar el ENTRADA sin reprocesar todo
+      *    desde WS-MIN-CUIT si el job se corta a mitad de camino.
+       FD ARCH-CHECKPOINT LABEL RECORD IS STANDARD
+          VALUE OF FILE-ID IS 'TP2-CHECKPOINT.DAT'
+          DATA RECORD IS REG-CHECKPOINT.
+
+       01 REG-CHECKPOINT.
+           03 CKP-CUIT                    PIC 9(11).
+
+       FD ARCH-TAREAS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'TAREAS.DAT'
+             DATA RECORD IS REG-TAREA.
+
+       01 REG-TAREA.
+           03 REG-TAREA-COD         PIC X(4).
+           03 REG-TAREA-DESC        PIC X(20).
 
-      77 FS-PARAMETROS PIC XX.
+       FD ARCH-TAREAS-DESCONOCIDAS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'TAREAS-DESCONOCIDAS.LST'
+             DATA RECORD IS REG-TAREAS-DESCONOCIDAS.
+
+       01 REG-TAREAS-DESCONOCIDAS             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-PARAMETROS PIC XX.
           88 PARAMETROS-OK   VALUE '00'.
           88 PARAMETROS-NOENC  VALUE '23'.
           88 PARAMETROS-EOF  VALUE '10'.
 
-      77 FS-T-X-E PIC XX.
+       77 FS-T-X-E PIC XX.
           88 T-X-E-OK   VALUE '00'.
           88 T-X-E-NOENC  VALUE '23'.
           88 T-X-E-EOF  VALUE '10'.
 
-      77 FS-ARCH-TIMES-IDX PIC XX.
+       77 FS-TRABAJOS-LST PIC XX.
+          88 TRABAJOS-LST-OK   VALUE '00'.
+          88 TRABAJOS-LST-EOF  VALUE '10'.
+
+       77 FS-TRABAJOS-CSV PIC XX.
+          88 TRABAJOS-CSV-OK   VALUE '00'.
+          88 TRABAJOS-CSV-EOF  VALUE '10'.
+
+       77 FS-CHECKPOINT PIC XX.
+          88 CHECKPOINT-OK     VALUE '00'.
+          88 CHECKPOINT-EOF    VALUE '10'.
+
+       77 FS-ARCH-TIMES-IDX PIC XX.
           88 TIMES-OK   VALUE '00'.
           88 TIMES-NOENC  VALUE '23'.
           88 TIMES-EOF  VALUE '10'.
 
 
-      77 FS-ARCH-EMP-IDX  PIC XX.
+       77 FS-ARCH-EMP-IDX  PIC XX.
           88 EMP-OK   VALUE '00'.
           88 EMP-NOENC  VALUE '23'.
           88 EMP-EOF  VALUE '10'.
 
-      77 FS-ARCH-TAR-IDX  PIC XX.
+       77 FS-ARCH-TAR-IDX  PIC XX.
           88 TAR-OK   VALUE '00'.
           88 TAR-NOENC  VALUE '23'.
-          88 TAR-EOF  VALUE '10'.       
+          88 TAR-EOF  VALUE '10'.
 
-      77 FS-ARCH-CONS-INDEXED PIC XX.
+       77 FS-ARCH-CONS-INDEXED PIC XX.
           88 CONS-OK   VALUE '00'.
           88 CONS-NOENC  VALUE '23'.
           88 CONS-EOF  VALUE '10'.
 
-      01  WS-LETRA        PIC X.
-      01  WS-CANT-REG     PIC 9(3).
-
-      01  WS-MIN-CUIT     PIC 9(11).
-      01  WS-MAX-CUIT     PIC 9(11).
-      
-      01 WS-COD-OPER                   PIC X.
-      01 WS-CUIT                       PIC 9(11).
-      01 WS-RAZON                      PIC X(25).
-      01 WS-COD-ERROR                  PIC XX.
-      01 ACUM		PIC 999 VALUE 000.
-
-      PROCEDURE DIVISION.
+       77 FS-TAREAS PIC XX.
+          88 TAREAS-OK   VALUE '00'.
+          88 TAREAS-EOF  VALUE '10'.
+
+       77 FS-TAREAS-DESCONOCIDAS PIC XX.
+          88 TAREAS-DESCONOCIDAS-OK  VALUE '00'.
+
+      *    500 tareas cubre de sobra el catalogo de tareas facturables
+      *    actual, con margen para nuevas lineas de servicio.
+       01 WS-MAX-TAREA               PIC 9(3) VALUE 500.
+
+       01 TABLA-TAREAS.
+           03 TAB-TAREA OCCURS 500 TIMES INDEXED BY IND-TAB-TAREA.
+               05 TAB-TAREA-COD         PIC X(4).
+               05 TAB-TAREA-DESC        PIC X(20).
+
+       01 WS-TAREA-ENCONTRADA        PIC X VALUE 'N'.
+           88 TAREA-ENCONTRADA       VALUE 'S'.
+
+      *    validacion del digito verificador (modulo 11) de los CUIT
+      *    de rango leidos de PARAMETROS.DAT - ver VALIDAR-CUIT.
+       01 WS-CUIT-VALIDAR                   PIC 9(11).
+       01 WS-CUIT-DIGITOS REDEFINES WS-CUIT-VALIDAR.
+           03 WS-CUIT-DIGITO                PIC 9 OCCURS 11 TIMES.
+
+       01 WS-CUIT-PESOS-LIT                 PIC X(10)
+           VALUE '5432765432'.
+       01 WS-CUIT-PESOS REDEFINES WS-CUIT-PESOS-LIT.
+           03 WS-CUIT-PESO                  PIC 9 OCCURS 10 TIMES.
+
+       01 WS-CUIT-IND                       PIC 99.
+       01 WS-CUIT-SUMA                      PIC 9(4).
+       01 WS-CUIT-RESTO                     PIC 99.
+       01 WS-CUIT-VERIFICADOR               PIC 99.
+
+       01 WS-CUIT-OK                        PIC X.
+           88 CUIT-VALIDO                   VALUE 'S'.
+           88 CUIT-INVALIDO                 VALUE 'N'.
+
+       01 WS-TAREA-DESC-ACTUAL       PIC X(20).
+
+       01 WS-ACUM-TAREAS-DESCONOCIDAS PIC 9(6) VALUE 0.
+
+       01 LINEA-TAREA-DESCONOCIDA.
+           03 FILLER                  PIC X(29) VALUE
+              'TAREA NO ENCONTRADA - COD.: '.
+           03 LIN-TD-TAREA            PIC X(4).
+           03 FILLER                  PIC X(2) VALUE SPACES.
+           03 FILLER                  PIC X(11) VALUE 'CONSULTOR: '.
+           03 LIN-TD-COD-CONS         PIC X(5).
+
+       01  WS-LETRA        PIC X.
+       01  WS-CANT-REG     PIC 9(7).
+
+      *    si la variable de entorno TP2-MODO vale 'BATCH', el programa
+      *    no espera ninguna tecla y puede correr desde cron/JCL sin
+      *    operador frente a la terminal.
+       01  WS-MODO-EJECUCION          PIC X(5).
+           88  MODO-BATCH             VALUE 'BATCH'.
+
+       01  WS-MIN-CUIT     PIC 9(11).
+       01  WS-MAX-CUIT     PIC 9(11).
+      *    PARAM-FECHA-DESDE/HASTA y REG-KEY-FECHA vienen en formato
+      *    DDMMAAAA (igual que REG-TIMES-FECHA en TP1 - ver TP1.cbl),
+      *    que no es numericamente monotono entre meses/años; antes de
+      *    comparar se recompone cada fecha a AAAAMMDD, mismo criterio
+      *    que TP1/ConsultaHorasConsultor ya usan para TARIFAS-INDEXED.
+       01  WS-FECHA-DESDE  PIC 9(8).
+       01  WS-FECHA-DESDE-D REDEFINES WS-FECHA-DESDE.
+           03  WS-FECHA-DESDE-D-DD    PIC 9(2).
+           03  WS-FECHA-DESDE-D-MM    PIC 9(2).
+           03  WS-FECHA-DESDE-D-AAAA  PIC 9(4).
+
+       01  WS-FECHA-DESDE-AM.
+           03  WS-FECHA-DESDE-AM-AAAA PIC 9(4).
+           03  WS-FECHA-DESDE-AM-MM   PIC 9(2).
+           03  WS-FECHA-DESDE-AM-DD   PIC 9(2).
+       01  WS-FECHA-DESDE-AM-N REDEFINES WS-FECHA-DESDE-AM PIC 9(8).
+
+       01  WS-FECHA-HASTA  PIC 9(8).
+       01  WS-FECHA-HASTA-D REDEFINES WS-FECHA-HASTA.
+           03  WS-FECHA-HASTA-D-DD    PIC 9(2).
+           03  WS-FECHA-HASTA-D-MM    PIC 9(2).
+           03  WS-FECHA-HASTA-D-AAAA  PIC 9(4).
+
+       01  WS-FECHA-HASTA-AM.
+           03  WS-FECHA-HASTA-AM-AAAA PIC 9(4).
+           03  WS-FECHA-HASTA-AM-MM   PIC 9(2).
+           03  WS-FECHA-HASTA-AM-DD   PIC 9(2).
+       01  WS-FECHA-HASTA-AM-N REDEFINES WS-FECHA-HASTA-AM PIC 9(8).
+
+      *    mismo criterio aplicado registro a registro sobre
+      *    REG-KEY-FECHA en CARGAR-ARCHIVO.
+       01  WS-REG-KEY-FECHA-RAW       PIC 9(8).
+       01  WS-REG-KEY-FECHA-D REDEFINES WS-REG-KEY-FECHA-RAW.
+           03  WS-REG-KEY-FECHA-D-DD    PIC 9(2).
+           03  WS-REG-KEY-FECHA-D-MM    PIC 9(2).
+           03  WS-REG-KEY-FECHA-D-AAAA  PIC 9(4).
+
+       01  WS-REG-KEY-FECHA-AM.
+           03  WS-REG-KEY-FECHA-AM-AAAA PIC 9(4).
+           03  WS-REG-KEY-FECHA-AM-MM   PIC 9(2).
+           03  WS-REG-KEY-FECHA-AM-DD   PIC 9(2).
+       01  WS-REG-KEY-FECHA-AM-N REDEFINES WS-REG-KEY-FECHA-AM PIC 9(8).
+
+       01  WS-CUIT-RETOMADO          PIC 9(11) VALUE 0.
+       01  WS-CONT-CHECKPOINT        PIC 9(4) VALUE 0.
+       01  WS-INTERVALO-CHECKPOINT   PIC 9(4) VALUE 0050.
+
+      *    ultimo CUIT cuyo grupo de trabajos ya se termino de procesar
+      *    por completo; GRABAR-CHECKPOINT-PERIODICO solo puede dejar
+      *    constancia de este CUIT, nunca del que esta en curso, para
+      *    que un reinicio nunca se posicione en medio de un grupo de
+      *    REG-KEY-CUIT (clave alternada WITH DUPLICATES).
+       01  WS-CUIT-PROC-ANTERIOR     PIC 9(11) VALUE 0.
+
+       01 WS-COD-OPER                   PIC X.
+       01 WS-CUIT                       PIC 9(11).
+       01 WS-RAZON                      PIC X(25).
+       01 WS-COD-ERROR                  PIC XX.
+       01 ACUM		PIC 9(7) VALUE 0.
+
+      *    corte de control por razon social sobre ARCH-TRABAJOS-LST.
+       01 WS-RAZON-ANTERIOR             PIC X(25).
+       01 WS-ACUM-HORAS-RAZON           PIC 9(7)V99 VALUE 0.
+       01 WS-ACUM-HORAS-TOTAL           PIC 9(9)V99 VALUE 0.
+
+       01 WS-PRIMER-REGISTRO            PIC X VALUE 'S'.
+           88 ES-PRIMER-REGISTRO        VALUE 'S'.
+
+       01 LINEA-DETALLE-T-X-E.
+           03 LIN-TRAB-RAZON            PIC X(25).
+           03 FILLER                    PIC X(2) VALUE SPACES.
+           03 LIN-TRAB-CUIT             PIC Z(10)9.
+           03 FILLER                    PIC X(2) VALUE SPACES.
+           03 LIN-TRAB-FECHA            PIC 9(8).
+           03 FILLER                    PIC X(2) VALUE SPACES.
+           03 LIN-TRAB-COD-CONS         PIC X(5).
+           03 FILLER                    PIC X(2) VALUE SPACES.
+           03 LIN-TRAB-TAREA            PIC X(4).
+           03 FILLER                    PIC X(2) VALUE SPACES.
+           03 LIN-TRAB-TAREA-DESC       PIC X(20).
+           03 FILLER                    PIC X(2) VALUE SPACES.
+           03 LIN-TRAB-HORAS            PIC ZZ9,99.
+
+       01 LINEA-CSV-HEADER               PIC X(80)
+           VALUE 'RAZON;CUIT;FECHA;CONSULTOR;TAREA;DESCRIPCION;HORAS'.
+
+       01 LINEA-CSV-T-X-E.
+           03 LIN-CSV-RAZON             PIC X(25).
+           03 FILLER                    PIC X VALUE ';'.
+           03 LIN-CSV-CUIT              PIC 9(11).
+           03 FILLER                    PIC X VALUE ';'.
+           03 LIN-CSV-FECHA             PIC 9(8).
+           03 FILLER                    PIC X VALUE ';'.
+           03 LIN-CSV-COD-CONS          PIC X(5).
+           03 FILLER                    PIC X VALUE ';'.
+           03 LIN-CSV-TAREA             PIC X(4).
+           03 FILLER                    PIC X VALUE ';'.
+           03 LIN-CSV-TAREA-DESC        PIC X(20).
+           03 FILLER                    PIC X VALUE ';'.
+           03 LIN-CSV-HORAS             PIC ZZ9,99.
+
+       01 LINEA-SUBTOTAL-T-X-E.
+           03 FILLER                    PIC X(13) VALUE '  Subtotal - '.
+           03 LIN-SUB-RAZON             PIC X(25).
+           03 FILLER                    PIC X(9) VALUE ' Horas : '.
+           03 LIN-SUB-HORAS             PIC ZZZZZ9,99.
+
+       01 LINEA-TOTAL-GENERAL-T-X-E.
+           03 FILLER              PIC X(15) VALUE 'TOTAL GENERAL: '.
+           03 LIN-TOT-HORAS       PIC ZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
        TP2.
-           SORT ARCH-TRABAJOS-X-EMPRESA ON ASCENDING KEY REG-T-X-E-RAZON , REG-T-X-E-CUIT, REG-T-X-E-FECHA,REG-T-X-E-COD-CONS
+           PERFORM DETERMINAR-MODO-EJECUCION.
+           SORT ARCH-TRABAJOS-X-EMPRESA
+                  ON ASCENDING KEY REG-T-X-E-RAZON, REG-T-X-E-CUIT,
+                     REG-T-X-E-FECHA, REG-T-X-E-COD-CONS
                   INPUT PROCEDURE IS ENTRADA
                   OUTPUT PROCEDURE IS SALIDA.
            DISPLAY "Fin de la ejecucion total..".
-           ACCEPT WS-LETRA.
+           IF NOT MODO-BATCH
+              ACCEPT WS-LETRA
+           END-IF.
            STOP RUN.
-           
+
+       DETERMINAR-MODO-EJECUCION.
+           MOVE SPACES TO WS-MODO-EJECUCION.
+           ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT 'TP2-MODO'.
+
        ENTRADA SECTION.
        ARMAR-ENTRADA.
           PERFORM ABRIR-ARCHIVOS.
           PERFORM LEER-Y-SETEAR-PARAMETROS.
+          PERFORM CARGAR-CONFIG-CHECKPOINT.
           PERFORM POSICIONAR-MAESTRO-TIMES.
           PERFORM LEER-MAESTRO-TIMES.
-          
+
           DISPLAY "REGISTROS CARGADOS EN EL ARCHIVO PREVIO AL SORT".
-          DISPLAY "PARAMETROS MIN: " WS-MIN-CUIT "  CLAVE: " REG-KEY-CUIT "   MAX:" WS-MAX-CUIT.
-          
-          PERFORM CARGAR-ARCHIVO UNTIL WS-MAX-CUIT IS LESS  REG-KEY-CUIT OR ACUM EQUAL 10.
+          DISPLAY "PARAMETROS MIN: " WS-MIN-CUIT "  CLAVE: "
+              REG-KEY-CUIT "   MAX:" WS-MAX-CUIT.
+          DISPLAY "PARAMETROS FECHA DESDE: " WS-FECHA-DESDE
+              "   FECHA HASTA: " WS-FECHA-HASTA.
 
-          PERFORM CERRAR-ARCHIVOS.    
+          PERFORM CARGAR-ARCHIVO
+              UNTIL WS-MAX-CUIT IS LESS REG-KEY-CUIT OR TIMES-EOF.
+
+          PERFORM BORRAR-CHECKPOINT.
+          PERFORM CERRAR-ARCHIVOS.
           DISPLAY "Fin INPUT PROCEDURE".
           DISPLAY " ".
 
-      ABRIR-ARCHIVOS.
+       ABRIR-ARCHIVOS.
           OPEN INPUT ARCH-TIMES-IDX.
+          IF NOT TIMES-OK
+             DISPLAY 'NO PUDO ABRIRSE TIMES-INDEXED.DAT '
+                 FS-ARCH-TIMES-IDX
+             MOVE 16 TO RETURN-CODE
+             STOP RUN.
+
           OPEN INPUT ARCH-PARAMETROS.
-          OPEN INPUT ARCH-EMP-IDX.
+          IF NOT PARAMETROS-OK
+             DISPLAY 'NO PUDO ABRIRSE PARAMETROS.DAT ' FS-PARAMETROS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN.
 
-      LEER-Y-SETEAR-PARAMETROS.
+          OPEN INPUT ARCH-EMP-IDX.
+          IF NOT EMP-OK
+             DISPLAY 'NO PUDO ABRIRSE EMPRESAS-INDEXED.DAT '
+                 FS-ARCH-EMP-IDX
+             MOVE 16 TO RETURN-CODE
+             STOP RUN.
+
+          OPEN INPUT ARCH-TAREAS.
+          IF NOT TAREAS-OK
+             DISPLAY 'NO PUDO ABRIRSE ARCHIVO DE TAREAS ' FS-TAREAS
+             MOVE 16 TO RETURN-CODE
+             STOP RUN.
+
+          PERFORM CARGAR-TABLA-TAREAS.
+          CLOSE ARCH-TAREAS.
+
+       CARGAR-TABLA-TAREAS.
+          READ ARCH-TAREAS
+              AT END MOVE '10' TO FS-TAREAS.
+
+          MOVE 1 TO IND-TAB-TAREA.
+
+          PERFORM CARGAR-TAREA-EN-TABLA
+              UNTIL TAREAS-EOF
+               OR IND-TAB-TAREA GREATER THAN WS-MAX-TAREA.
+
+       CARGAR-TAREA-EN-TABLA.
+          MOVE REG-TAREA TO TAB-TAREA(IND-TAB-TAREA).
+
+          ADD 1 TO IND-TAB-TAREA.
+
+          READ ARCH-TAREAS
+              AT END MOVE '10' TO FS-TAREAS.
+
+      *    valida el digito verificador del CUIT ya dejado en
+      *    WS-CUIT-VALIDAR por el caller (algoritmo modulo 11 standard
+      *    para CUIT argentino) - deja el resultado en
+      *    CUIT-VALIDO/CUIT-INVALIDO.
+       VALIDAR-CUIT.
+          MOVE 0 TO WS-CUIT-SUMA.
+          MOVE 1 TO WS-CUIT-IND.
+          PERFORM ACUMULAR-DIGITO-CUIT UNTIL WS-CUIT-IND GREATER
+              THAN 10.
+
+          COMPUTE WS-CUIT-RESTO = FUNCTION MOD (WS-CUIT-SUMA, 11).
+          COMPUTE WS-CUIT-VERIFICADOR = 11 - WS-CUIT-RESTO.
+          IF WS-CUIT-VERIFICADOR EQUAL 11
+             MOVE 0 TO WS-CUIT-VERIFICADOR.
+
+          IF WS-CUIT-VERIFICADOR EQUAL 10
+             SET CUIT-INVALIDO TO TRUE
+          ELSE
+             IF WS-CUIT-VERIFICADOR EQUAL WS-CUIT-DIGITO (11)
+                SET CUIT-VALIDO TO TRUE
+             ELSE
+                SET CUIT-INVALIDO TO TRUE.
+
+       ACUMULAR-DIGITO-CUIT.
+          COMPUTE WS-CUIT-SUMA = WS-CUIT-SUMA +
+              (WS-CUIT-DIGITO (WS-CUIT-IND) * WS-CUIT-PESO
+              (WS-CUIT-IND)).
+          ADD 1 TO WS-CUIT-IND.
+
+       LEER-Y-SETEAR-PARAMETROS.
           READ ARCH-PARAMETROS.
-          MOVE REG-PARAMETROS TO WS-MIN-CUIT.
+          MOVE PARAM-CUIT-DESDE TO WS-MIN-CUIT.
+          MOVE PARAM-CUIT-HASTA TO WS-MAX-CUIT.
+          MOVE PARAM-FECHA-DESDE TO WS-FECHA-DESDE.
+          MOVE PARAM-FECHA-HASTA TO WS-FECHA-HASTA.
+
+          MOVE WS-FECHA-DESDE-D-AAAA TO WS-FECHA-DESDE-AM-AAAA.
+          MOVE WS-FECHA-DESDE-D-MM TO WS-FECHA-DESDE-AM-MM.
+          MOVE WS-FECHA-DESDE-D-DD TO WS-FECHA-DESDE-AM-DD.
+
+          MOVE WS-FECHA-HASTA-D-AAAA TO WS-FECHA-HASTA-AM-AAAA.
+          MOVE WS-FECHA-HASTA-D-MM TO WS-FECHA-HASTA-AM-MM.
+          MOVE WS-FECHA-HASTA-D-DD TO WS-FECHA-HASTA-AM-DD.
+
+          MOVE PARAM-CUIT-DESDE TO WS-CUIT-VALIDAR.
+          PERFORM VALIDAR-CUIT.
+          IF CUIT-INVALIDO
+             DISPLAY 'PARAM-CUIT-DESDE INVALIDO EN PARAMETROS.DAT '
+                 PARAM-CUIT-DESDE
+             MOVE 16 TO RETURN-CODE
+             STOP RUN.
+
+          MOVE PARAM-CUIT-HASTA TO WS-CUIT-VALIDAR.
+          PERFORM VALIDAR-CUIT.
+          IF CUIT-INVALIDO
+             DISPLAY 'PARAM-CUIT-HASTA INVALIDO EN PARAMETROS.DAT '
+                 PARAM-CUIT-HASTA
+             MOVE 16 TO RETURN-CODE
+             STOP RUN.
+
+      *    si TP2-CHECKPOINT.DAT existe de una corrida anterior que se
+      *    corto a mitad de camino, retoma desde el CUIT siguiente al
+      *    ultimo procesado con exito en lugar de reprocesar todo el
+      *    rango desde WS-MIN-CUIT.
+       CARGAR-CONFIG-CHECKPOINT.
+          MOVE 0 TO WS-CUIT-RETOMADO.
+          OPEN INPUT ARCH-CHECKPOINT.
+          IF CHECKPOINT-OK
+             READ ARCH-CHECKPOINT
+             IF CHECKPOINT-OK
+                MOVE CKP-CUIT TO WS-CUIT-RETOMADO
+                DISPLAY "CHECKPOINT ENCONTRADO, SE RETOMA DESDE CUIT "
+                    WS-CUIT-RETOMADO
+             END-IF
+             CLOSE ARCH-CHECKPOINT.
+
+       POSICIONAR-MAESTRO-TIMES.
+          IF WS-CUIT-RETOMADO GREATER 0
+             AND WS-CUIT-RETOMADO NOT LESS WS-MIN-CUIT
+             MOVE WS-CUIT-RETOMADO TO REG-KEY-CUIT
+             START ARCH-TIMES-IDX KEY IS GREATER REG-KEY-CUIT
+          ELSE
+             MOVE WS-MIN-CUIT TO REG-KEY-CUIT
+             START ARCH-TIMES-IDX KEY IS EQUAL REG-KEY-CUIT
+          END-IF.
+          DISPLAY "REG-KEY-CUIT "   REG-KEY-CUIT.
 
-          READ ARCH-PARAMETROS.
-          MOVE REG-PARAMETROS TO WS-MAX-CUIT.
+       LEER-MAESTRO-TIMES.
+          READ ARCH-TIMES-IDX NEXT RECORD.
 
-      POSICIONAR-MAESTRO-TIMES.
-          MOVE WS-MIN-CUIT TO REG-KEY-CUIT.
-          DISPLAY "REG-KEY-CUIT "   REG-KEY-CUIT.
-          START ARCH-TIMES-IDX KEY IS EQUAL REG-KEY-CUIT.
+       CARGAR-ARCHIVO.
+          ADD 1 TO ACUM.
+
+          IF WS-CUIT-PROC-ANTERIOR NOT EQUAL 0
+             AND REG-KEY-CUIT NOT EQUAL WS-CUIT-PROC-ANTERIOR
+             PERFORM GRABAR-CHECKPOINT-PERIODICO
+          END-IF.
+          MOVE REG-KEY-CUIT TO WS-CUIT-PROC-ANTERIOR.
+
+          MOVE REG-KEY-FECHA TO WS-REG-KEY-FECHA-RAW.
+          MOVE WS-REG-KEY-FECHA-D-AAAA TO WS-REG-KEY-FECHA-AM-AAAA.
+          MOVE WS-REG-KEY-FECHA-D-MM TO WS-REG-KEY-FECHA-AM-MM.
+          MOVE WS-REG-KEY-FECHA-D-DD TO WS-REG-KEY-FECHA-AM-DD.
 
-      LEER-MAESTRO-TIMES.
-          READ ARCH-TIMES-IDX NEXT RECORD.      
+          IF WS-FECHA-DESDE EQUAL 0
+             OR (WS-REG-KEY-FECHA-AM-N NOT LESS WS-FECHA-DESDE-AM-N
+                 AND WS-REG-KEY-FECHA-AM-N NOT GREATER
+                     WS-FECHA-HASTA-AM-N)
+             PERFORM CARGAR-Y-LIBERAR-REGISTRO.
+
+          PERFORM LEER-MAESTRO-TIMES.
 
-      CARGAR-ARCHIVO.
-      	  ADD 1 TO ACUM.
+       CARGAR-Y-LIBERAR-REGISTRO.
           MOVE REG-KEY-CUIT TO REG-T-X-E-CUIT.
 
           PERFORM BUSCAR-RAZON-SOCIAL.
-          
+
           MOVE REG-EMP-IND-RAZON TO REG-T-X-E-RAZON.
           MOVE REG-KEY-FECHA TO REG-T-X-E-FECHA.
           MOVE REG-KEY-NUM TO REG-T-X-E-COD-CONS.
+          MOVE REG-TIMES-TAREA TO REG-T-X-E-TAREA.
           MOVE REG-TIMES-HORAS TO REG-T-X-E-HORAS.
-          
+
           DISPLAY REG-T-X-E.
 
           RELEASE REG-T-X-E.
-          
-          PERFORM LEER-MAESTRO-TIMES.
 
-      BUSCAR-RAZON-SOCIAL.
+      *    cada WS-INTERVALO-CHECKPOINT cambios de empresa deja
+      *    constancia del ultimo CUIT cuyo grupo de trabajos ya se
+      *    termino de procesar, para no perder todo el avance si el
+      *    job se interrumpe (se llama solo al cruzar un limite de
+      *    empresa - ver CARGAR-ARCHIVO - nunca a mitad de un grupo).
+       GRABAR-CHECKPOINT-PERIODICO.
+          ADD 1 TO WS-CONT-CHECKPOINT.
+          IF WS-CONT-CHECKPOINT NOT LESS WS-INTERVALO-CHECKPOINT
+             MOVE 0 TO WS-CONT-CHECKPOINT
+             MOVE WS-CUIT-PROC-ANTERIOR TO CKP-CUIT
+             OPEN OUTPUT ARCH-CHECKPOINT
+             WRITE REG-CHECKPOINT
+             CLOSE ARCH-CHECKPOINT.
+
+       BORRAR-CHECKPOINT.
+          OPEN OUTPUT ARCH-CHECKPOINT.
+          CLOSE ARCH-CHECKPOINT.
+
+       BUSCAR-RAZON-SOCIAL.
           MOVE REG-KEY-CUIT TO REG-EMP-IND-CUIT.
-          READ ARCH-EMP-IDX RECORD KEY IS REG-EMP-IND-CUIT.                          
-          
-      CERRAR-ARCHIVOS.
+          READ ARCH-EMP-IDX RECORD KEY IS REG-EMP-IND-CUIT.
+
+       CERRAR-ARCHIVOS.
           CLOSE ARCH-TIMES-IDX.
           CLOSE ARCH-PARAMETROS.
           CLOSE ARCH-EMP-IDX.
@@ -226,23 +650,149 @@
        SALIDA SECTION.
        PROCESO-SALIDA.
            MOVE 0 TO WS-CANT-REG.
+           OPEN OUTPUT ARCH-TRABAJOS-LST.
+           IF NOT TRABAJOS-LST-OK
+              DISPLAY 'NO PUDO CREARSE TRABAJOS-X-EMPRESA.LST '
+                  FS-TRABAJOS-LST
+              MOVE 16 TO RETURN-CODE
+              STOP RUN.
+
+           OPEN OUTPUT ARCH-TAREAS-DESCONOCIDAS.
+           IF NOT TAREAS-DESCONOCIDAS-OK
+              DISPLAY 'NO PUDO CREARSE ARCHIVO DE TAREAS DESCONOCIDAS '
+                  FS-TAREAS-DESCONOCIDAS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN.
+
+           OPEN OUTPUT ARCH-TRABAJOS-CSV.
+           IF NOT TRABAJOS-CSV-OK
+              DISPLAY 'NO PUDO CREARSE TRABAJOS-X-EMPRESA.CSV '
+                  FS-TRABAJOS-CSV
+              MOVE 16 TO RETURN-CODE
+              STOP RUN.
+
+           MOVE LINEA-CSV-HEADER TO REG-TRABAJOS-CSV.
+           WRITE REG-TRABAJOS-CSV.
 
            PERFORM LEER-ARCH-TRABAJOS-X-EMPRESA.
 
-           DISPLAY "\nREGISTROS CONTENIDOS EN EL ARCHIVO DEVUELTO POR LA FUNCION SORT, HACER CORTE DE CONTROL SOBRE ESTA DATA \n".
+           DISPLAY "\nREGISTROS CONTENIDOS EN EL ARCHIVO DEVUELTO POR "
+               "LA FUNCION SORT, HACER CORTE DE CONTROL SOBRE ESTA "
+               "DATA \n".
 
            PERFORM PROCESAR-LISTADO UNTIL FS-T-X-E NOT EQUAL '00'.
 
+           IF NOT ES-PRIMER-REGISTRO
+              PERFORM IMPRIMIR-SUBTOTAL-RAZON.
+
+           PERFORM IMPRIMIR-TOTAL-GENERAL.
+
+           CLOSE ARCH-TRABAJOS-LST.
+           CLOSE ARCH-TRABAJOS-CSV.
+           CLOSE ARCH-TAREAS-DESCONOCIDAS.
+
+           IF WS-ACUM-TAREAS-DESCONOCIDAS GREATER 0
+              DISPLAY WS-ACUM-TAREAS-DESCONOCIDAS
+                  " TAREAS DESCONOCIDAS, VER TAREAS-DESCONOCIDAS.LST".
+
            DISPLAY "fin de OUTPUT PROCEDURE".
 
         LEER-ARCH-TRABAJOS-X-EMPRESA.
            RETURN ARCH-TRABAJOS-X-EMPRESA AT END SET T-X-E-EOF TO TRUE
            END-RETURN.
-           
+
        PROCESAR-LISTADO.
+           IF ES-PRIMER-REGISTRO
+              MOVE REG-T-X-E-RAZON TO WS-RAZON-ANTERIOR
+              MOVE 'N' TO WS-PRIMER-REGISTRO
+           ELSE
+              IF REG-T-X-E-RAZON NOT EQUAL WS-RAZON-ANTERIOR
+                 PERFORM IMPRIMIR-SUBTOTAL-RAZON
+                 MOVE 0 TO WS-ACUM-HORAS-RAZON
+                 MOVE REG-T-X-E-RAZON TO WS-RAZON-ANTERIOR
+              END-IF
+           END-IF.
+
            ADD 1 TO WS-CANT-REG.
+           ADD REG-T-X-E-HORAS TO WS-ACUM-HORAS-RAZON.
+           ADD REG-T-X-E-HORAS TO WS-ACUM-HORAS-TOTAL.
 
-           DISPLAY WS-CANT-REG ") "REG-T-X-E-RAZON " " REG-T-X-E-CUIT " " REG-T-X-E-FECHA " " REG-T-X-E-COD-CONS " " REG-T-X-E-HORAS.
+           DISPLAY WS-CANT-REG ") " REG-T-X-E-RAZON " " REG-T-X-E-CUIT
+               " " REG-T-X-E-FECHA " " REG-T-X-E-COD-CONS " "
+               REG-T-X-E-HORAS.
+
+           PERFORM CARGAR-E-IMPRIMIR-LINEA-DETALLE.
 
            PERFORM LEER-ARCH-TRABAJOS-X-EMPRESA.
 
+       CARGAR-E-IMPRIMIR-LINEA-DETALLE.
+           MOVE REG-T-X-E-RAZON TO LIN-TRAB-RAZON.
+           MOVE REG-T-X-E-CUIT TO LIN-TRAB-CUIT.
+           MOVE REG-T-X-E-FECHA TO LIN-TRAB-FECHA.
+           MOVE REG-T-X-E-COD-CONS TO LIN-TRAB-COD-CONS.
+           MOVE REG-T-X-E-TAREA TO LIN-TRAB-TAREA.
+
+           PERFORM BUSCAR-DESCRIPCION-TAREA.
+           MOVE WS-TAREA-DESC-ACTUAL TO LIN-TRAB-TAREA-DESC.
+
+           MOVE REG-T-X-E-HORAS TO LIN-TRAB-HORAS.
+
+           MOVE LINEA-DETALLE-T-X-E TO REG-TRABAJOS-LST.
+           WRITE REG-TRABAJOS-LST.
+
+           MOVE REG-T-X-E-RAZON TO LIN-CSV-RAZON.
+           MOVE REG-T-X-E-CUIT TO LIN-CSV-CUIT.
+           MOVE REG-T-X-E-FECHA TO LIN-CSV-FECHA.
+           MOVE REG-T-X-E-COD-CONS TO LIN-CSV-COD-CONS.
+           MOVE REG-T-X-E-TAREA TO LIN-CSV-TAREA.
+           MOVE WS-TAREA-DESC-ACTUAL TO LIN-CSV-TAREA-DESC.
+           MOVE REG-T-X-E-HORAS TO LIN-CSV-HORAS.
+
+           MOVE LINEA-CSV-T-X-E TO REG-TRABAJOS-CSV.
+           WRITE REG-TRABAJOS-CSV.
+
+      *    tabla cargada una sola vez al inicio del INPUT PROCEDURE;
+      *    sigue disponible aca porque WORKING-STORAGE es unico para
+      *    todo el programa, INPUT y OUTPUT PROCEDURE incluidos.
+       BUSCAR-DESCRIPCION-TAREA.
+           MOVE 'N' TO WS-TAREA-ENCONTRADA.
+           MOVE SPACES TO WS-TAREA-DESC-ACTUAL.
+
+           SET IND-TAB-TAREA TO 1.
+
+           SEARCH TAB-TAREA
+               WHEN TAB-TAREA-COD(IND-TAB-TAREA) EQUAL REG-T-X-E-TAREA
+                   PERFORM OBTENER-DESC-TAREA
+           END-SEARCH.
+
+           IF NOT TAREA-ENCONTRADA
+              PERFORM REPORTAR-TAREA-DESCONOCIDA.
+
+       OBTENER-DESC-TAREA.
+           MOVE 'S' TO WS-TAREA-ENCONTRADA.
+           MOVE TAB-TAREA-DESC(IND-TAB-TAREA) TO WS-TAREA-DESC-ACTUAL.
+
+       REPORTAR-TAREA-DESCONOCIDA.
+           ADD 1 TO WS-ACUM-TAREAS-DESCONOCIDAS.
+           MOVE REG-T-X-E-TAREA TO LIN-TD-TAREA.
+           MOVE REG-T-X-E-COD-CONS TO LIN-TD-COD-CONS.
+
+           MOVE LINEA-TAREA-DESCONOCIDA TO REG-TAREAS-DESCONOCIDAS.
+           WRITE REG-TAREAS-DESCONOCIDAS.
+
+       IMPRIMIR-SUBTOTAL-RAZON.
+           MOVE WS-RAZON-ANTERIOR TO LIN-SUB-RAZON.
+           MOVE WS-ACUM-HORAS-RAZON TO LIN-SUB-HORAS.
+
+           MOVE LINEA-SUBTOTAL-T-X-E TO REG-TRABAJOS-LST.
+           WRITE REG-TRABAJOS-LST.
+
+           MOVE SPACES TO REG-TRABAJOS-LST.
+           WRITE REG-TRABAJOS-LST.
+
+       IMPRIMIR-TOTAL-GENERAL.
+           MOVE WS-ACUM-HORAS-TOTAL TO LIN-TOT-HORAS.
+
+           MOVE LINEA-TOTAL-GENERAL-T-X-E TO REG-TRABAJOS-LST.
+           WRITE REG-TRABAJOS-LST.
+
