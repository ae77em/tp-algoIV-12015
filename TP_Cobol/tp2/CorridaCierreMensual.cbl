@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CorridaCierreMensual.
+       AUTHOR. UN GRUPO.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-COMANDO                  PIC X(200).
+       01 WS-EXE-ENV                  PIC X(200).
+       01 WS-PASO                     PIC X(40).
+
+      *    mismas variables de entorno PRINCIPAL-EXE-* que ya usa el
+      *    menu de PRINCIPAL.cob, para que la ruta de cada ejecutable
+      *    se configure una sola vez sin importar si se lo corre desde
+      *    el menu interactivo o desde esta corrida encadenada.
+       01 WS-EXE-CREATAR-DEF          PIC X(60) VALUE
+           './CreacionArchivosIndexados/CreaTarIndexed'.
+       01 WS-EXE-CREATIMES-DEF        PIC X(60) VALUE
+           './CreacionArchivosIndexados/CreaTimesIdx'.
+       01 WS-EXE-TP2-DEF              PIC X(60) VALUE './TP2'.
+
+       PROCEDURE DIVISION.
+
+      *    encadena, en orden, la reconstruccion de TARIFAS-INDEXED,
+      *    la reconstruccion de TIMES-INDEXED y el reporte tp2/TP2,
+      *    cortando la corrida en el primer paso que falle en lugar de
+      *    seguir adelante con archivos a medio reconstruir - cada
+      *    programa de la cadena ahora deja RETURN-CODE distinto de
+      *    cero si no pudo abrir o crear alguno de sus archivos (ver
+      *    ABRIR-ARCHIVOS en CreaTarIndexed/CreaTimesIdx/TP2).
+       CORRIDA-CIERRE-MENSUAL-MAIN.
+           MOVE 'RECONSTRUCCION DE TARIFAS-INDEXED' TO WS-PASO.
+           MOVE SPACES TO WS-EXE-ENV.
+           ACCEPT WS-EXE-ENV FROM ENVIRONMENT 'PRINCIPAL-EXE-CREATAR'.
+           IF WS-EXE-ENV NOT EQUAL SPACES
+              MOVE WS-EXE-ENV TO WS-COMANDO
+           ELSE
+              MOVE WS-EXE-CREATAR-DEF TO WS-COMANDO
+           END-IF.
+           PERFORM EJECUTAR-PASO.
+
+           MOVE 'RECONSTRUCCION DE TIMES-INDEXED' TO WS-PASO.
+           MOVE SPACES TO WS-EXE-ENV.
+           ACCEPT WS-EXE-ENV FROM ENVIRONMENT 'PRINCIPAL-EXE-CREATIMES'.
+           IF WS-EXE-ENV NOT EQUAL SPACES
+              MOVE WS-EXE-ENV TO WS-COMANDO
+           ELSE
+              MOVE WS-EXE-CREATIMES-DEF TO WS-COMANDO
+           END-IF.
+           PERFORM EJECUTAR-PASO.
+
+           MOVE 'REPORTE TP2 DE TRABAJOS POR EMPRESA' TO WS-PASO.
+           MOVE SPACES TO WS-EXE-ENV.
+           ACCEPT WS-EXE-ENV FROM ENVIRONMENT 'PRINCIPAL-EXE-TP2'.
+           IF WS-EXE-ENV NOT EQUAL SPACES
+              MOVE WS-EXE-ENV TO WS-COMANDO
+           ELSE
+              MOVE WS-EXE-TP2-DEF TO WS-COMANDO
+           END-IF.
+           PERFORM EJECUTAR-PASO.
+
+           DISPLAY 'CORRIDA DE CIERRE MENSUAL FINALIZADA CON EXITO'.
+           STOP RUN.
+
+      *    corre el paso armado en WS-COMANDO y, si termina con
+      *    RETURN-CODE distinto de cero, informa cual fue el paso que
+      *    corto la cadena y detiene toda la corrida en ese punto en
+      *    lugar de seguir con el siguiente programa.
+       EJECUTAR-PASO.
+           DISPLAY 'INICIANDO PASO: ' WS-PASO.
+           CALL 'SYSTEM' USING WS-COMANDO.
+           IF RETURN-CODE EQUAL ZERO
+              DISPLAY 'PASO FINALIZADO CORRECTAMENTE: ' WS-PASO
+           ELSE
+              DISPLAY 'CORRIDA DETENIDA - FALLO EL PASO: ' WS-PASO
+              DISPLAY 'CODIGO DE RETORNO: ' RETURN-CODE
+              STOP RUN.
