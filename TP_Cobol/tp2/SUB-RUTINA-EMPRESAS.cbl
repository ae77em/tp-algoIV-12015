@@ -5,16 +5,29 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
           FILE-CONTROL.
+      *       LOCK MODE IS AUTOMATIC: cada READ deja el registro
+      *       bloqueado hasta el proximo I-O (o el REWRITE/DELETE que
+      *       lo libera), para que un W/U/D de este subprograma no
+      *       pueda pisarse con otro proceso leyendo o actualizando el
+      *       mismo registro al mismo tiempo - ver REG-EMP-IND-COD en
+      *       las operaciones W/U/D mas abajo.
               SELECT ARCH-EMP-IDX ASSIGN TO DISK
               ORGANIZATION IS INDEXED
               ACCESS MODE IS RANDOM
               RECORD KEY IS REG-EMP-IND-COD
               ALTERNATE RECORD KEY IS REG-EMP-IND-CUIT
+              LOCK MODE IS AUTOMATIC
               FILE STATUS IS FS-ARCH-EMP-IDX.
 
+      *       auditoria de altas/bajas/modificaciones contra
+      *       EMPRESAS-INDEXED.DAT - ver GRABAR-AUDITORIA.
+              SELECT ARCH-AUDITORIA ASSIGN TO DISK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-ARCH-AUDITORIA.
+
           DATA DIVISION.
           FILE SECTION.
-            
+
           FD ARCH-EMP-IDX LABEL RECORD IS STANDARD
                      VALUE OF FILE-ID IS 'EMPRESAS-INDEXED.DAT'
                      DATA RECORD IS REG-EMP-INDEXED.
@@ -25,20 +38,97 @@
                03 REG-EMP-IND-DIRECCION     PIC X(20).
                03 REG-EMP-IND-TEL           PIC X(20).
                03 REG-EMP-IND-CUIT          PIC 9(11).
+               03 REG-EMP-IND-MONEDA        PIC X(3).
+                   88 REG-EMP-IND-ARS        VALUE 'ARS'.
+                   88 REG-EMP-IND-USD        VALUE 'USD'.
+
+          FD ARCH-AUDITORIA LABEL RECORD IS STANDARD
+                     VALUE OF FILE-ID IS 'AUDITORIA.LOG'
+                     DATA RECORD IS REG-AUDITORIA.
+
+      *    un renglon por cada alta/baja/modificacion efectivamente
+      *    aplicada contra EMPRESAS-INDEXED.DAT, con quien/cuando/que
+      *    clave/valores antes y despues - ver GRABAR-AUDITORIA.
+          01 REG-AUDITORIA.
+               03 AUD-FECHA                 PIC 9(8).
+               03 FILLER                    PIC X(1) VALUE SPACE.
+               03 AUD-HORA                  PIC 9(8).
+               03 FILLER                    PIC X(1) VALUE SPACE.
+               03 AUD-USUARIO               PIC X(20).
+               03 FILLER                    PIC X(1) VALUE SPACE.
+               03 AUD-PROGRAMA              PIC X(20).
+               03 FILLER                    PIC X(1) VALUE SPACE.
+               03 AUD-ARCHIVO               PIC X(24).
+               03 FILLER                    PIC X(1) VALUE SPACE.
+               03 AUD-OPERACION             PIC X(1).
+               03 FILLER                    PIC X(1) VALUE SPACE.
+               03 AUD-CLAVE                 PIC X(20).
+               03 FILLER                    PIC X(1) VALUE SPACE.
+               03 AUD-VALOR-ANTES           PIC X(80).
+               03 FILLER                    PIC X(1) VALUE SPACE.
+               03 AUD-VALOR-DESPUES         PIC X(80).
 
        WORKING-STORAGE SECTION.
 
+      *    instantanea de los datos de una empresa, usada para armar
+      *    AUD-VALOR-ANTES/AUD-VALOR-DESPUES con un MOVE de grupo en
+      *    lugar de concatenar campo por campo.
+       01 REG-AUD-DATOS-EMPRESA.
+           03 AUD-EMP-CUIT                  PIC 9(11).
+           03 AUD-EMP-RAZON                 PIC X(25).
+           03 AUD-EMP-DIRECCION             PIC X(20).
+           03 AUD-EMP-TELEFONO              PIC X(20).
+           03 AUD-EMP-MONEDA                PIC X(3).
+
+       01 WS-AUD-USUARIO                    PIC X(20).
+
+      *    validacion del digito verificador del CUIT (algoritmo
+      *    modulo 11) antes de dar de alta o modificar una empresa -
+      *    ver VALIDAR-CUIT.
+       01 WS-CUIT-VALIDAR                   PIC 9(11).
+       01 WS-CUIT-DIGITOS REDEFINES WS-CUIT-VALIDAR.
+           03 WS-CUIT-DIGITO                PIC 9 OCCURS 11 TIMES.
+
+       01 WS-CUIT-PESOS-LIT                 PIC X(10)
+           VALUE '5432765432'.
+       01 WS-CUIT-PESOS REDEFINES WS-CUIT-PESOS-LIT.
+           03 WS-CUIT-PESO                  PIC 9 OCCURS 10 TIMES.
+
+       01 WS-CUIT-IND                       PIC 99.
+       01 WS-CUIT-SUMA                      PIC 9(4).
+       01 WS-CUIT-RESTO                     PIC 99.
+       01 WS-CUIT-VERIFICADOR               PIC 99.
+
+       01 WS-CUIT-OK                        PIC X.
+           88 CUIT-VALIDO                   VALUE 'S'.
+           88 CUIT-INVALIDO                 VALUE 'N'.
+
+       77 FS-ARCH-AUDITORIA      PIC XX.
+           88 AUDITORIA-OK       VALUE '00'.
+
        77 FS-ARCH-EMP-IDX       PIC XX.
            88 OK                VALUE '00'.
            88 EOF               VALUE '10'.
+           88 DUPLICADO         VALUE '22'.
+      *    registro bloqueado por otro proceso (LOCK MODE IS
+      *    AUTOMATIC en el SELECT) - el status estandar GnuCOBOL para
+      *    un READ/WRITE/REWRITE/DELETE que choca con un lock ajeno.
+           88 BLOQUEADO         VALUE '9D'.
 
        LINKAGE SECTION.
        01 COD-OPER                   PIC X.
+       01 COD-EMPRESA                PIC 9(3).
        01 CUIT                       PIC 9(11).
        01 RAZON-SOCIAL               PIC X(25).
+       01 DIRECCION                  PIC X(20).
+       01 TELEFONO                   PIC X(20).
+       01 MONEDA                     PIC X(3).
+           88 MONEDA-ARS             VALUE 'ARS'.
+           88 MONEDA-USD             VALUE 'USD'.
        01 COD-ERROR                  PIC XX.
 
-       PROCEDURE DIVISION USING COD-OPER, CUIT, RAZON-SOCIAL, COD-ERROR.
+       PROCEDURE DIVISION USING COD-OPER, COD-EMPRESA, CUIT,
+           RAZON-SOCIAL, DIRECCION, TELEFONO, MONEDA, COD-ERROR.
        PRINCIPAL.
            MOVE SPACES TO COD-ERROR.
            IF COD-OPER = 'O'
@@ -47,23 +137,234 @@
               PERFORM CERRAR.
            IF COD-OPER = 'R'
               PERFORM LEER.
+           IF COD-OPER = 'Q'
+              PERFORM CONSULTAR-POR-CODIGO.
+           IF COD-OPER = 'W'
+              PERFORM ESCRIBIR.
+           IF COD-OPER = 'U'
+              PERFORM MODIFICAR.
+           IF COD-OPER = 'D'
+              PERFORM BORRAR.
            EXIT PROGRAM.
 
        ABRIR.
-           OPEN INPUT ARCH-EMP-IDX.
+           OPEN I-O ARCH-EMP-IDX.
            IF OK
               MOVE 'OK' TO COD-ERROR
            ELSE
-              MOVE 'XX' TO COD-ERROR.
+              IF BLOQUEADO
+                 MOVE 'LK' TO COD-ERROR
+              ELSE
+                 MOVE 'XX' TO COD-ERROR.
+
+           MOVE SPACES TO WS-AUD-USUARIO.
+           ACCEPT WS-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+           IF WS-AUD-USUARIO EQUAL SPACES
+              MOVE 'DESCONOCIDO' TO WS-AUD-USUARIO.
+
+           OPEN EXTEND ARCH-AUDITORIA.
+           IF NOT AUDITORIA-OK
+              OPEN OUTPUT ARCH-AUDITORIA.
 
        CERRAR.
            CLOSE ARCH-EMP-IDX.
+           CLOSE ARCH-AUDITORIA.
 
        LEER.
            MOVE CUIT TO REG-EMP-IND-CUIT.
            READ ARCH-EMP-IDX RECORD KEY IS REG-EMP-IND-CUIT.
            IF OK
               MOVE 'OK' TO COD-ERROR
+              MOVE REG-EMP-IND-COD TO COD-EMPRESA
+              MOVE REG-EMP-IND-RAZON TO RAZON-SOCIAL
+              MOVE REG-EMP-IND-DIRECCION TO DIRECCION
+              MOVE REG-EMP-IND-TEL TO TELEFONO
+              MOVE REG-EMP-IND-MONEDA TO MONEDA
+              IF MONEDA EQUAL SPACES
+                 MOVE 'ARS' TO MONEDA
+              END-IF
+           ELSE
+              IF BLOQUEADO
+                 MOVE 'LK' TO COD-ERROR
+              ELSE
+                 MOVE 'ZZ' TO COD-ERROR.
+
+      *    igual que LEER pero buscando por el codigo interno de
+      *    empresa en lugar del CUIT - lo usa el mantenimiento para
+      *    mostrar los datos vigentes antes de pedir la modificacion.
+       CONSULTAR-POR-CODIGO.
+           MOVE COD-EMPRESA TO REG-EMP-IND-COD.
+           READ ARCH-EMP-IDX RECORD KEY IS REG-EMP-IND-COD.
+           IF OK
+              MOVE 'OK' TO COD-ERROR
+              MOVE REG-EMP-IND-CUIT TO CUIT
               MOVE REG-EMP-IND-RAZON TO RAZON-SOCIAL
+              MOVE REG-EMP-IND-DIRECCION TO DIRECCION
+              MOVE REG-EMP-IND-TEL TO TELEFONO
+              MOVE REG-EMP-IND-MONEDA TO MONEDA
+              IF MONEDA EQUAL SPACES
+                 MOVE 'ARS' TO MONEDA
+              END-IF
+           ELSE
+              IF BLOQUEADO
+                 MOVE 'LK' TO COD-ERROR
+              ELSE
+                 MOVE 'ZZ' TO COD-ERROR.
+
+       ESCRIBIR.
+           PERFORM VALIDAR-CUIT.
+           IF CUIT-INVALIDO
+              MOVE 'IC' TO COD-ERROR
            ELSE
-              MOVE 'ZZ' TO COD-ERROR.
+              MOVE COD-EMPRESA TO REG-EMP-IND-COD
+              MOVE RAZON-SOCIAL TO REG-EMP-IND-RAZON
+              MOVE DIRECCION TO REG-EMP-IND-DIRECCION
+              MOVE TELEFONO TO REG-EMP-IND-TEL
+              MOVE CUIT TO REG-EMP-IND-CUIT
+              MOVE MONEDA TO REG-EMP-IND-MONEDA
+              IF REG-EMP-IND-MONEDA EQUAL SPACES
+                 MOVE 'ARS' TO REG-EMP-IND-MONEDA
+              END-IF
+              WRITE REG-EMP-INDEXED
+              IF OK
+                 MOVE 'OK' TO COD-ERROR
+                 MOVE SPACES TO AUD-VALOR-ANTES
+                 MOVE REG-EMP-IND-CUIT TO AUD-EMP-CUIT
+                 MOVE REG-EMP-IND-RAZON TO AUD-EMP-RAZON
+                 MOVE REG-EMP-IND-DIRECCION TO AUD-EMP-DIRECCION
+                 MOVE REG-EMP-IND-TEL TO AUD-EMP-TELEFONO
+                 MOVE REG-EMP-IND-MONEDA TO AUD-EMP-MONEDA
+                 MOVE REG-AUD-DATOS-EMPRESA TO AUD-VALOR-DESPUES
+                 MOVE COD-EMPRESA TO AUD-CLAVE
+                 MOVE 'W' TO AUD-OPERACION
+                 PERFORM GRABAR-AUDITORIA
+              ELSE
+                 IF DUPLICADO
+                    MOVE 'YY' TO COD-ERROR
+                 ELSE
+                    IF BLOQUEADO
+                       MOVE 'LK' TO COD-ERROR
+                    ELSE
+                       MOVE 'XX' TO COD-ERROR.
+
+       MODIFICAR.
+           MOVE COD-EMPRESA TO REG-EMP-IND-COD.
+           READ ARCH-EMP-IDX RECORD KEY IS REG-EMP-IND-COD.
+           IF OK
+              PERFORM VALIDAR-CUIT
+              IF CUIT-INVALIDO
+                 MOVE 'IC' TO COD-ERROR
+              ELSE
+                 MOVE REG-EMP-IND-CUIT TO AUD-EMP-CUIT
+                 MOVE REG-EMP-IND-RAZON TO AUD-EMP-RAZON
+                 MOVE REG-EMP-IND-DIRECCION TO AUD-EMP-DIRECCION
+                 MOVE REG-EMP-IND-TEL TO AUD-EMP-TELEFONO
+                 MOVE REG-EMP-IND-MONEDA TO AUD-EMP-MONEDA
+                 MOVE REG-AUD-DATOS-EMPRESA TO AUD-VALOR-ANTES
+
+                 MOVE RAZON-SOCIAL TO REG-EMP-IND-RAZON
+                 MOVE DIRECCION TO REG-EMP-IND-DIRECCION
+                 MOVE TELEFONO TO REG-EMP-IND-TEL
+                 MOVE CUIT TO REG-EMP-IND-CUIT
+                 MOVE MONEDA TO REG-EMP-IND-MONEDA
+                 IF REG-EMP-IND-MONEDA EQUAL SPACES
+                    MOVE 'ARS' TO REG-EMP-IND-MONEDA
+                 END-IF
+                 REWRITE REG-EMP-INDEXED
+                 IF OK
+                    MOVE 'OK' TO COD-ERROR
+                    MOVE REG-EMP-IND-CUIT TO AUD-EMP-CUIT
+                    MOVE REG-EMP-IND-RAZON TO AUD-EMP-RAZON
+                    MOVE REG-EMP-IND-DIRECCION TO AUD-EMP-DIRECCION
+                    MOVE REG-EMP-IND-TEL TO AUD-EMP-TELEFONO
+                    MOVE REG-EMP-IND-MONEDA TO AUD-EMP-MONEDA
+                    MOVE REG-AUD-DATOS-EMPRESA TO AUD-VALOR-DESPUES
+                    MOVE COD-EMPRESA TO AUD-CLAVE
+                    MOVE 'U' TO AUD-OPERACION
+                    PERFORM GRABAR-AUDITORIA
+                 ELSE
+                    IF DUPLICADO
+                       MOVE 'YY' TO COD-ERROR
+                    ELSE
+                       IF BLOQUEADO
+                          MOVE 'LK' TO COD-ERROR
+                       ELSE
+                          MOVE 'XX' TO COD-ERROR
+           ELSE
+              IF BLOQUEADO
+                 MOVE 'LK' TO COD-ERROR
+              ELSE
+                 MOVE 'ZZ' TO COD-ERROR.
+
+       BORRAR.
+           MOVE COD-EMPRESA TO REG-EMP-IND-COD.
+           READ ARCH-EMP-IDX RECORD KEY IS REG-EMP-IND-COD.
+           IF OK
+              MOVE REG-EMP-IND-CUIT TO AUD-EMP-CUIT
+              MOVE REG-EMP-IND-RAZON TO AUD-EMP-RAZON
+              MOVE REG-EMP-IND-DIRECCION TO AUD-EMP-DIRECCION
+              MOVE REG-EMP-IND-TEL TO AUD-EMP-TELEFONO
+              MOVE REG-EMP-IND-MONEDA TO AUD-EMP-MONEDA
+              MOVE REG-AUD-DATOS-EMPRESA TO AUD-VALOR-ANTES
+
+              DELETE ARCH-EMP-IDX RECORD
+              IF OK
+                 MOVE 'OK' TO COD-ERROR
+                 MOVE SPACES TO AUD-VALOR-DESPUES
+                 MOVE COD-EMPRESA TO AUD-CLAVE
+                 MOVE 'D' TO AUD-OPERACION
+                 PERFORM GRABAR-AUDITORIA
+              ELSE
+                 IF BLOQUEADO
+                    MOVE 'LK' TO COD-ERROR
+                 ELSE
+                    MOVE 'XX' TO COD-ERROR
+           ELSE
+              IF BLOQUEADO
+                 MOVE 'LK' TO COD-ERROR
+              ELSE
+                 MOVE 'ZZ' TO COD-ERROR.
+
+      *    valida el digito verificador del CUIT recibido en CUIT
+      *    (algoritmo modulo 11 standard para CUIT argentino) antes de
+      *    darlo de alta o modificarlo - deja el resultado en
+      *    CUIT-VALIDO/CUIT-INVALIDO.
+       VALIDAR-CUIT.
+           MOVE CUIT TO WS-CUIT-VALIDAR.
+           MOVE 0 TO WS-CUIT-SUMA.
+           MOVE 1 TO WS-CUIT-IND.
+           PERFORM ACUMULAR-DIGITO-CUIT UNTIL WS-CUIT-IND GREATER
+               THAN 10.
+
+           COMPUTE WS-CUIT-RESTO = FUNCTION MOD (WS-CUIT-SUMA, 11).
+           COMPUTE WS-CUIT-VERIFICADOR = 11 - WS-CUIT-RESTO.
+           IF WS-CUIT-VERIFICADOR EQUAL 11
+              MOVE 0 TO WS-CUIT-VERIFICADOR.
+
+           IF WS-CUIT-VERIFICADOR EQUAL 10
+              SET CUIT-INVALIDO TO TRUE
+           ELSE
+              IF WS-CUIT-VERIFICADOR EQUAL WS-CUIT-DIGITO (11)
+                 SET CUIT-VALIDO TO TRUE
+              ELSE
+                 SET CUIT-INVALIDO TO TRUE.
+
+       ACUMULAR-DIGITO-CUIT.
+           COMPUTE WS-CUIT-SUMA = WS-CUIT-SUMA +
+               (WS-CUIT-DIGITO (WS-CUIT-IND) * WS-CUIT-PESO
+               (WS-CUIT-IND)).
+           ADD 1 TO WS-CUIT-IND.
+
+      *    agrega un renglon a AUDITORIA.LOG con quien/cuando hizo un
+      *    alta, baja o modificacion efectiva sobre EMPRESAS-INDEXED,
+      *    y los valores antes/despues ya dejados en AUD-VALOR-ANTES/
+      *    AUD-VALOR-DESPUES por el caller (ESCRIBIR/MODIFICAR/
+      *    BORRAR) - solo se llama sobre operaciones que terminaron en
+      *    'OK', nunca sobre un intento fallido.
+       GRABAR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE WS-AUD-USUARIO TO AUD-USUARIO.
+           MOVE 'EMPRESAS' TO AUD-PROGRAMA.
+           MOVE 'EMPRESAS-INDEXED.DAT' TO AUD-ARCHIVO.
+           WRITE REG-AUDITORIA.
