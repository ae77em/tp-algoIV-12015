@@ -23,13 +23,30 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS FS-TEMP-TIMES.
 
+      *        LOCK MODE IS AUTOMATIC para que cada REG-EMP-INDEXED
+      *        leido quede bloqueado hasta el siguiente I-O, de forma
+      *        que este job de lectura no pueda pisarse con una
+      *        actualizacion concurrente de SUB-RUTINA-EMPRESAS sobre
+      *        el mismo registro.
               SELECT ARCH-EMP-IDX ASSIGN TO DISK
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS RANDOM
                   RECORD KEY IS REG-EMP-IND-COD
                   ALTERNATE RECORD KEY IS REG-EMP-IND-CUIT
+                  LOCK MODE IS AUTOMATIC
                   FILE STATUS IS FS-ARCH-EMP-IDX.
 
+              SELECT ARCH-TIMES-SIN-EMPRESA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-TIMES-SIN-EMPRESA.
+
+      *        renglon de auditoria por cada carga masiva a
+      *        TIMES-INDEXED.DAT, mismo layout que usa SUB-RUTINA-
+      *        EMPRESAS sobre EMPRESAS-INDEXED.DAT.
+              SELECT ARCH-AUDITORIA ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-ARCH-AUDITORIA.
+
 
         DATA DIVISION.
         FILE SECTION.
@@ -45,8 +62,11 @@
                03 REG-EMP-IND-DIRECCION     PIC X(20).
                03 REG-EMP-IND-TEL           PIC X(20).
                03 REG-EMP-IND-CUIT          PIC 9(11).
+               03 REG-EMP-IND-MONEDA        PIC X(3).
+                   88 REG-EMP-IND-ARS        VALUE 'ARS'.
+                   88 REG-EMP-IND-USD        VALUE 'USD'.
+
 
-        
         FD TIMES-SEQ LABEL RECORD IS STANDARD
                  VALUE OF FILE-ID IS 'TIMES.DAT'
                  DATA RECORD IS REG-TIMES-SEC.
@@ -54,9 +74,12 @@
            01 REG-TIMES-SEC.
            03 REG-TIMES-NUMERO              PIC X(5).
            03 REG-TIMES-FECHA               PIC 9(8).
-           03 REG-TIMES-EMPRESA           PIC X(3).
+           03 REG-TIMES-EMPRESA           PIC 9(3).
            03 REG-TIMES-TAREA             PIC X(4).
            03 REG-TIMES-HORAS             PIC 9(2)v99.
+      *    'N' normal o 'C' correccion (reversa una novedad ya
+      *    cargada con la misma clave/empresa/tarea) - ver TP1.
+           03 REG-TIMES-TIPO              PIC X(1).
         
         FD TIMES-IDX LABEL RECORD IS STANDARD
                  VALUE OF FILE-ID IS 'TIMES-INDEXED.DAT'
@@ -69,7 +92,37 @@
                 05     REG-KEY-CUIT               PIC 9(11).
             03 REG-TIMES-IND-TAREA                 PIC X(4).
                03 REG-TIMES-IND-HORAS                 PIC 9(2)v99.
+               03 REG-TIMES-IND-TIPO                  PIC X(1).
         
+        FD ARCH-TIMES-SIN-EMPRESA LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS 'TIMES-SIN-EMPRESA.LST'
+                 DATA RECORD IS REG-TIMES-SIN-EMPRESA.
+
+           01 REG-TIMES-SIN-EMPRESA                 PIC X(80).
+
+          FD ARCH-AUDITORIA LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS 'AUDITORIA.LOG'
+                 DATA RECORD IS REG-AUDITORIA.
+
+           01 REG-AUDITORIA.
+               03 AUD-FECHA                PIC 9(8).
+               03 FILLER                   PIC X(1) VALUE SPACE.
+               03 AUD-HORA                 PIC 9(8).
+               03 FILLER                   PIC X(1) VALUE SPACE.
+               03 AUD-USUARIO              PIC X(20).
+               03 FILLER                   PIC X(1) VALUE SPACE.
+               03 AUD-PROGRAMA             PIC X(20).
+               03 FILLER                   PIC X(1) VALUE SPACE.
+               03 AUD-ARCHIVO              PIC X(24).
+               03 FILLER                   PIC X(1) VALUE SPACE.
+               03 AUD-OPERACION            PIC X(1).
+               03 FILLER                   PIC X(1) VALUE SPACE.
+               03 AUD-CLAVE                PIC X(24).
+               03 FILLER                   PIC X(1) VALUE SPACE.
+               03 AUD-VALOR-ANTES          PIC X(80).
+               03 FILLER                   PIC X(1) VALUE SPACE.
+               03 AUD-VALOR-DESPUES        PIC X(80).
+
         SD ARCH-TEMP-TIMES
               DATA RECORD IS REG-TEMP-TIMES.
 
@@ -79,18 +132,34 @@
               03 REG-TEMP-TIMES-CUIT               PIC 9(11).
               03 REG-TEMP-TIMES-TAREA              PIC X(4).
               03 REG-TEMP-TIMES-HORAS              PIC 9(2)V99.
+              03 REG-TEMP-TIMES-TIPO               PIC X(1).
 
 
         WORKING-STORAGE SECTION.
 
         01 WS-PADRON               PIC X.
         01 WS-ACUM-REG             PIC 9(6).
-        
+
+      *    control total de horas y cantidad de registros cargados al
+      *    SORT (ENTRADA) contra los efectivamente grabados en
+      *    TIMES-INDEXED.DAT (SALIDA) - ver RECONCILIAR-CARGA.
+        01 WS-ACUM-HORAS-ENTRADA   PIC 9(8)V99 VALUE 0.
+        01 WS-ACUM-REG-ENTRADA     PIC 9(6) VALUE 0.
+        01 WS-ACUM-REG-IDX         PIC 9(6) VALUE 0.
+        01 WS-ACUM-HORAS-IDX       PIC 9(8)V99 VALUE 0.
+
         01 WS-LETRA PIC X.
+
+      *    si la variable de entorno TIMES-IDX-MODO vale 'BATCH', el
+      *    programa no espera ninguna tecla y puede correr desde
+      *    cron/JCL sin operador frente a la terminal.
+        01 WS-MODO-EJECUCION          PIC X(5).
+            88 MODO-BATCH             VALUE 'BATCH'.
           77 FS-ARCH-EMP-IDX  PIC XX.
               88 EMP-OK   VALUE '00'.
               88 EMP-NOENC  VALUE '23'.
               88 EMP-EOF  VALUE '10'.
+              88 EMP-BLOQUEADO VALUE '9D'.
 
 
         77 FS-TIMES-SEQ    PIC XX.
@@ -107,18 +176,59 @@
             88 IDX-OK        VALUE '00'.
             88 IDX-NOENC    VALUE '23'.
             88 IDX-EOF    VALUE '10'.
-            
+
+        77 FS-TIMES-SIN-EMPRESA    PIC XX.
+            88 SIN-EMPRESA-OK      VALUE '00'.
+
+        77 FS-ARCH-AUDITORIA    PIC XX.
+            88 AUDITORIA-OK     VALUE '00'.
+
+        01 WS-AUD-USUARIO          PIC X(20).
+
+        01 WS-ACUM-SIN-EMPRESA     PIC 9(6) VALUE 0.
+
+      *    registros de TIMES cuya empresa existe pero esta bloqueada
+      *    (LOCK MODE IS AUTOMATIC en EMPRESAS-INDEXED.DAT) al momento
+      *    de leerla - van aparte de los "sin empresa" para no dar a
+      *    entender que el codigo de empresa esta mal, cuando alcanza
+      *    con reintentar el proceso.
+        01 WS-ACUM-BLOQUEADOS      PIC 9(6) VALUE 0.
+
+        01 LINEA-TIMES-SIN-EMPRESA.
+            03 LIN-SE-NUMERO        PIC X(5).
+            03 FILLER               PIC X(2) VALUE SPACES.
+            03 LIN-SE-FECHA         PIC 9(8).
+            03 FILLER               PIC X(2) VALUE SPACES.
+            03 LIN-SE-EMPRESA       PIC X(3).
+            03 FILLER               PIC X(2) VALUE SPACES.
+            03 LIN-SE-MOTIVO        PIC X(30) VALUE
+               'EMPRESA NO ENCONTRADA'.
+
+        01 LINEA-TIMES-EMPRESA-BLOQUEADA.
+            03 LIN-SB-NUMERO        PIC X(5).
+            03 FILLER               PIC X(2) VALUE SPACES.
+            03 LIN-SB-FECHA         PIC 9(8).
+            03 FILLER               PIC X(2) VALUE SPACES.
+            03 LIN-SB-EMPRESA       PIC X(3).
+            03 FILLER               PIC X(2) VALUE SPACES.
+            03 LIN-SB-MOTIVO        PIC X(30) VALUE
+               'EMPRESA BLOQUEADA, REINTENTAR'.
+
         PROCEDURE DIVISION.
         CREAR-ARCHIVO-TIMES-MAESTRO.
-            SORT ARCH-TEMP-TIMES ON ASCENDING KEY REG-TEMP-TIMES-NRO, 
-                                            REG-TEMP-TIMES-FECHA, 
+            MOVE SPACES TO WS-MODO-EJECUCION.
+            ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT 'TIMES-IDX-MODO'.
+            SORT ARCH-TEMP-TIMES ON ASCENDING KEY REG-TEMP-TIMES-NRO,
+                                            REG-TEMP-TIMES-FECHA,
                                             REG-TEMP-TIMES-CUIT
                   INPUT PROCEDURE IS ENTRADA
                   OUTPUT PROCEDURE IS SALIDA.
             DISPLAY "Fin de la ejecucion total..".
 
-            DISPLAY 'INGRESE UN NRO PARA SALIR ' .
-            ACCEPT WS-PADRON.
+            IF NOT MODO-BATCH
+               DISPLAY 'INGRESE UN NRO PARA SALIR '
+               ACCEPT WS-PADRON
+            END-IF.
             STOP RUN.
 
             
@@ -128,10 +238,11 @@
             PERFORM ABRIR-ARCHIVOS.
             PERFORM LEER-SEQUENCIAL.
             PERFORM CARGAR-REG-SORT UNTIL SEQ-EOF.
+            MOVE WS-ACUM-REG TO WS-ACUM-REG-ENTRADA.
             PERFORM CERRAR-ARCHIVOS.
 
-            DISPLAY "SE CARGARON EN EL ARCHIVO SORT " WS-ACUM-REG " 
-                        REGISTROS".
+            DISPLAY "SE CARGARON EN EL ARCHIVO SORT " WS-ACUM-REG
+                " REGISTROS".
             DISPLAY "--------------Fin INPUT PROCEDURE".
             DISPLAY " ".
 
@@ -141,38 +252,86 @@
             IF SEQ-OK
                DISPLAY 'ARCHIVO SEQ ABIERTO CON EXITO!'
             ELSE
-               DISPLAY 'NO PUDO ABRIRSE ARCHIVO SEQ ' FS-TIMES-SEQ.
+               DISPLAY 'NO PUDO ABRIRSE ARCHIVO SEQ ' FS-TIMES-SEQ
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
 
             OPEN INPUT ARCH-EMP-IDX.
+            IF NOT EMP-OK
+               DISPLAY 'NO PUDO ABRIRSE EMPRESAS-INDEXED.DAT '
+                   FS-ARCH-EMP-IDX
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+            OPEN OUTPUT ARCH-TIMES-SIN-EMPRESA.
+            IF NOT SIN-EMPRESA-OK
+               DISPLAY 'NO PUDO CREARSE TIMES-SIN-EMPRESA.LST '
+                   FS-TIMES-SIN-EMPRESA
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
 
         CERRAR-ARCHIVOS.
             CLOSE TIMES-IDX.
             CLOSE TIMES-SEQ.
             CLOSE ARCH-EMP-IDX.
+            CLOSE ARCH-TIMES-SIN-EMPRESA.
+
+            IF WS-ACUM-SIN-EMPRESA GREATER 0
+               DISPLAY WS-ACUM-SIN-EMPRESA
+                   " REGISTROS SIN EMPRESA, VER TIMES-SIN-EMPRESA.LST".
+
+            IF WS-ACUM-BLOQUEADOS GREATER 0
+               DISPLAY WS-ACUM-BLOQUEADOS
+                   " REGISTROS CON EMPRESA BLOQUEADA, REINTENTAR EL"
+                   " PROCESO - VER TIMES-SIN-EMPRESA.LST".
 
         LEER-SEQUENCIAL.
             READ TIMES-SEQ.
 
         CARGAR-REG-SORT.
-            ADD 1 TO WS-ACUM-REG.
-            MOVE REG-TIMES-NUMERO TO REG-TEMP-TIMES-NRO.
-            MOVE REG-TIMES-FECHA TO REG-TEMP-TIMES-FECHA.
-            MOVE REG-TIMES-TAREA TO REG-TEMP-TIMES-TAREA.
-            MOVE REG-TIMES-HORAS TO REG-TEMP-TIMES-HORAS.
-
             PERFORM BUSCAR-CUIT.
 
-            MOVE REG-EMP-IND-CUIT TO REG-TEMP-TIMES-CUIT.        
-                  
-            DISPLAY REG-TEMP-TIMES.   
-            RELEASE REG-TEMP-TIMES.
-              
+            IF EMP-OK
+               ADD 1 TO WS-ACUM-REG
+               ADD REG-TIMES-HORAS TO WS-ACUM-HORAS-ENTRADA
+               MOVE REG-TIMES-NUMERO TO REG-TEMP-TIMES-NRO
+               MOVE REG-TIMES-FECHA TO REG-TEMP-TIMES-FECHA
+               MOVE REG-TIMES-TAREA TO REG-TEMP-TIMES-TAREA
+               MOVE REG-TIMES-HORAS TO REG-TEMP-TIMES-HORAS
+               MOVE REG-TIMES-TIPO TO REG-TEMP-TIMES-TIPO
+               MOVE REG-EMP-IND-CUIT TO REG-TEMP-TIMES-CUIT
+               DISPLAY REG-TEMP-TIMES
+               RELEASE REG-TEMP-TIMES
+            ELSE
+               IF EMP-BLOQUEADO
+                  PERFORM REPORTAR-TIMES-EMPRESA-BLOQUEADA
+               ELSE
+                  PERFORM REPORTAR-TIMES-SIN-EMPRESA.
+
             PERFORM LEER-SEQUENCIAL.
 
         BUSCAR-CUIT.
             MOVE REG-TIMES-EMPRESA TO REG-EMP-IND-COD.
             READ ARCH-EMP-IDX RECORD KEY IS REG-EMP-IND-COD.
 
+        REPORTAR-TIMES-SIN-EMPRESA.
+            ADD 1 TO WS-ACUM-SIN-EMPRESA.
+            MOVE REG-TIMES-NUMERO TO LIN-SE-NUMERO.
+            MOVE REG-TIMES-FECHA TO LIN-SE-FECHA.
+            MOVE REG-TIMES-EMPRESA TO LIN-SE-EMPRESA.
+
+            MOVE LINEA-TIMES-SIN-EMPRESA TO REG-TIMES-SIN-EMPRESA.
+            WRITE REG-TIMES-SIN-EMPRESA.
+
+        REPORTAR-TIMES-EMPRESA-BLOQUEADA.
+            ADD 1 TO WS-ACUM-BLOQUEADOS.
+            MOVE REG-TIMES-NUMERO TO LIN-SB-NUMERO.
+            MOVE REG-TIMES-FECHA TO LIN-SB-FECHA.
+            MOVE REG-TIMES-EMPRESA TO LIN-SB-EMPRESA.
+
+            MOVE LINEA-TIMES-EMPRESA-BLOQUEADA TO REG-TIMES-SIN-EMPRESA.
+            WRITE REG-TIMES-SIN-EMPRESA.
+
         
 
 
@@ -183,29 +342,81 @@
             IF IDX-OK
                DISPLAY 'ARCHIVO IDX CREADO CON EXITO!'
             ELSE
-               DISPLAY 'NO PUDO CREARSE ARCHIVO IDX ' FS-TIMES-IDX.
-            
+               DISPLAY 'NO PUDO CREARSE ARCHIVO IDX ' FS-TIMES-IDX
+               MOVE 16 TO RETURN-CODE
+               STOP RUN.
+
+            MOVE SPACES TO WS-AUD-USUARIO.
+            ACCEPT WS-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            IF WS-AUD-USUARIO EQUAL SPACES
+               MOVE 'DESCONOCIDO' TO WS-AUD-USUARIO.
+
+            OPEN EXTEND ARCH-AUDITORIA.
+            IF NOT AUDITORIA-OK
+               OPEN OUTPUT ARCH-AUDITORIA.
 
             MOVE 0 TO WS-ACUM-REG.
 
             PERFORM LEER-ARCH-TEMP.
-            DISPLAY "\nREGISTROS CONTENIDOS EN EL ARCHIVO DEVUELTO 
-                    POR LA FUNCION SORT, HACER CORTE DE CONTROL 
-                    SOBRE ESTA DATA \n".
+            DISPLAY "\nREGISTROS CONTENIDOS EN EL ARCHIVO DEVUELTO "
+                "POR LA FUNCION SORT, HACER CORTE DE CONTROL "
+                "SOBRE ESTA DATA \n".
 
             PERFORM CARGAR-INDEXADO UNTIL FS-TEMP-TIMES NOT EQUAL '00'.
 
+            PERFORM RECONCILIAR-CARGA.
+
             CLOSE TIMES-IDX.
+            CLOSE ARCH-AUDITORIA.
             DISPLAY WS-ACUM-REG " REGISTRO GRABADOS ".
             DISPLAY "--------------Fin OUTPUT PROCEDURE".
             DISPLAY "     ".
 
         ULTIMA-SECTION.
         LEER-ARCH-TEMP.
-            RETURN ARCH-TEMP-TIMES AT END SET TEMP-EOF TO TRUE   
+            RETURN ARCH-TEMP-TIMES AT END SET TEMP-EOF TO TRUE
             END-RETURN.
 
         CARGAR-INDEXADO.
             WRITE REG-TIMES-INDEXED FROM REG-TEMP-TIMES.
-            ADD 1 TO WS-ACUM-REG.
+            IF IDX-OK
+               ADD 1 TO WS-ACUM-REG
+               ADD 1 TO WS-ACUM-REG-IDX
+               ADD REG-TEMP-TIMES-HORAS TO WS-ACUM-HORAS-IDX
+               PERFORM GRABAR-AUDITORIA
+            ELSE
+               DISPLAY 'ERROR AL GRABAR TIMES-INDEXED ' FS-TIMES-IDX.
             PERFORM LEER-ARCH-TEMP.
+
+      *    compara cantidad de registros y total de horas que entraron
+      *    al SORT (desde TIMES.DAT, ya filtrados por empresa
+      *    encontrada) contra lo efectivamente grabado en
+      *    TIMES-INDEXED.DAT, en vez de solo mostrar los dos numeros
+      *    por separado para que el operador los compare a ojo.
+        RECONCILIAR-CARGA.
+            IF WS-ACUM-REG-IDX NOT EQUAL WS-ACUM-REG-ENTRADA
+               OR WS-ACUM-HORAS-IDX NOT EQUAL WS-ACUM-HORAS-ENTRADA
+               DISPLAY '*** ALERTA: TIMES-INDEXED.DAT NO RECONCILIA '
+                   'CON TIMES.DAT ***'
+               DISPLAY '    REGISTROS ENTRADA: ' WS-ACUM-REG-ENTRADA
+                   ' GRABADOS: ' WS-ACUM-REG-IDX
+               DISPLAY '    HORAS ENTRADA: ' WS-ACUM-HORAS-ENTRADA
+                   ' GRABADAS: ' WS-ACUM-HORAS-IDX
+            ELSE
+               DISPLAY 'RECONCILIACION OK: ' WS-ACUM-REG-IDX
+                   ' REGISTROS, ' WS-ACUM-HORAS-IDX ' HORAS'.
+
+      *    agrega un renglon a AUDITORIA.LOG por cada registro cargado
+      *    a TIMES-INDEXED.DAT en esta corrida - se llama solo sobre
+      *    un WRITE que termino en '00'.
+        GRABAR-AUDITORIA.
+            ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+            ACCEPT AUD-HORA FROM TIME.
+            MOVE WS-AUD-USUARIO TO AUD-USUARIO.
+            MOVE 'TIMESIDX' TO AUD-PROGRAMA.
+            MOVE 'TIMES-INDEXED.DAT' TO AUD-ARCHIVO.
+            MOVE 'W' TO AUD-OPERACION.
+            MOVE REG-KEY-TIMES TO AUD-CLAVE.
+            MOVE SPACES TO AUD-VALOR-ANTES.
+            MOVE REG-TIMES-INDEXED TO AUD-VALOR-DESPUES.
+            WRITE REG-AUDITORIA.
