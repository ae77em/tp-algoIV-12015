@@ -18,6 +18,10 @@
             RECORD KEY IS REG-TAR-IND
             FILE STATUS IS FS-ARCH-TAR-IDX.
 
+        SELECT ARCH-TAR-SUPERPUESTAS ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-TAR-SUPERPUESTAS.
+
         DATA DIVISION.
         FILE SECTION.
 
@@ -29,6 +33,11 @@
        03 REG-TAR-SRT           PIC X(2).
        03 REG-TAR-VIG-DESDE     PIC 9(8).
        03 REG-TAR-TARIFA         PIC 9(5)V99.
+      *    moneda del contrato al que corresponde esta tarifa; si
+      *    TARIFAS.DAT no la trae (registros viejos) queda en blanco y
+      *    CARGAR-INDEXADO la deja vacia, lo que TP1 interpreta como
+      *    'ARS'.
+       03 REG-TAR-MONEDA         PIC X(3).
 
         FD ARCH-TAR-IDX LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS 'TARIFAS-INDEXED.DAT'
@@ -39,11 +48,28 @@
             05 REG-TAR-SRT-IND              PIC X(2).
                05 REG-TAR-VIG-DESDE-IND     PIC 9(8).
        03 REG-TAR-TARIFA-IND                PIC 9(5)V99.
+       03 REG-TAR-MONEDA-IND                PIC X(3).
+           88 REG-TAR-IND-ARS                VALUE 'ARS'.
+           88 REG-TAR-IND-USD                VALUE 'USD'.
+
+        FD ARCH-TAR-SUPERPUESTAS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'TARIFAS-SUPERPUESTAS.LST'
+             DATA RECORD IS REG-TAR-SUPERPUESTAS.
+
+        01 REG-TAR-SUPERPUESTAS                PIC X(80).
 
         WORKING-STORAGE SECTION.
 
         01 WS-LETRA   PIC X.
         01 WS-ACUM-REG PIC 99 value 00.
+        01 WS-ACUM-SUPERPUESTAS PIC 99 VALUE 00.
+        01 WS-ACUM-FUERA-DE-SECUENCIA PIC 99 VALUE 00.
+
+      *    si la variable de entorno TAR-IDX-MODO vale 'BATCH', el
+      *    programa no espera ninguna tecla y puede correr desde
+      *    cron/JCL sin operador frente a la terminal.
+        01 WS-MODO-EJECUCION          PIC X(5).
+            88 MODO-BATCH             VALUE 'BATCH'.
 
         77 FS-ARCH-TAR-SEQ PIC XX.
         88 SEQ-OK        VALUE '00'.
@@ -54,11 +80,38 @@
         88 IDX-OK        VALUE '00'.
         88 IDX-NOENC    VALUE '23'.
         88 IDX-EOF    VALUE '10'.
+        88 IDX-DUPLICADA VALUE '22'.
+      *    ACCESS MODE IS SEQUENTIAL sobre un INDEXED exige clave
+      *    ascendente: si para un mismo SRT llega una vigencia-desde
+      *    anterior a la ya grabada, el WRITE devuelve '21' en vez de
+      *    grabar el registro fuera de orden.
+        88 IDX-FUERA-DE-SECUENCIA VALUE '21'.
+
+        77 FS-TAR-SUPERPUESTAS PIC XX.
+        88 SUPERPUESTAS-OK VALUE '00'.
+
+        01 LINEA-TAR-SUPERPUESTA.
+            03 LIN-TS-TEXTO             PIC X(28) VALUE
+               'TARIFA SUPERPUESTA - SRT: '.
+            03 LIN-TS-SRT               PIC X(2).
+            03 FILLER                   PIC X(2) VALUE SPACES.
+            03 LIN-TS-TEXTO2            PIC X(9) VALUE 'VIGENCIA '.
+            03 LIN-TS-FECHA             PIC 9(8).
+
+        01 LINEA-TAR-FUERA-DE-SECUENCIA.
+            03 LIN-TF-TEXTO             PIC X(33) VALUE
+               'TARIFA FUERA DE SECUENCIA - SRT: '.
+            03 LIN-TF-SRT               PIC X(2).
+            03 FILLER                   PIC X(2) VALUE SPACES.
+            03 LIN-TF-TEXTO2            PIC X(9) VALUE 'VIGENCIA '.
+            03 LIN-TF-FECHA             PIC 9(8).
 
         PROCEDURE DIVISION.
 
         CREAR-EMP-INDEXED.
         MOVE 0 TO WS-ACUM-REG.
+        MOVE SPACES TO WS-MODO-EJECUCION.
+        ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT 'TAR-IDX-MODO'.
         PERFORM ABRIR-ARCHIVOS.
         PERFORM LEER-SEQUENCIAL.
         PERFORM CARGAR-INDEXADO UNTIL SEQ-EOF.
@@ -69,13 +122,24 @@
         IF IDX-OK
            DISPLAY 'ARCHIVO IDX CREADO CON EXITO!'
         ELSE
-           DISPLAY 'NO PUDO CREARSE ARCHIVO IDX ' FS-ARCH-TAR-IDX.
+           DISPLAY 'NO PUDO CREARSE ARCHIVO IDX ' FS-ARCH-TAR-IDX
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
 
         OPEN INPUT ARCH-TAR-SEQ.
         IF SEQ-OK
            DISPLAY 'ARCHIVO SEQ ABIERTO CON EXITO!'
         ELSE
-           DISPLAY 'NO PUDO ABRIRSE ARCHIVO SEQ ' FS-ARCH-TAR-SEQ.
+           DISPLAY 'NO PUDO ABRIRSE ARCHIVO SEQ ' FS-ARCH-TAR-SEQ
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+        OPEN OUTPUT ARCH-TAR-SUPERPUESTAS.
+        IF NOT SUPERPUESTAS-OK
+           DISPLAY 'NO PUDO CREARSE TAR-SUPERPUESTAS.LST '
+               FS-TAR-SUPERPUESTAS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
 
         LEER-SEQUENCIAL.
 	        READ ARCH-TAR-SEQ AT END MOVE '10' TO FS-ARCH-TAR-SEQ.
@@ -84,13 +148,52 @@
         MOVE REG-TAR-SEC TO REG-TAR-INDEXED.
         WRITE REG-TAR-INDEXED.
 
+        IF IDX-OK
+           ADD 1 TO WS-ACUM-REG
+        ELSE
+           IF IDX-DUPLICADA
+              PERFORM REPORTAR-TAR-SUPERPUESTA
+           ELSE
+              IF IDX-FUERA-DE-SECUENCIA
+                 PERFORM REPORTAR-TAR-FUERA-DE-SECUENCIA
+              ELSE
+                 DISPLAY 'ERROR AL GRABAR TARIFA ' FS-ARCH-TAR-IDX.
+
         PERFORM LEER-SEQUENCIAL.
 
+        REPORTAR-TAR-SUPERPUESTA.
+        ADD 1 TO WS-ACUM-SUPERPUESTAS.
+        MOVE REG-TAR-SRT TO LIN-TS-SRT.
+        MOVE REG-TAR-VIG-DESDE TO LIN-TS-FECHA.
+
+        MOVE LINEA-TAR-SUPERPUESTA TO REG-TAR-SUPERPUESTAS.
+        WRITE REG-TAR-SUPERPUESTAS.
+
+      *    vigencia-desde anterior a la ultima ya grabada para el
+      *    mismo SRT - el historial de esa categoria quedo cargado
+      *    fuera de orden cronologico.
+        REPORTAR-TAR-FUERA-DE-SECUENCIA.
+        ADD 1 TO WS-ACUM-FUERA-DE-SECUENCIA.
+        MOVE REG-TAR-SRT TO LIN-TF-SRT.
+        MOVE REG-TAR-VIG-DESDE TO LIN-TF-FECHA.
+
+        MOVE LINEA-TAR-FUERA-DE-SECUENCIA TO REG-TAR-SUPERPUESTAS.
+        WRITE REG-TAR-SUPERPUESTAS.
 
         TERMINAR.
         CLOSE ARCH-TAR-IDX.
         CLOSE ARCH-TAR-SEQ.
+        CLOSE ARCH-TAR-SUPERPUESTAS.
         DISPLAY 'SE ESCREIBIERON ' WS-ACUM-REG '  REGISTROS INDEXADOS'.
-        DISPLAY 'INGRESE UN NRO PARA SALIR ' .
-        ACCEPT WS-LETRA.
+        IF WS-ACUM-SUPERPUESTAS GREATER 0
+           DISPLAY WS-ACUM-SUPERPUESTAS
+               ' TARIFAS SUPERPUESTAS, VER TARIFAS-SUPERPUESTAS.LST'.
+        IF WS-ACUM-FUERA-DE-SECUENCIA GREATER 0
+           DISPLAY WS-ACUM-FUERA-DE-SECUENCIA
+               ' TARIFAS FUERA DE SECUENCIA, VER '
+               'TARIFAS-SUPERPUESTAS.LST'.
+        IF NOT MODO-BATCH
+           DISPLAY 'INGRESE UN NRO PARA SALIR '
+           ACCEPT WS-LETRA
+        END-IF.
         STOP RUN.
