@@ -0,0 +1,239 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ArchivarTimesHistorico.
+        AUTHOR. Fede.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT TIMES-IDX ASSIGN TO DISK
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS REG-KEY-TIMES
+                ALTERNATE RECORD KEY IS REG-KEY-CUIT WITH DUPLICATES
+                FILE STATUS IS FS-TIMES-IDX.
+
+            SELECT TIMES-HIST-IDX ASSIGN TO DISK
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS SEQUENTIAL
+                RECORD KEY IS REG-KEY-TIMES-HIST
+                ALTERNATE RECORD KEY IS REG-KEY-CUIT-HIST
+                    WITH DUPLICATES
+                FILE STATUS IS FS-TIMES-HIST-IDX.
+
+      *        renglon de auditoria por cada baja de TIMES-INDEXED.DAT
+      *        que hace este job al archivarla a TIMES-HISTORICO-
+      *        INDEXED.DAT, mismo layout que usa SUB-RUTINA-EMPRESAS
+      *        sobre EMPRESAS-INDEXED.DAT.
+            SELECT ARCH-AUDITORIA ASSIGN TO DISK
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS FS-ARCH-AUDITORIA.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD TIMES-IDX LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS 'TIMES-INDEXED.DAT'
+                 DATA RECORD IS REG-TIMES-INDEXED.
+
+        01 REG-TIMES-INDEXED.
+            03 REG-KEY-TIMES.
+                05     REG-KEY-NUM               PIC X(5).
+                05     REG-KEY-FECHA              PIC 9(8).
+                05     REG-KEY-CUIT               PIC 9(11).
+            03 REG-TIMES-IND-TAREA                 PIC X(4).
+            03 REG-TIMES-IND-HORAS                 PIC 9(2)v99.
+      *    'N' normal o 'C' correccion - ver TP1.
+            03 REG-TIMES-IND-TIPO                  PIC X(1).
+
+        FD TIMES-HIST-IDX LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS 'TIMES-HISTORICO-INDEXED.DAT'
+                 DATA RECORD IS REG-TIMES-HIST-INDEXED.
+
+        01 REG-TIMES-HIST-INDEXED.
+            03 REG-KEY-TIMES-HIST.
+                05     REG-KEY-NUM-HIST          PIC X(5).
+                05     REG-KEY-FECHA-HIST        PIC 9(8).
+                05     REG-KEY-CUIT-HIST         PIC 9(11).
+            03 REG-TIMES-HIST-TAREA                PIC X(4).
+            03 REG-TIMES-HIST-HORAS                PIC 9(2)v99.
+            03 REG-TIMES-HIST-TIPO                 PIC X(1).
+
+        FD ARCH-AUDITORIA LABEL RECORD IS STANDARD
+                 VALUE OF FILE-ID IS 'AUDITORIA.LOG'
+                 DATA RECORD IS REG-AUDITORIA.
+
+        01 REG-AUDITORIA.
+            03 AUD-FECHA                PIC 9(8).
+            03 FILLER                   PIC X(1) VALUE SPACE.
+            03 AUD-HORA                 PIC 9(8).
+            03 FILLER                   PIC X(1) VALUE SPACE.
+            03 AUD-USUARIO              PIC X(20).
+            03 FILLER                   PIC X(1) VALUE SPACE.
+            03 AUD-PROGRAMA             PIC X(20).
+            03 FILLER                   PIC X(1) VALUE SPACE.
+            03 AUD-ARCHIVO              PIC X(24).
+            03 FILLER                   PIC X(1) VALUE SPACE.
+            03 AUD-OPERACION            PIC X(1).
+            03 FILLER                   PIC X(1) VALUE SPACE.
+            03 AUD-CLAVE                PIC X(24).
+            03 FILLER                   PIC X(1) VALUE SPACE.
+            03 AUD-VALOR-ANTES          PIC X(80).
+            03 FILLER                   PIC X(1) VALUE SPACE.
+            03 AUD-VALOR-DESPUES        PIC X(80).
+
+        WORKING-STORAGE SECTION.
+
+        01 WS-LETRA PIC X.
+
+      *    si la variable de entorno TIMES-ARCHIVE-MODO vale 'BATCH',
+      *    el programa no espera ninguna tecla y puede correr desde
+      *    cron/JCL sin operador frente a la terminal.
+        01 WS-MODO-EJECUCION          PIC X(5).
+            88 MODO-BATCH             VALUE 'BATCH'.
+
+      *    corte configurable via la variable de entorno TIMES-
+      *    ARCHIVE-CUTOFF-ANIO (AAAA); si no esta seteada, se archivan
+      *    los registros de mas de 5 anios de antiguedad, el mismo
+      *    horizonte que ya usa el listado estadistico de TP1.
+        01 WS-CUTOFF-ANIO-ENV          PIC X(4).
+        01 WS-CUTOFF-ANIO              PIC 9(4) VALUE 0.
+        01 WS-FECHA-SISTEMA            PIC 9(8).
+        01 WS-ANIO-REGISTRO            PIC 9(4).
+
+        01 WS-ACUM-ARCHIVADOS          PIC 9(6) VALUE 0.
+        01 WS-ACUM-LEIDOS              PIC 9(6) VALUE 0.
+
+        77 FS-TIMES-IDX    PIC XX.
+            88 IDX-OK        VALUE '00'.
+            88 IDX-NOENC    VALUE '23'.
+            88 IDX-EOF    VALUE '10'.
+
+        77 FS-TIMES-HIST-IDX    PIC XX.
+            88 HIST-OK        VALUE '00'.
+            88 HIST-NOENC    VALUE '23'.
+            88 HIST-EOF    VALUE '10'.
+
+        77 FS-ARCH-AUDITORIA    PIC XX.
+            88 AUDITORIA-OK     VALUE '00'.
+
+        01 WS-AUD-USUARIO          PIC X(20).
+
+        PROCEDURE DIVISION.
+
+        ARCHIVAR-TIMES-HISTORICO.
+            MOVE SPACES TO WS-MODO-EJECUCION.
+            ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT
+                'TIMES-ARCHIVE-MODO'.
+            PERFORM DETERMINAR-CUTOFF.
+            PERFORM ABRIR-ARCHIVOS.
+            PERFORM LEER-TIMES-IDX.
+            PERFORM EVALUAR-REGISTRO UNTIL IDX-EOF.
+            PERFORM TERMINAR.
+
+      *    si no vino un anio de corte por variable de entorno, se
+      *    usa el sistema operativo - 5 anios.
+        DETERMINAR-CUTOFF.
+            MOVE SPACES TO WS-CUTOFF-ANIO-ENV.
+            ACCEPT WS-CUTOFF-ANIO-ENV FROM ENVIRONMENT
+                'TIMES-ARCHIVE-CUTOFF-ANIO'.
+            IF WS-CUTOFF-ANIO-ENV EQUAL SPACES
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD
+               MOVE WS-FECHA-SISTEMA (1:4) TO WS-CUTOFF-ANIO
+               SUBTRACT 5 FROM WS-CUTOFF-ANIO
+            ELSE
+               MOVE WS-CUTOFF-ANIO-ENV TO WS-CUTOFF-ANIO
+            END-IF.
+            DISPLAY 'SE ARCHIVARAN REGISTROS ANTERIORES AL ANIO '
+                WS-CUTOFF-ANIO.
+
+        ABRIR-ARCHIVOS.
+            OPEN I-O TIMES-IDX.
+            IF NOT IDX-OK
+               DISPLAY 'NO PUDO ABRIRSE TIMES-INDEXED.DAT ' FS-TIMES-IDX
+               MOVE 16 TO RETURN-CODE
+               PERFORM TERMINAR.
+
+            OPEN I-O TIMES-HIST-IDX.
+            IF NOT HIST-OK
+               OPEN OUTPUT TIMES-HIST-IDX
+               IF HIST-OK
+                  DISPLAY 'ARCHIVO TIMES-HISTORICO-INDEXED.DAT CREADO'
+               ELSE
+                  DISPLAY 'NO PUDO ABRIRSE TIMES-HISTORICO-INDEXED.DAT '
+                      FS-TIMES-HIST-IDX
+                  MOVE 16 TO RETURN-CODE
+                  PERFORM TERMINAR.
+
+            MOVE SPACES TO WS-AUD-USUARIO.
+            ACCEPT WS-AUD-USUARIO FROM ENVIRONMENT 'USER'.
+            IF WS-AUD-USUARIO EQUAL SPACES
+               MOVE 'DESCONOCIDO' TO WS-AUD-USUARIO.
+
+            OPEN EXTEND ARCH-AUDITORIA.
+            IF NOT AUDITORIA-OK
+               OPEN OUTPUT ARCH-AUDITORIA.
+
+        LEER-TIMES-IDX.
+            READ TIMES-IDX NEXT RECORD
+                AT END SET IDX-EOF TO TRUE
+            END-READ.
+            IF IDX-OK
+               ADD 1 TO WS-ACUM-LEIDOS.
+
+        EVALUAR-REGISTRO.
+            MOVE REG-KEY-FECHA (5:4) TO WS-ANIO-REGISTRO.
+            IF WS-ANIO-REGISTRO IS LESS THAN WS-CUTOFF-ANIO
+               PERFORM ARCHIVAR-REGISTRO
+            END-IF.
+            PERFORM LEER-TIMES-IDX.
+
+        ARCHIVAR-REGISTRO.
+            MOVE REG-TIMES-INDEXED TO REG-TIMES-HIST-INDEXED.
+            WRITE REG-TIMES-HIST-INDEXED.
+            IF HIST-OK
+               DELETE TIMES-IDX RECORD
+               IF IDX-OK
+                  ADD 1 TO WS-ACUM-ARCHIVADOS
+                  PERFORM GRABAR-AUDITORIA
+               ELSE
+                  DISPLAY 'NO PUDO BORRARSE DE TIMES-INDEXED.DAT '
+                      FS-TIMES-IDX
+            ELSE
+               IF HIST-NOENC
+                  DISPLAY 'YA ESTABA ARCHIVADO: ' REG-KEY-TIMES
+               ELSE
+                  DISPLAY 'ERROR AL ARCHIVAR ' REG-KEY-TIMES ' '
+                      FS-TIMES-HIST-IDX.
+
+      *    agrega un renglon a AUDITORIA.LOG por cada registro que
+      *    este job borra de TIMES-INDEXED.DAT al pasarlo al archivo
+      *    historico - se llama solo sobre un DELETE que termino en
+      *    '00'. el valor "antes" es el registro que se estaba dando
+      *    de baja; no hay valor "despues" porque la clave deja de
+      *    existir en TIMES-INDEXED.DAT.
+        GRABAR-AUDITORIA.
+            ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+            ACCEPT AUD-HORA FROM TIME.
+            MOVE WS-AUD-USUARIO TO AUD-USUARIO.
+            MOVE 'ARCHTIMESH' TO AUD-PROGRAMA.
+            MOVE 'TIMES-INDEXED.DAT' TO AUD-ARCHIVO.
+            MOVE 'D' TO AUD-OPERACION.
+            MOVE REG-KEY-TIMES TO AUD-CLAVE.
+            MOVE REG-TIMES-INDEXED TO AUD-VALOR-ANTES.
+            MOVE SPACES TO AUD-VALOR-DESPUES.
+            WRITE REG-AUDITORIA.
+
+        TERMINAR.
+            CLOSE TIMES-IDX.
+            CLOSE TIMES-HIST-IDX.
+            CLOSE ARCH-AUDITORIA.
+            DISPLAY WS-ACUM-LEIDOS ' REGISTROS LEIDOS, '
+                WS-ACUM-ARCHIVADOS ' ARCHIVADOS'.
+            IF NOT MODO-BATCH
+               DISPLAY 'INGRESE UN NRO PARA SALIR '
+               ACCEPT WS-LETRA
+            END-IF.
+            STOP RUN.
