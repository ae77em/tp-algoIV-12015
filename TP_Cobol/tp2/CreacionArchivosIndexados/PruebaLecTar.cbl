@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CreaArchivoTarifasIndex.
+       PROGRAM-ID. ConsultaTarifaVigente.
        AUTHOR. Fede.
 
         ENVIRONMENT DIVISION.
@@ -8,10 +8,6 @@
         DECIMAL-POINT IS COMMA.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-        SELECT ARCH-TAR-SEQ ASSIGN TO DISK
-            ORGANIZATION IS LINE SEQUENTIAL
-            FILE STATUS IS FS-ARCH-TAR-SEQ.
-
         SELECT ARCH-TAR-IDX ASSIGN TO DISK
             ORGANIZATION IS INDEXED
             ACCESS MODE IS DYNAMIC
@@ -21,15 +17,6 @@
         DATA DIVISION.
         FILE SECTION.
 
-        FD ARCH-TAR-SEQ
-             VALUE OF FILE-ID IS 'TARIFAS.DAT'
-             DATA RECORD IS REG-TAR-SEC.
-
-       01 REG-TAR-SEC.
-       03 REG-TAR-SRT           PIC X(2).
-       03 REG-TAR-VIG-DESDE     PIC 9(8).
-       03 REG-TAR-TARIFA         PIC 9(5)V99.
-
         FD ARCH-TAR-IDX LABEL RECORD IS STANDARD
              VALUE OF FILE-ID IS 'TARIFAS-INDEXED.DAT'
              DATA RECORD IS REG-TAR-INDEXED.
@@ -39,56 +26,93 @@
             05 REG-TAR-SRT-IND              PIC X(2).
             05 REG-TAR-VIG-DESDE-IND     PIC 9(8).
        03 REG-TAR-TARIFA-IND                PIC 9(5)V99.
+       03 REG-TAR-MONEDA-IND                PIC X(3).
+           88 REG-TAR-IND-ARS                VALUE 'ARS'.
+           88 REG-TAR-IND-USD                VALUE 'USD'.
 
         WORKING-STORAGE SECTION.
 
         01 WS-LETRA   PIC X.
-        01 WS-ACUM-REG PIC 99 value 00.
 
-        77 FS-ARCH-TAR-SEQ PIC XX.
-        88 SEQ-OK        VALUE '00'.
-        88 SEQ-NOENC    VALUE '23'.
-        88 SEQ-EOF    VALUE '10'.
+        01 WS-SRT-CONSULTA         PIC X(2).
+        01 WS-FECHA-CONSULTA       PIC 9(8).
+
+        01 WS-TARIFA-ENCONTRADA    PIC X VALUE 'N'.
+            88 TARIFA-ENCONTRADA   VALUE 'S'.
+
+      *    si la variable de entorno TAR-CONSULTA-MODO vale 'BATCH', el
+      *    programa no espera ninguna tecla al final y puede correr
+      *    desde cron/JCL sin operador frente a la terminal.
+        01 WS-MODO-EJECUCION          PIC X(5).
+            88 MODO-BATCH             VALUE 'BATCH'.
 
         77 FS-ARCH-TAR-IDX    PIC XX.
         88 IDX-OK        VALUE '00'.
         88 IDX-NOENC    VALUE '23'.
         88 IDX-EOF    VALUE '10'.
 
-        01 WS-ACUM PIC 99 VALUE 00.
-
         PROCEDURE DIVISION.
 
-        CREAR-EMP-INDEXED.
-        MOVE 0 TO WS-ACUM-REG.
+        CONSULTA-TARIFA-VIGENTE.
+        MOVE SPACES TO WS-MODO-EJECUCION.
+        ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT 'TAR-CONSULTA-MODO'.
         PERFORM ABRIR-ARCHIVOS.
-
-        MOVE '00' TO REG-TAR-SRT-IND.
-        MOVE 1986 TO REG-TAR-VIG-DESDE.
-
-        START ARCH-TAR-IDX
-        KEY IS EQUAL TO REG-TAR-IND.
-        READ ARCH-TAR-IDX NEXT RECORD.
-
-        PERFORM CARGAR-INDEXADO UNTIL IDX-EOF.
+        PERFORM PEDIR-DATOS-CONSULTA.
+        PERFORM BUSCAR-TARIFA-VIGENTE.
+        PERFORM MOSTRAR-RESULTADO.
         PERFORM TERMINAR.
 
         ABRIR-ARCHIVOS.
         OPEN INPUT ARCH-TAR-IDX.
-
-        OPEN INPUT ARCH-TAR-SEQ.
-
-        LEER-IND.
-            ADD 1 TO WS-ACUM.
-            DISPLAY REG-TAR-INDEXED.
-            READ ARCH-TAR-IDX NEXT RECORD.
-
-        CARGAR-INDEXADO.
-        PERFORM LEER-IND.
-
+        IF IDX-OK
+           DISPLAY 'ARCHIVO TARIFAS-INDEXED.DAT ABIERTO CON EXITO!'
+        ELSE
+           DISPLAY 'NO PUDO ABRIRSE TARIFAS-INDEXED.DAT '
+               FS-ARCH-TAR-IDX
+           PERFORM TERMINAR.
+
+        PEDIR-DATOS-CONSULTA.
+        DISPLAY 'INGRESE CODIGO DE CATEGORIA (SRT): '.
+        ACCEPT WS-SRT-CONSULTA.
+
+        DISPLAY 'INGRESE FECHA A CONSULTAR (AAAAMMDD): '.
+        ACCEPT WS-FECHA-CONSULTA.
+
+      *    misma tecnica de posicionamiento que ya usa CreaTarIndexed/
+      *    TP1: START con clave MENOR O IGUAL a SRT+fecha y READ NEXT
+      *    trae la ultima tarifa vigente a esa fecha, si existe.
+        BUSCAR-TARIFA-VIGENTE.
+        MOVE 'N' TO WS-TARIFA-ENCONTRADA.
+
+        MOVE WS-SRT-CONSULTA TO REG-TAR-SRT-IND.
+        MOVE WS-FECHA-CONSULTA TO REG-TAR-VIG-DESDE-IND.
+
+        START ARCH-TAR-IDX KEY IS LESS THAN OR EQUAL TO REG-TAR-IND
+            INVALID KEY NEXT SENTENCE.
+
+        IF IDX-OK
+           READ ARCH-TAR-IDX NEXT RECORD
+               AT END NEXT SENTENCE
+           END-READ
+           IF IDX-OK AND REG-TAR-SRT-IND EQUAL WS-SRT-CONSULTA
+              MOVE 'S' TO WS-TARIFA-ENCONTRADA
+           END-IF
+        END-IF.
+
+        MOSTRAR-RESULTADO.
+        IF TARIFA-ENCONTRADA
+           DISPLAY 'SRT: ' WS-SRT-CONSULTA
+               '  VIGENTE DESDE: ' REG-TAR-VIG-DESDE-IND
+               '  TARIFA: ' REG-TAR-TARIFA-IND
+               '  MONEDA: ' REG-TAR-MONEDA-IND
+        ELSE
+           DISPLAY 'NO HAY TARIFA CARGADA PARA EL SRT ' WS-SRT-CONSULTA
+               ' CON VIGENCIA ANTERIOR O IGUAL A ' WS-FECHA-CONSULTA.
 
         TERMINAR.
         CLOSE ARCH-TAR-IDX.
-        CLOSE ARCH-TAR-SEQ.
-        DISPLAY 'SE ESCREIBIERON ' WS-ACUM-REG '  REGISTROS INDEXADOS'.
+        IF NOT MODO-BATCH
+           DISPLAY 'INGRESE UN NRO PARA SALIR '
+           ACCEPT WS-LETRA
+        END-IF.
         STOP RUN.
