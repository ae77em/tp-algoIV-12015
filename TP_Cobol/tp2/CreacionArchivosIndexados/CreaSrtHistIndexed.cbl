@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CreaArchivoSrtHistIndex.
+       AUTHOR. Fede.
+
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+        SPECIAL-NAMES.
+        DECIMAL-POINT IS COMMA.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+        SELECT ARCH-SRT-HIST-SEQ ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-ARCH-SRT-HIST-SEQ.
+
+        SELECT ARCH-SRT-HIST-IDX ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS REG-SRT-HIST-IND
+            FILE STATUS IS FS-ARCH-SRT-HIST-IDX.
+
+        SELECT ARCH-SRT-HIST-SUPERPUESTOS ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FS-SRT-HIST-SUPERPUESTOS.
+
+        DATA DIVISION.
+        FILE SECTION.
+
+        FD ARCH-SRT-HIST-SEQ
+             VALUE OF FILE-ID IS 'SRT-HIST.DAT'
+             DATA RECORD IS REG-SRT-HIST-SEC.
+
+       01 REG-SRT-HIST-SEC.
+       03 REG-SRT-HIST-SEC-NUM       PIC X(5).
+       03 REG-SRT-HIST-SEC-FECHA     PIC 9(8).
+       03 REG-SRT-HIST-SEC-SRT       PIC X(2).
+
+        FD ARCH-SRT-HIST-IDX LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'SRT-HIST-INDEXED.DAT'
+             DATA RECORD IS REG-SRT-HIST-INDEXED.
+
+        01 REG-SRT-HIST-INDEXED.
+       03 REG-SRT-HIST-IND.
+            05 REG-SRT-HIST-NUM             PIC X(5).
+            05 REG-SRT-HIST-FECHA           PIC 9(8).
+       03 REG-SRT-HIST-SRT                  PIC X(2).
+
+        FD ARCH-SRT-HIST-SUPERPUESTOS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'SRT-HIST-SUPERPUESTOS.LST'
+             DATA RECORD IS REG-SRT-HIST-SUPERPUESTOS.
+
+        01 REG-SRT-HIST-SUPERPUESTOS                PIC X(80).
+
+        WORKING-STORAGE SECTION.
+
+        01 WS-LETRA   PIC X.
+        01 WS-ACUM-REG PIC 99 value 00.
+        01 WS-ACUM-SUPERPUESTOS PIC 99 VALUE 00.
+
+      *    si la variable de entorno SRT-HIST-IDX-MODO vale 'BATCH', el
+      *    programa no espera ninguna tecla y puede correr desde
+      *    cron/JCL sin operador frente a la terminal.
+        01 WS-MODO-EJECUCION          PIC X(5).
+            88 MODO-BATCH             VALUE 'BATCH'.
+
+        77 FS-ARCH-SRT-HIST-SEQ PIC XX.
+        88 SEQ-OK        VALUE '00'.
+        88 SEQ-NOENC    VALUE '23'.
+        88 SEQ-EOF    VALUE '10'.
+
+        77 FS-ARCH-SRT-HIST-IDX    PIC XX.
+        88 IDX-OK        VALUE '00'.
+        88 IDX-NOENC    VALUE '23'.
+        88 IDX-EOF    VALUE '10'.
+        88 IDX-DUPLICADA VALUE '22'.
+
+        77 FS-SRT-HIST-SUPERPUESTOS PIC XX.
+        88 SUPERPUESTOS-OK VALUE '00'.
+
+        01 LINEA-SRT-HIST-SUPERPUESTO.
+            03 LIN-SH-TEXTO             PIC X(30) VALUE
+               'SRT SUPERPUESTO - CONSULTOR: '.
+            03 LIN-SH-NUM               PIC X(5).
+            03 FILLER                   PIC X(2) VALUE SPACES.
+            03 LIN-SH-TEXTO2            PIC X(9) VALUE 'VIGENCIA '.
+            03 LIN-SH-FECHA             PIC 9(8).
+
+        PROCEDURE DIVISION.
+
+        CREAR-SRT-HIST-INDEXED.
+        MOVE 0 TO WS-ACUM-REG.
+        MOVE SPACES TO WS-MODO-EJECUCION.
+        ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT 'SRT-HIST-IDX-MODO'.
+        PERFORM ABRIR-ARCHIVOS.
+        PERFORM LEER-SEQUENCIAL.
+        PERFORM CARGAR-INDEXADO UNTIL SEQ-EOF.
+        PERFORM TERMINAR.
+
+        ABRIR-ARCHIVOS.
+        OPEN OUTPUT ARCH-SRT-HIST-IDX.
+        IF IDX-OK
+           DISPLAY 'ARCHIVO IDX CREADO CON EXITO!'
+        ELSE
+           DISPLAY 'NO PUDO CREARSE ARCHIVO IDX ' FS-ARCH-SRT-HIST-IDX
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+        OPEN INPUT ARCH-SRT-HIST-SEQ.
+        IF SEQ-OK
+           DISPLAY 'ARCHIVO SEQ ABIERTO CON EXITO!'
+        ELSE
+           DISPLAY 'NO PUDO ABRIRSE ARCHIVO SEQ ' FS-ARCH-SRT-HIST-SEQ
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+        OPEN OUTPUT ARCH-SRT-HIST-SUPERPUESTOS.
+        IF NOT SUPERPUESTOS-OK
+           DISPLAY 'NO PUDO CREARSE SRT-HIST-SUPERPUESTOS.LST '
+               FS-SRT-HIST-SUPERPUESTOS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+        LEER-SEQUENCIAL.
+        READ ARCH-SRT-HIST-SEQ
+            AT END MOVE '10' TO FS-ARCH-SRT-HIST-SEQ.
+
+        CARGAR-INDEXADO.
+        MOVE REG-SRT-HIST-SEC TO REG-SRT-HIST-INDEXED.
+        WRITE REG-SRT-HIST-INDEXED.
+
+        IF IDX-OK
+           ADD 1 TO WS-ACUM-REG
+        ELSE
+           IF IDX-DUPLICADA
+              PERFORM REPORTAR-SRT-HIST-SUPERPUESTO
+           ELSE
+              DISPLAY 'ERROR AL GRABAR SRT HIST ' FS-ARCH-SRT-HIST-IDX.
+
+        PERFORM LEER-SEQUENCIAL.
+
+        REPORTAR-SRT-HIST-SUPERPUESTO.
+        ADD 1 TO WS-ACUM-SUPERPUESTOS.
+        MOVE REG-SRT-HIST-SEC-NUM TO LIN-SH-NUM.
+        MOVE REG-SRT-HIST-SEC-FECHA TO LIN-SH-FECHA.
+
+        MOVE LINEA-SRT-HIST-SUPERPUESTO TO REG-SRT-HIST-SUPERPUESTOS.
+        WRITE REG-SRT-HIST-SUPERPUESTOS.
+
+        TERMINAR.
+        CLOSE ARCH-SRT-HIST-IDX.
+        CLOSE ARCH-SRT-HIST-SEQ.
+        CLOSE ARCH-SRT-HIST-SUPERPUESTOS.
+        DISPLAY 'SE ESCREIBIERON ' WS-ACUM-REG '  REGISTROS INDEXADOS'.
+        IF WS-ACUM-SUPERPUESTOS GREATER 0
+           DISPLAY WS-ACUM-SUPERPUESTOS
+               ' SRT SUPERPUESTOS, VER SRT-HIST-SUPERPUESTOS.LST'.
+        IF NOT MODO-BATCH
+           DISPLAY 'INGRESE UN NRO PARA SALIR '
+           ACCEPT WS-LETRA
+        END-IF.
+        STOP RUN.
