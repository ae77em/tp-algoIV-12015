@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteHistorialTarifas.
+       AUTHOR. Fede.
+
+      *    historial de cambios de tarifa por categoria: TARIFAS-
+      *    INDEXED.DAT ya guarda toda la historia (CreaTarIndexed solo
+      *    la carga y ConsultaTarifaVigente solo trae la vigente a una
+      *    fecha), pero no habia forma de listarla completa para
+      *    revisar la evolucion de precios de una categoria o de
+      *    todas. Como la clave primaria es SRT+VIGENCIA, leer
+      *    ARCH-TAR-IDX en forma secuencial ya trae las tarifas de
+      *    cada categoria juntas y ordenadas por fecha, asi que alcanza
+      *    con un corte de control por SRT para calcular el porcentaje
+      *    de variacion contra el renglon anterior de la misma
+      *    categoria.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TAR-IDX ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-TAR-IND
+               FILE STATUS IS FS-ARCH-TAR-IDX.
+
+           SELECT ARCH-HISTORIAL-TARIFAS ASSIGN TO DISK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-HISTORIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARCH-TAR-IDX LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'TARIFAS-INDEXED.DAT'
+             DATA RECORD IS REG-TAR-INDEXED.
+
+       01 REG-TAR-INDEXED.
+           03 REG-TAR-IND.
+               05 REG-TAR-SRT-IND              PIC X(2).
+               05 REG-TAR-VIG-DESDE-IND        PIC 9(8).
+           03 REG-TAR-TARIFA-IND               PIC 9(5)V99.
+           03 REG-TAR-MONEDA-IND               PIC X(3).
+               88 REG-TAR-IND-ARS               VALUE 'ARS'.
+               88 REG-TAR-IND-USD               VALUE 'USD'.
+
+       FD ARCH-HISTORIAL-TARIFAS LABEL RECORD IS STANDARD
+             VALUE OF FILE-ID IS 'HISTORIAL-TARIFAS.LST'
+             DATA RECORD IS REG-HISTORIAL-TARIFAS.
+
+       01 REG-HISTORIAL-TARIFAS                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-ARCH-TAR-IDX    PIC XX.
+           88 IDX-OK        VALUE '00'.
+           88 IDX-NOENC    VALUE '23'.
+           88 IDX-EOF    VALUE '10'.
+
+       77 FS-HISTORIAL       PIC XX.
+           88 HISTORIAL-OK    VALUE '00'.
+
+       01 WS-LETRA   PIC X.
+
+      *    si la variable de entorno HIST-TAR-MODO vale 'BATCH', el
+      *    programa no espera ninguna tecla y puede correr desde
+      *    cron/JCL sin operador frente a la terminal - en ese modo
+      *    WS-SRT-CONSULTA se toma en blanco, es decir, todas las
+      *    categorias.
+       01 WS-MODO-EJECUCION          PIC X(5).
+           88 MODO-BATCH             VALUE 'BATCH'.
+
+      *    codigo de categoria a listar, en blanco para listar todas.
+       01 WS-SRT-CONSULTA            PIC X(2) VALUE SPACES.
+
+       01 WS-SRT-ANTERIOR            PIC X(2) VALUE SPACES.
+       01 WS-TARIFA-ANTERIOR         PIC 9(5)V99 VALUE 0.
+       01 WS-MONEDA-ANTERIOR         PIC X(3) VALUE SPACES.
+
+      *    'S' en el primer renglon historico de cada SRT, porque ahi
+      *    todavia no hay tarifa anterior contra la cual comparar.
+       01 WS-PRIMER-RENGLON-SRT      PIC X VALUE 'S'.
+           88 ES-PRIMER-RENGLON-SRT  VALUE 'S'.
+
+       01 WS-HUBO-DATOS              PIC X VALUE 'N'.
+           88 HUBO-DATOS             VALUE 'S'.
+
+       01 WS-PORCENTAJE              PIC S9(3)V99 VALUE 0.
+
+       01 LINEA-ENCABEZADO-1         PIC X(80) VALUE
+          'HISTORIAL DE CAMBIOS DE TARIFA POR CATEGORIA'.
+
+       01 LINEA-ENCABEZADO-SRT.
+           03 FILLER                 PIC X(20) VALUE
+              'CATEGORIA (SRT): '.
+           03 LIN-ENC-SRT            PIC X(2).
+
+       01 LINEA-DETALLE-TARIFA.
+           03 FILLER                 PIC X(4) VALUE SPACES.
+           03 FILLER                 PIC X(9) VALUE 'VIGENTE '.
+           03 LIN-DET-VIGENCIA       PIC 9(8).
+           03 FILLER                 PIC X(2) VALUE SPACES.
+           03 FILLER                 PIC X(8) VALUE 'TARIFA: '.
+           03 LIN-DET-TARIFA         PIC ZZZZ9,99.
+           03 FILLER                 PIC X(1) VALUE SPACES.
+           03 LIN-DET-MONEDA         PIC X(3).
+           03 FILLER                 PIC X(2) VALUE SPACES.
+           03 FILLER                 PIC X(11) VALUE 'VARIACION: '.
+           03 LIN-DET-VARIACION      PIC -ZZ9,99.
+           03 FILLER                 PIC X(1) VALUE SPACES.
+           03 FILLER                 PIC X(1) VALUE '%'.
+           03 FILLER                 PIC X(2) VALUE SPACES.
+           03 LIN-DET-OBSERVACION    PIC X(30).
+
+       01 LINEA-SIN-DATOS            PIC X(80) VALUE
+          'NO HAY TARIFAS CARGADAS PARA EL CRITERIO INGRESADO'.
+
+       01 LINEA-EN-BLANCO            PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       REPORTE-HISTORIAL-TARIFAS.
+           MOVE SPACES TO WS-MODO-EJECUCION.
+           ACCEPT WS-MODO-EJECUCION FROM ENVIRONMENT 'HIST-TAR-MODO'.
+
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM PEDIR-DATOS-CONSULTA.
+
+           MOVE LINEA-ENCABEZADO-1 TO REG-HISTORIAL-TARIFAS.
+           WRITE REG-HISTORIAL-TARIFAS.
+
+           PERFORM LEER-TARIFA.
+           PERFORM PROCESAR-TARIFA UNTIL IDX-EOF.
+
+           IF NOT HUBO-DATOS
+              MOVE LINEA-EN-BLANCO TO REG-HISTORIAL-TARIFAS
+              WRITE REG-HISTORIAL-TARIFAS
+              MOVE LINEA-SIN-DATOS TO REG-HISTORIAL-TARIFAS
+              WRITE REG-HISTORIAL-TARIFAS
+           END-IF.
+
+           PERFORM TERMINAR.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ARCH-TAR-IDX.
+           IF NOT IDX-OK
+              DISPLAY 'NO PUDO ABRIRSE TARIFAS-INDEXED.DAT '
+                  FS-ARCH-TAR-IDX
+              STOP RUN.
+
+           OPEN OUTPUT ARCH-HISTORIAL-TARIFAS.
+           IF NOT HISTORIAL-OK
+              DISPLAY 'NO PUDO CREARSE HISTORIAL-TARIFAS.LST '
+                  FS-HISTORIAL
+              STOP RUN.
+
+       PEDIR-DATOS-CONSULTA.
+           IF MODO-BATCH
+              MOVE SPACES TO WS-SRT-CONSULTA
+           ELSE
+              DISPLAY
+                'INGRESE CODIGO DE CATEGORIA (SRT), EN BLANCO PARA '
+                'TODAS: '
+              ACCEPT WS-SRT-CONSULTA
+           END-IF.
+
+       LEER-TARIFA.
+           READ ARCH-TAR-IDX NEXT RECORD
+               AT END MOVE '10' TO FS-ARCH-TAR-IDX.
+
+      *    descarta los renglones que no son de la categoria pedida
+      *    (si se pidio una) sin que eso altere el corte de control,
+      *    que solo se dispara con renglones efectivamente impresos.
+       PROCESAR-TARIFA.
+           IF WS-SRT-CONSULTA EQUAL SPACES
+              OR WS-SRT-CONSULTA EQUAL REG-TAR-SRT-IND
+              MOVE 'S' TO WS-HUBO-DATOS
+              PERFORM IMPRIMIR-RENGLON-TARIFA
+           END-IF.
+
+           PERFORM LEER-TARIFA.
+
+       IMPRIMIR-RENGLON-TARIFA.
+           IF REG-TAR-SRT-IND NOT EQUAL WS-SRT-ANTERIOR
+              PERFORM INICIAR-SRT.
+
+           MOVE REG-TAR-VIG-DESDE-IND TO LIN-DET-VIGENCIA.
+           MOVE REG-TAR-TARIFA-IND TO LIN-DET-TARIFA.
+           MOVE REG-TAR-MONEDA-IND TO LIN-DET-MONEDA.
+
+           IF ES-PRIMER-RENGLON-SRT
+              MOVE ZERO TO WS-PORCENTAJE
+              MOVE WS-PORCENTAJE TO LIN-DET-VARIACION
+              MOVE 'PRIMERA TARIFA REGISTRADA' TO LIN-DET-OBSERVACION
+              MOVE 'N' TO WS-PRIMER-RENGLON-SRT
+           ELSE
+              PERFORM CALCULAR-VARIACION-TARIFA
+           END-IF.
+
+           MOVE LINEA-DETALLE-TARIFA TO REG-HISTORIAL-TARIFAS.
+           WRITE REG-HISTORIAL-TARIFAS.
+
+           MOVE REG-TAR-TARIFA-IND TO WS-TARIFA-ANTERIOR.
+           MOVE REG-TAR-MONEDA-IND TO WS-MONEDA-ANTERIOR.
+
+       INICIAR-SRT.
+           MOVE LINEA-EN-BLANCO TO REG-HISTORIAL-TARIFAS.
+           WRITE REG-HISTORIAL-TARIFAS.
+
+           MOVE REG-TAR-SRT-IND TO LIN-ENC-SRT.
+           MOVE LINEA-ENCABEZADO-SRT TO REG-HISTORIAL-TARIFAS.
+           WRITE REG-HISTORIAL-TARIFAS.
+
+           MOVE REG-TAR-SRT-IND TO WS-SRT-ANTERIOR.
+           MOVE 'S' TO WS-PRIMER-RENGLON-SRT.
+
+      *    si la moneda cambio respecto del renglon anterior de la
+      *    misma categoria, un porcentaje entre ARS y USD no significa
+      *    nada, asi que se avisa en vez de calcularlo (ver REG-TAR-
+      *    MONEDA-IND).
+       CALCULAR-VARIACION-TARIFA.
+           IF REG-TAR-MONEDA-IND NOT EQUAL WS-MONEDA-ANTERIOR
+              MOVE ZERO TO WS-PORCENTAJE
+              MOVE WS-PORCENTAJE TO LIN-DET-VARIACION
+              MOVE 'CAMBIO DE MONEDA, NO COMPARABLE'
+                  TO LIN-DET-OBSERVACION
+           ELSE
+              IF WS-TARIFA-ANTERIOR EQUAL ZERO
+                 MOVE ZERO TO WS-PORCENTAJE
+                 MOVE WS-PORCENTAJE TO LIN-DET-VARIACION
+                 MOVE 'SIN TARIFA ANTERIOR VALIDA'
+                     TO LIN-DET-OBSERVACION
+              ELSE
+                 COMPUTE WS-PORCENTAJE ROUNDED =
+                     ((REG-TAR-TARIFA-IND - WS-TARIFA-ANTERIOR) /
+                      WS-TARIFA-ANTERIOR) * 100
+                 MOVE WS-PORCENTAJE TO LIN-DET-VARIACION
+                 MOVE SPACES TO LIN-DET-OBSERVACION
+              END-IF
+           END-IF.
+
+       TERMINAR.
+           CLOSE ARCH-TAR-IDX.
+           CLOSE ARCH-HISTORIAL-TARIFAS.
+           DISPLAY 'LISTADO GENERADO EN HISTORIAL-TARIFAS.LST'.
+           IF NOT MODO-BATCH
+              DISPLAY 'INGRESE UN NRO PARA SALIR '
+              ACCEPT WS-LETRA
+           END-IF.
+           STOP RUN.
