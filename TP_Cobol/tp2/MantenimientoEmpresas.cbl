@@ -0,0 +1,156 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MantenimientoEmpresas.
+       AUTHOR. Fede.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-OPCION                  PIC X.
+       01 WS-CONTINUAR                PIC X VALUE 'S'.
+           88 CONTINUAR-SI            VALUE 'S'.
+
+       01 WS-COD-OPER                 PIC X.
+       01 WS-COD-EMPRESA              PIC 9(3).
+       01 WS-CUIT                     PIC 9(11).
+       01 WS-RAZON-SOCIAL             PIC X(25).
+       01 WS-DIRECCION                PIC X(20).
+       01 WS-TELEFONO                 PIC X(20).
+       01 WS-MONEDA                   PIC X(3).
+           88 WS-MONEDA-ARS           VALUE 'ARS'.
+           88 WS-MONEDA-USD           VALUE 'USD'.
+       01 WS-COD-ERROR                PIC XX.
+
+       PROCEDURE DIVISION.
+
+       MANTENIMIENTO-EMPRESAS.
+           MOVE 'O' TO WS-COD-OPER.
+           PERFORM LLAMAR-EMPRESAS.
+           IF WS-COD-ERROR NOT EQUAL 'OK'
+              DISPLAY 'NO PUDO ABRIRSE EMPRESAS-INDEXED.DAT'
+              STOP RUN.
+
+           PERFORM MENU-PRINCIPAL UNTIL NOT CONTINUAR-SI.
+
+           MOVE 'C' TO WS-COD-OPER.
+           PERFORM LLAMAR-EMPRESAS.
+           STOP RUN.
+
+       MENU-PRINCIPAL.
+           DISPLAY ' '.
+           DISPLAY 'MANTENIMIENTO DE EMPRESAS'.
+           DISPLAY '1 - ALTA'.
+           DISPLAY '2 - MODIFICACION'.
+           DISPLAY '3 - BAJA'.
+           DISPLAY '4 - SALIR'.
+           DISPLAY 'INGRESE OPCION: '.
+           ACCEPT WS-OPCION.
+
+           IF WS-OPCION EQUAL '1'
+              PERFORM ALTA-EMPRESA
+           ELSE
+              IF WS-OPCION EQUAL '2'
+                 PERFORM CAMBIO-EMPRESA
+              ELSE
+                 IF WS-OPCION EQUAL '3'
+                    PERFORM BAJA-EMPRESA
+                 ELSE
+                    IF WS-OPCION EQUAL '4'
+                       MOVE 'N' TO WS-CONTINUAR
+                    ELSE
+                       DISPLAY 'OPCION INVALIDA'.
+
+       ALTA-EMPRESA.
+           DISPLAY 'CODIGO DE EMPRESA (999): '.
+           ACCEPT WS-COD-EMPRESA.
+           DISPLAY 'CUIT (11 DIGITOS): '.
+           ACCEPT WS-CUIT.
+           DISPLAY 'RAZON SOCIAL: '.
+           ACCEPT WS-RAZON-SOCIAL.
+           DISPLAY 'DIRECCION: '.
+           ACCEPT WS-DIRECCION.
+           DISPLAY 'TELEFONO: '.
+           ACCEPT WS-TELEFONO.
+           DISPLAY 'MONEDA DEL CONTRATO (ARS/USD): '.
+           ACCEPT WS-MONEDA.
+           IF WS-MONEDA EQUAL SPACES
+              MOVE 'ARS' TO WS-MONEDA.
+
+           MOVE 'W' TO WS-COD-OPER.
+           PERFORM LLAMAR-EMPRESAS.
+
+           IF WS-COD-ERROR EQUAL 'OK'
+              DISPLAY 'EMPRESA DADA DE ALTA CON EXITO'
+           ELSE
+              IF WS-COD-ERROR EQUAL 'YY'
+                 DISPLAY 'YA EXISTE UNA EMPRESA CON ESE CUIT'
+              ELSE
+                 DISPLAY 'ERROR AL DAR DE ALTA LA EMPRESA '
+                     WS-COD-ERROR.
+
+       CAMBIO-EMPRESA.
+           DISPLAY 'CODIGO DE EMPRESA A MODIFICAR (999): '.
+           ACCEPT WS-COD-EMPRESA.
+
+           MOVE 'Q' TO WS-COD-OPER.
+           PERFORM LLAMAR-EMPRESAS.
+
+           IF WS-COD-ERROR NOT EQUAL 'OK'
+              IF WS-COD-ERROR EQUAL 'LK'
+                 DISPLAY 'REGISTRO BLOQUEADO, REINTENTE'
+              ELSE
+                 DISPLAY 'NO EXISTE UNA EMPRESA CON ESE CODIGO'
+              END-IF
+           ELSE
+              DISPLAY 'DATOS VIGENTES -'
+                  ' CUIT: ' WS-CUIT
+                  ' RAZON SOCIAL: ' WS-RAZON-SOCIAL
+              DISPLAY '  DIRECCION: ' WS-DIRECCION
+                  ' TELEFONO: ' WS-TELEFONO
+                  ' MONEDA: ' WS-MONEDA
+
+              DISPLAY 'NUEVO CUIT (11 DIGITOS): '.
+              ACCEPT WS-CUIT.
+              DISPLAY 'NUEVA RAZON SOCIAL: '.
+              ACCEPT WS-RAZON-SOCIAL.
+              DISPLAY 'NUEVA DIRECCION: '.
+              ACCEPT WS-DIRECCION.
+              DISPLAY 'NUEVO TELEFONO: '.
+              ACCEPT WS-TELEFONO.
+              DISPLAY 'NUEVA MONEDA DEL CONTRATO (ARS/USD): '.
+              ACCEPT WS-MONEDA.
+              IF WS-MONEDA EQUAL SPACES
+                 MOVE 'ARS' TO WS-MONEDA.
+
+              MOVE 'U' TO WS-COD-OPER.
+              PERFORM LLAMAR-EMPRESAS.
+
+              IF WS-COD-ERROR EQUAL 'OK'
+                 DISPLAY 'EMPRESA MODIFICADA CON EXITO'
+              ELSE
+                 IF WS-COD-ERROR EQUAL 'YY'
+                    DISPLAY 'YA EXISTE OTRA EMPRESA CON ESE CUIT'
+                 ELSE
+                    DISPLAY 'ERROR AL MODIFICAR LA EMPRESA '
+                        WS-COD-ERROR.
+
+       BAJA-EMPRESA.
+           DISPLAY 'CODIGO DE EMPRESA A DAR DE BAJA (999): '.
+           ACCEPT WS-COD-EMPRESA.
+
+           MOVE 'D' TO WS-COD-OPER.
+           PERFORM LLAMAR-EMPRESAS.
+
+           IF WS-COD-ERROR EQUAL 'OK'
+              DISPLAY 'EMPRESA DADA DE BAJA CON EXITO'
+           ELSE
+              IF WS-COD-ERROR EQUAL 'LK'
+                 DISPLAY 'REGISTRO BLOQUEADO, REINTENTE'
+              ELSE
+                 DISPLAY 'NO EXISTE UNA EMPRESA CON ESE CODIGO'.
+
+       LLAMAR-EMPRESAS.
+           CALL 'EMPRESAS' USING WS-COD-OPER, WS-COD-EMPRESA, WS-CUIT,
+               WS-RAZON-SOCIAL, WS-DIRECCION, WS-TELEFONO, WS-MONEDA,
+               WS-COD-ERROR.
