@@ -1,12 +1,17 @@
       ******************************************************************
-      * Author:
+      * Author: UN GRUPO
       * Date:
-      * Purpose:
+      * Purpose: Menu de operaciones del sistema de facturacion - punto
+      *          de entrada unico para reconstruir los archivos
+      *          indexados, correr TP1/TP2 y entrar al mantenimiento de
+      *          empresas, sin tener que recordar el nombre de cada
+      *          ejecutable ni el orden en que corren.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROGRAM-ID. PRINCIPAL.
+       AUTHOR. UN GRUPO.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
@@ -19,23 +24,140 @@
       *-----------------------
        WORKING-STORAGE SECTION.
 
-       01  X   PIC 9(3).
-       01  Y   PIC 9(4).
-       01  Z   PIC 9(4).
+       01 WS-OPCION                   PIC X.
+       01 WS-CONTINUAR                PIC X VALUE 'S'.
+           88 CONTINUAR-SI            VALUE 'S'.
+
+       01 WS-COMANDO                  PIC X(200).
+       01 WS-EXE-ENV                  PIC X(200).
+
+      *    ruta de cada ejecutable, configurable por variable de
+      *    entorno - mismo idioma ACCEPT ... FROM ENVIRONMENT que ya
+      *    usa el resto del sistema (ver TP1-HORAS-MAX-DIARIAS,
+      *    CONV-FECHA-ARCH-ENTRADA, etc.) - para no tener que
+      *    recompilar este menu si los ejecutables se instalan en otra
+      *    ruta. En blanco toman la ruta relativa por defecto, que
+      *    asume que este menu se corre parado en el directorio tp2
+      *    con cada programa ya compilado junto a su fuente.
+       01 WS-EXE-CREATAR-DEF          PIC X(60) VALUE
+           './CreacionArchivosIndexados/CreaTarIndexed'.
+       01 WS-EXE-CREATIMES-DEF        PIC X(60) VALUE
+           './CreacionArchivosIndexados/CreaTimesIdx'.
+       01 WS-EXE-TP1-DEF              PIC X(60) VALUE '../tp/TP1'.
+       01 WS-EXE-TP2-DEF              PIC X(60) VALUE './TP2'.
+       01 WS-EXE-MANTEMP-DEF          PIC X(60) VALUE
+           './MantenimientoEmpresas'.
 
        PROCEDURE DIVISION.
 
-       MOVE 10 TO X.
-       MOVE 2 TO Y.
-       MOVE 0 TO Z.
+       PRINCIPAL-MAIN.
+           PERFORM MENU-PRINCIPAL UNTIL NOT CONTINUAR-SI.
+           STOP RUN.
+
+       MENU-PRINCIPAL.
+           DISPLAY ' '.
+           DISPLAY 'SISTEMA DE FACTURACION - MENU DE OPERACIONES'.
+           DISPLAY '1 - RECONSTRUIR ARCHIVO INDEXADO DE TARIFAS'.
+           DISPLAY '2 - RECONSTRUIR ARCHIVO INDEXADO DE TIMES'.
+           DISPLAY '3 - EJECUTAR TP1 (FACTURACION MENSUAL)'.
+           DISPLAY '4 - EJECUTAR TP2 (REPORTE DE TRABAJOS X EMPRESA)'.
+           DISPLAY '5 - MANTENIMIENTO DE EMPRESAS'.
+           DISPLAY '6 - MANTENIMIENTO DE CONSULTORES'.
+           DISPLAY '7 - SALIR'.
+           DISPLAY 'INGRESE OPCION: '.
+           ACCEPT WS-OPCION.
+
+           IF WS-OPCION EQUAL '1'
+              PERFORM EJECUTAR-CREATAR
+           ELSE
+              IF WS-OPCION EQUAL '2'
+                 PERFORM EJECUTAR-CREATIMES
+              ELSE
+                 IF WS-OPCION EQUAL '3'
+                    PERFORM EJECUTAR-TP1
+                 ELSE
+                    IF WS-OPCION EQUAL '4'
+                       PERFORM EJECUTAR-TP2
+                    ELSE
+                       IF WS-OPCION EQUAL '5'
+                          PERFORM EJECUTAR-MANTEMP
+                       ELSE
+                          IF WS-OPCION EQUAL '6'
+                             PERFORM EJECUTAR-MANTECONS
+                          ELSE
+                             IF WS-OPCION EQUAL '7'
+                                MOVE 'N' TO WS-CONTINUAR
+                             ELSE
+                                DISPLAY 'OPCION INVALIDA'.
+
+       EJECUTAR-CREATAR.
+           MOVE SPACES TO WS-EXE-ENV.
+           ACCEPT WS-EXE-ENV FROM ENVIRONMENT 'PRINCIPAL-EXE-CREATAR'.
+           IF WS-EXE-ENV NOT EQUAL SPACES
+              MOVE WS-EXE-ENV TO WS-COMANDO
+           ELSE
+              MOVE WS-EXE-CREATAR-DEF TO WS-COMANDO
+           END-IF.
+           PERFORM INVOCAR-PROGRAMA.
+
+       EJECUTAR-CREATIMES.
+           MOVE SPACES TO WS-EXE-ENV.
+           ACCEPT WS-EXE-ENV FROM ENVIRONMENT 'PRINCIPAL-EXE-CREATIMES'.
+           IF WS-EXE-ENV NOT EQUAL SPACES
+              MOVE WS-EXE-ENV TO WS-COMANDO
+           ELSE
+              MOVE WS-EXE-CREATIMES-DEF TO WS-COMANDO
+           END-IF.
+           PERFORM INVOCAR-PROGRAMA.
+
+       EJECUTAR-TP1.
+           MOVE SPACES TO WS-EXE-ENV.
+           ACCEPT WS-EXE-ENV FROM ENVIRONMENT 'PRINCIPAL-EXE-TP1'.
+           IF WS-EXE-ENV NOT EQUAL SPACES
+              MOVE WS-EXE-ENV TO WS-COMANDO
+           ELSE
+              MOVE WS-EXE-TP1-DEF TO WS-COMANDO
+           END-IF.
+           PERFORM INVOCAR-PROGRAMA.
 
-       ADD X TO Z.
-       ADD Y TO Z.
+       EJECUTAR-TP2.
+           MOVE SPACES TO WS-EXE-ENV.
+           ACCEPT WS-EXE-ENV FROM ENVIRONMENT 'PRINCIPAL-EXE-TP2'.
+           IF WS-EXE-ENV NOT EQUAL SPACES
+              MOVE WS-EXE-ENV TO WS-COMANDO
+           ELSE
+              MOVE WS-EXE-TP2-DEF TO WS-COMANDO
+           END-IF.
+           PERFORM INVOCAR-PROGRAMA.
 
-       DISPLAY 'DEBE DEVOLVER ' Z.
+       EJECUTAR-MANTEMP.
+           MOVE SPACES TO WS-EXE-ENV.
+           ACCEPT WS-EXE-ENV FROM ENVIRONMENT 'PRINCIPAL-EXE-MANTEMP'.
+           IF WS-EXE-ENV NOT EQUAL SPACES
+              MOVE WS-EXE-ENV TO WS-COMANDO
+           ELSE
+              MOVE WS-EXE-MANTEMP-DEF TO WS-COMANDO
+           END-IF.
+           PERFORM INVOCAR-PROGRAMA.
 
-       CALL "SUB-PROGRAMA" USING
-               BY REFERENCE X
-               BY REFERENCE Y
+      *    no existe todavia un programa de mantenimiento de
+      *    consultores en este sistema (solo EMPRESAS-INDEXED tiene
+      *    alta/baja/modificacion via SUB-RUTINA-EMPRESAS) - se deja
+      *    la opcion de menu lista para el dia que se agregue.
+       EJECUTAR-MANTECONS.
+           DISPLAY 'MANTENIMIENTO DE CONSULTORES AUN NO DISPONIBLE'.
 
-       DISPLAY 'DEVOLVIO: ' Y.
+      *    corre el ejecutable armado en WS-COMANDO como un proceso
+      *    del sistema operativo y espera a que termine - los
+      *    programas del pipeline terminan con STOP RUN, que cierra
+      *    todo el run unit, asi que no pueden invocarse con un CALL
+      *    comun; CALL "SYSTEM" es la forma estandar de GnuCOBOL de
+      *    lanzar otro programa y retomar el control al terminar.
+       INVOCAR-PROGRAMA.
+           DISPLAY 'EJECUTANDO: ' WS-COMANDO.
+           CALL 'SYSTEM' USING WS-COMANDO.
+           IF RETURN-CODE EQUAL ZERO
+              DISPLAY 'PROCESO FINALIZADO CORRECTAMENTE'
+           ELSE
+              DISPLAY 'EL PROCESO TERMINO CON ERROR - CODIGO '
+                  RETURN-CODE.
